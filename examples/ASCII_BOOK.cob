@@ -10,7 +10,7 @@
       *       In FTP transfer use TEXT.                                *00027000
       *                                Joao Roberto Perin - 2021-09-15 *00028000
       *================================================================*00030000
-      *                                           REGISTRY LENGHT: 100 *00040000
+      *                                           REGISTRY LENGHT: 127 *00040000
       *================================================================*00050000
        01 :DATA1:-DETAIL-REGISTRY.                                      00060000
           03 :DATA1:-REGISTRY-TYPE             PIC 9(002).              00070000
@@ -26,7 +26,8 @@ COMM  *      BIRTH-DATE: YYYY-MM-DD                                     00140000
           03 :DATA1:-LIMIT-USED                PIC +99999.99.           00170000
           03 :DATA1:-STATUS OCCURS 4 TIMES.                             00180000
              05 :DATA1:-STATUS-FLAG            PIC X(001).              00190000
-RESERV    03 FILLER                            PIC X(003).              00200000
+             05 :DATA1:-STATUS-DATE            PIC 9(008).              00195000
+COMM  *         STATUS-DATE: YYYYMMDD                                   00196000
       *================================================================*00210000
       *                               END                              *00220000
       *================================================================*00230000
