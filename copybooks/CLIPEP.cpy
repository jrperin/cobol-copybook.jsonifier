@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIPEP                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : PEP (POLITICALLY EXPOSED PERSON) REVIEW EXTRACT  *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY PER CLIDATA DETAIL RECORD WHOSE PEP-CODE IS SET,  *
+000700*    HANDED TO THE COMPLIANCE REVIEW QUEUE.                      *
+000800*  LENGTH: 100 BYTES                                             *
+000900******************************************************************
+001000 01  CLIPEP-ENTRY.
+001100     03  CLIPEP-PEP-CODE                 PIC X(02).
+001200*         PEP code copied from CLIDATA-PEP-CODE.
+001300     03  CLIPEP-NAME-LINE-1              PIC X(40).
+001400*         Client name, from CLIDATA-NAME-LINE-1.
+001500     03  CLIPEP-DOCUMENT-NUMBER          PIC X(15).
+001600*         Client document number, from CLIDATA-DOCUMENT-NUMBER.
+001700     03  CLIPEP-ACCOUNT-NUMBER           PIC X(19).
+001800*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001900     03  CLIPEP-BUSINESS-OR-PERSONAL-ID  PIC X(14).
+002000*         CPF/CNPJ, from CLIDATA-BUSINESS-OR-PERSONAL-ID.
+002100     03  CLIPEP-EXTRACT-DATE             PIC 9(08).
+002200*         Date this entry was extracted (YYYYMMDD).
+002300     03  FILLER                          PIC X(02).
+002400*---------------------------------------------------------------*
+002500*                      END OF COPYBOOK                          *
+002600*---------------------------------------------------------------*
