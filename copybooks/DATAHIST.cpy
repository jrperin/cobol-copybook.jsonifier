@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                    COPYBOOK - DATAHIST                        *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : VQOEM ADDRESS FEED - CONTACT CHANGE LOG ENTRY    *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN EVERY TIME NUM-TEL-FIX, NUM-TEL-CEL    *
+000700*    OR NUM-CEP CHANGES BETWEEN TWO CONSECUTIVE VQOEM RUNS, FOR  *
+000800*    FRAUD AND SERVICE-HISTORY LOOKUPS.                          *
+000900******************************************************************
+001000 01  DATAHIST-ENTRY.
+001100     03  DATAHIST-NUM-CLI                PIC X(19).
+001200     03  DATAHIST-FIELD-CODE             PIC X(08).
+001300         88  DATAHIST-IS-TEL-FIX           VALUE 'NUMTELFX'.
+001400         88  DATAHIST-IS-TEL-CEL           VALUE 'NUMTELCL'.
+001500         88  DATAHIST-IS-CEP               VALUE 'NUMCEP  '.
+001600     03  DATAHIST-OLD-VALUE               PIC X(10).
+001700     03  DATAHIST-NEW-VALUE               PIC X(10).
+001800     03  DATAHIST-CHANGE-DATE             PIC 9(08).
+001900*---------------------------------------------------------------*
+002000*                      END OF COPYBOOK                          *
+002100*---------------------------------------------------------------*
