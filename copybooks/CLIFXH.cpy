@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIFXH                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : FX-HEDGE EXPOSURE RECONCILIATION EXTRACT ENTRY   *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY PER CLIDATA DETAIL RECORD WITH THE CURRENCY        *
+000700*    EXCHANGE HEDGE SWITCH ON WHOSE CURRENT-BALANCE-HEDGE DOES    *
+000800*    NOT RECONCILE TO ITS CURRENCY-EXCHANGE-HEDGE-AMT, HANDED TO  *
+000900*    TREASURY FOR REVIEW.                                        *
+001000*  LENGTH: 100 BYTES                                              *
+001100******************************************************************
+001200 01  CLIFXH-ENTRY.
+001300     03  CLIFXH-ACCOUNT-NUMBER           PIC X(19).
+001400*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001500     03  CLIFXH-HEDGE-SW                 PIC X(01).
+001600*         Currency exchange hedge switch, from CLIDATA-CURRENCY-
+001700*         EXCHANGE-HEDGE-SW (Y/N).
+001800     03  CLIFXH-HEDGE-AMT                PIC 9(05).
+001900*         Expected hedge amount, from CLIDATA-CURRENCY-EXCHANGE-
+002000*         HEDGE-AMT.
+002100     03  CLIFXH-CURRENT-BALANCE-HEDGE    PIC 9(09).
+002200*         Actual hedged balance, from CLIDATA-CURRENT-BALANCE-
+002300*         HEDGE.
+002400     03  CLIFXH-EXPOSURE-VARIANCE        PIC S9(09)
+002500                                         SIGN IS LEADING SEPARATE.
+002600*         CURRENT-BALANCE-HEDGE minus HEDGE-AMT (negative = under-
+002700*         hedged, positive = over-hedged).
+002800     03  CLIFXH-LAST-HEDGE-UPLOAD        PIC 9(05).
+002900*         From CLIDATA-LAST-HEDGE-UPLOAD.
+003000     03  CLIFXH-EXTRACT-DATE             PIC 9(08).
+003100*         Date this entry was extracted (YYYYMMDD).
+003200     03  FILLER                          PIC X(43).
+003300*---------------------------------------------------------------*
+003400*                      END OF COPYBOOK                          *
+003500*---------------------------------------------------------------*
