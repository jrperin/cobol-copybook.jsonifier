@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                    COPYBOOK - MAFCKPT                         *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : MAF016 WELL-DATA LOAD CHECKPOINT RECORD           *
+000500*----------------------------------------------------------------*
+000600*    HOLDS THE QUAD NUMBER AND API NUMBER OF THE LAST MAF016      *
+000700*    WELL RECORD LOADED BY MAF009L SO A RESTART CAN RESUME PAST   *
+000800*    IT INSTEAD OF RELOADING THE WHOLE DAILY EXTRACT. THE TWO     *
+000850*    FIELDS TOGETHER ARE THE NATURAL KEY OF MAF016-QUAD-INFO - A  *
+000860*    SINGLE API NUMBER CAN HAVE MORE THAN ONE QUAD-INFO ROW.      *
+000900******************************************************************
+001000 01  MAFCKPT-RECORD.
+001050     03  MAFCKPT-QUAD-NUM                PIC 9(07).
+001100     03  MAFCKPT-API-NUM                 PIC 9(08).
+001200     03  MAFCKPT-DATE                    PIC 9(08).
+001300     03  MAFCKPT-TIME                    PIC 9(06).
+001400*---------------------------------------------------------------*
+001500*                      END OF COPYBOOK                          *
+001600*---------------------------------------------------------------*
