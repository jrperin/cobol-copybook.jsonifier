@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIMAIL                         *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : PRINT / MAILING ADDRESS EXTRACT                  *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY PER CLIDATA DETAIL RECORD, CARRYING THE SINGLE    *
+000700*    ADDRESS OCCURRENCE CHOSEN BY THE CORRESPONDENCE RULES       *
+000800*    (BILLING, THEN RESIDENTIAL, THEN COMMERCIAL).               *
+000900*  LENGTH: 200 BYTES                                             *
+001000******************************************************************
+001100 01  CLIMAIL-ENTRY.
+001200     03  CLIMAIL-ACCOUNT-NUMBER          PIC X(19).
+001300     03  CLIMAIL-NAME-LINE-1             PIC X(40).
+001400     03  CLIMAIL-ADDR-TYPE-USED          PIC X(01).
+001500*         Which occurrence supplied the address: R/C/F, or
+001600*         SPACE when none of the 3 occurrences was typed.
+001700     03  CLIMAIL-ZIP-CODE                PIC 9(08).
+001800     03  CLIMAIL-STREET-DESC             PIC X(45).
+001900     03  CLIMAIL-STREET-NUMBER           PIC X(06).
+002000     03  CLIMAIL-NEIGHBORHOOD-NAME       PIC X(15).
+002100     03  CLIMAIL-COMPLEMENT-TEXT         PIC X(15).
+002200     03  CLIMAIL-CITY-NAME               PIC X(25).
+002300     03  CLIMAIL-STATE-NAME              PIC X(02).
+002400     03  CLIMAIL-COUNTRY-NAME            PIC X(20).
+002500     03  FILLER                          PIC X(04).
+002600*---------------------------------------------------------------*
+002700*                      END OF COPYBOOK                          *
+002800*---------------------------------------------------------------*
