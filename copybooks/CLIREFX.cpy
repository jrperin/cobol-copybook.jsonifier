@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIREFX                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : INCONSISTENT-REFINANCING EXCEPTION QUEUE ENTRY    *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN FOR EVERY CLIDATA DETAIL RECORD WHOSE   *
+000700*    INCONS-REFIN-DATE HAS BEEN SET BY THE UPSTREAM REFINANCING   *
+000800*    FEED, MEANING THE RECORD'S REFIN-STATUS AND PENDING-REFIN-   *
+000900*    STATUS DO NOT AGREE, HANDED TO THE DATA-QUALITY REVIEW       *
+001000*    QUEUE.                                                       *
+001100*  LENGTH: 100 BYTES                                              *
+001200******************************************************************
+001300 01  CLIREFX-ENTRY.
+001400     03  CLIREFX-ACCOUNT-NUMBER          PIC X(19).
+001500*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001600     03  CLIREFX-REFIN-STATUS            PIC 9(02).
+001700*         Current Refinancing Status, from CLIDATA-REFIN-STATUS.
+001800     03  CLIREFX-PENDING-REFIN-STATUS    PIC 9(02).
+001900*         Pending Refinancing Status, from
+002000*         CLIDATA-PENDING-REFIN-STATUS.
+002100     03  CLIREFX-REASON-CODE             PIC X(04).
+002200         88  CLIREFX-INCONS-REFIN          VALUE 'IREF'.
+002300*             Reason this entry was queued.
+002400     03  CLIREFX-INCONS-REFIN-DATE       PIC 9(08).
+002500*         Date the inconsistency was flagged, from
+002600*         CLIDATA-INCONS-REFIN-DATE.
+002700     03  CLIREFX-INCONS-REFIN-AMOUNT     PIC 9(17).
+002800*         Amount in dispute, from CLIDATA-INCONS-REFIN-AMOUNT.
+002900     03  CLIREFX-RUN-DATE                PIC 9(08).
+003000*         Date this exception was queued.
+003100     03  CLIREFX-RUN-TIME                PIC 9(06).
+003200*         Time this exception was queued.
+003300     03  FILLER                          PIC X(34).
+003400*---------------------------------------------------------------*
+003500*                      END OF COPYBOOK                          *
+003600*---------------------------------------------------------------*
