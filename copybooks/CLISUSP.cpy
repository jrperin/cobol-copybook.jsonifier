@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLISUSP                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : CLIDATA SUSPENSE QUEUE ENTRY                     *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN FOR EVERY CLIDATA TRANSMISSION THAT    *
+000700*    FAILS THE HEADER/TRAILER-TO-DETAIL BALANCING CHECK. THE     *
+000800*    ENTRY CARRIES ENOUGH INFORMATION FOR OPERATIONS TO REQUEST  *
+000900*    A RETRANSMISSION WITHOUT RE-READING THE REJECTED FILE.      *
+001000*  LENGTH: 108 BYTES                                             *
+001100******************************************************************
+001200 01  CLISUSP-ENTRY.
+001300     03  CLISUSP-FILE-ID                 PIC X(08).
+001400*         Logical file identifier of the rejected transmission.
+001500     03  CLISUSP-RUN-DATE                PIC 9(08).
+001600*         Date the balancing check was performed (YYYYMMDD).
+001700     03  CLISUSP-RUN-TIME                PIC 9(06).
+001800*         Time the balancing check was performed (HHMMSS).
+001900     03  CLISUSP-REASON-CODE             PIC X(04).
+002000         88  CLISUSP-RECTOT-MISMATCH       VALUE 'RCNT'.
+002100*             Trailer control total does not match detail count.
+002150         88  CLISUSP-HDR-COUNT-MISMATCH    VALUE 'HCNT'.
+002160*             Header control code's detail count does not match
+002170*             the count of detail records actually read.
+002180         88  CLISUSP-HDR-BALANCE-MISMATCH  VALUE 'HBAL'.
+002190*             Header control code's balance total does not match
+002195*             the sum of CLIDATA-CURRENT-BALANCE actually read.
+002200     03  CLISUSP-EXPECTED-COUNT          PIC 9(18).
+002300*         CLIDATA-TOTAL-RECORDS as read from the trailer record,
+002310*         or the header control code's expected count/total.
+002400     03  CLISUSP-ACTUAL-COUNT            PIC 9(18).
+002500*         Detail records actually counted between header/trailer,
+002510*         or actually accumulated.
+002600     03  CLISUSP-MISMATCH-QTY            PIC S9(18)
+002700                                         SIGN IS LEADING SEPARATE.
+002800*         ACTUAL-COUNT minus EXPECTED-COUNT (negative = short).
+002900     03  FILLER                          PIC X(27).
+003000*---------------------------------------------------------------*
+003100*                      END OF COPYBOOK                          *
+003200*---------------------------------------------------------------*
