@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                    COPYBOOK - DATCKPT                         *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : DATA1 STATEMENT PROCESSING CHECKPOINT RECORD     *
+000500*----------------------------------------------------------------*
+000600*    HOLDS THE KEY OF THE LAST DATA1 TRANSACTION RECORD          *
+000700*    COMMITTED BY DAT004K SO A RESTART CAN RESUME PAST IT        *
+000800*    INSTEAD OF REPROCESSING THE WHOLE DAILY FILE.               *
+000900******************************************************************
+001000 01  DATCKPT-RECORD.
+001100     03  DATCKPT-ORG                     PIC 999.
+001200     03  DATCKPT-ACCT                    PIC X(19).
+001300     03  DATCKPT-STMT-ID-CODE            PIC S9(7).
+001400     03  DATCKPT-REC-NBR                 PIC S9(4).
+001500     03  DATCKPT-DATE                    PIC 9(08).
+001600     03  DATCKPT-TIME                    PIC 9(06).
+001700*---------------------------------------------------------------*
+001800*                      END OF COPYBOOK                          *
+001900*---------------------------------------------------------------*
