@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIEINV                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : ELECTRONIC-INVOICE ELIGIBILITY EXTRACT           *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY PER CLIDATA DETAIL RECORD THAT CARRIES AN EMAIL   *
+000700*    ADDRESS BUT IS NOT YET ENROLLED IN ELECTRONIC INVOICING     *
+000800*    (ELECTRONIC-INVOICE-FLAG NOT = 'Y'), HANDED TO THE          *
+000900*    E-INVOICE ENROLLMENT CAMPAIGN.                              *
+001000*  LENGTH: 127 BYTES                                             *
+001100******************************************************************
+001200 01  CLIEINV-ENTRY.
+001300     03  CLIEINV-ACCOUNT-NUMBER          PIC X(19).
+001400*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001500     03  CLIEINV-NAME-LINE-1             PIC X(40).
+001600*         Client name, from CLIDATA-NAME-LINE-1.
+001700     03  CLIEINV-EMAIL                   PIC X(60).
+001800*         E-mail address, from CLIDATA-EMAIL.
+001900     03  CLIEINV-EXTRACT-DATE            PIC 9(08).
+002000*         Date this entry was extracted (YYYYMMDD).
+002100*---------------------------------------------------------------*
+002200*                      END OF COPYBOOK                          *
+002300*---------------------------------------------------------------*
