@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                    COPYBOOK - DATDISP                         *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : DISPUTE/CHARGEBACK REVIEW EXTRACT                *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY PER DATA1 STATEMENT RECORD CARRYING THE NEW       *
+000700*    DISPUTE-RECORD TYPE (REC-TYPE 5), HANDED TO THE DISPUTE     *
+000800*    AND CHARGEBACK REVIEW QUEUE.                                *
+000900******************************************************************
+001000 01  DATDISP-ENTRY.
+001100     03  DATDISP-ORG                     PIC 999.
+001200     03  DATDISP-ACCT                    PIC X(19).
+001300     03  DATDISP-STMT-ID-CODE            PIC S9(7).
+001400     03  DATDISP-REC-NBR                 PIC S9(4).
+001500     03  DATDISP-ATPT-DATA               PIC X(458).
+001600*---------------------------------------------------------------*
+001700*                      END OF COPYBOOK                          *
+001800*---------------------------------------------------------------*
