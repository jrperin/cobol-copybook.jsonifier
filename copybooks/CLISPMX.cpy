@@ -0,0 +1,33 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLISPMX                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : SPM POINTS RECONCILIATION EXCEPTION QUEUE ENTRY   *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN FOR EVERY CLIDATA DETAIL RECORD WHOSE   *
+000700*    SPM-ACCUM DOES NOT AGREE WITH SPM-CYCLE MULTIPLIED BY THE    *
+000800*    NUMBER OF POPULATED FH-STATEMENT-DATE SLOTS, HANDED TO THE   *
+000900*    DATA-QUALITY REVIEW QUEUE.                                   *
+001000*  LENGTH: 100 BYTES                                              *
+001100******************************************************************
+001200 01  CLISPMX-ENTRY.
+001300     03  CLISPMX-ACCOUNT-NUMBER          PIC X(19).
+001400*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001500     03  CLISPMX-REASON-CODE             PIC X(04).
+001600         88  CLISPMX-SPM-NOT-RECONCILED    VALUE 'SPMX'.
+001700*             Reason this entry was queued.
+001800     03  CLISPMX-SPM-CYCLE               PIC 9(17).
+001900*         Points per statement cycle, from CLIDATA-SPM-CYCLE.
+002000     03  CLISPMX-SPM-ACCUM               PIC 9(17).
+002100*         Accumulated points, from CLIDATA-SPM-ACCUM.
+002200     03  CLISPMX-EXPECTED-ACCUM          PIC 9(17).
+002300*         SPM-CYCLE times CLISPMX-STATEMENT-CYCLE-COUNT.
+002400     03  CLISPMX-STATEMENT-CYCLE-COUNT   PIC 9(01).
+002500*         Number of populated FH-STATEMENT-DATE-1 thru -6 slots.
+002600     03  CLISPMX-RUN-DATE                PIC 9(08).
+002700*         Date the reconciliation was performed.
+002800     03  CLISPMX-RUN-TIME                PIC 9(06).
+002900*         Time the reconciliation was performed.
+003000     03  FILLER                          PIC X(11).
+003100*---------------------------------------------------------------*
+003200*                      END OF COPYBOOK                          *
+003300*---------------------------------------------------------------*
