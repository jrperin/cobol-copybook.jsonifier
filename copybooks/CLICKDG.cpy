@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLICKDG                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : CPF/CNPJ CHECK-DIGIT EXCEPTION QUEUE ENTRY        *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN FOR EVERY CLIDATA DETAIL RECORD WHOSE   *
+000700*    BUSINESS-OR-PERSONAL-ID FAILS THE CPF OR CNPJ CHECK-DIGIT    *
+000800*    CALCULATION, HANDED TO THE DATA-QUALITY REVIEW QUEUE.        *
+000900*  LENGTH: 100 BYTES                                              *
+001000******************************************************************
+001100 01  CLICKDG-ENTRY.
+001200     03  CLICKDG-ACCOUNT-NUMBER          PIC X(19).
+001300*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001400     03  CLICKDG-BUSINESS-OR-PERSONAL-ID PIC X(14).
+001500*         CPF/CNPJ, from CLIDATA-BUSINESS-OR-PERSONAL-ID.
+001600     03  CLICKDG-DOC-TYPE                PIC X(04).
+001700         88  CLICKDG-DOC-IS-CPF            VALUE 'CPF '.
+001800         88  CLICKDG-DOC-IS-CNPJ           VALUE 'CNPJ'.
+001900*         Which check-digit rule was applied.
+002000     03  CLICKDG-REASON-CODE             PIC X(04).
+002100         88  CLICKDG-CHECK-DIGIT-MISMATCH  VALUE 'CKDG'.
+002110         88  CLICKDG-NON-NUMERIC-ID        VALUE 'NNUM'.
+002200*         Reason this entry was queued.
+002300     03  CLICKDG-RUN-DATE                PIC 9(08).
+002400*         Date the check-digit validation was performed.
+002500     03  CLICKDG-RUN-TIME                PIC 9(06).
+002600*         Time the check-digit validation was performed.
+002700     03  FILLER                          PIC X(45).
+002800*---------------------------------------------------------------*
+002900*                      END OF COPYBOOK                          *
+003000*---------------------------------------------------------------*
