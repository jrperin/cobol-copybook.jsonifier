@@ -0,0 +1,41 @@
+000100******************************************************************
+000200*                    COPYBOOK - CLIBALX                          *
+000300*----------------------------------------------------------------*
+000400* DESCRIPTION : CREDIT-BALANCE REASONABLENESS EXCEPTION ENTRY    *
+000500*----------------------------------------------------------------*
+000600*    ONE ENTRY IS WRITTEN FOR EVERY CLIDATA DETAIL RECORD WHOSE  *
+000700*    CREDIT-LIMIT, CASH-CREDIT-LIMIT, CURRENT-BALANCE AND        *
+000800*    AVAILABLE-CREDIT FIELDS DO NOT RECONCILE WITH ONE ANOTHER,  *
+000900*    HANDED TO THE DATA-QUALITY REVIEW QUEUE.                    *
+001000*  LENGTH: 150 BYTES                                             *
+001100******************************************************************
+001200 01  CLIBALX-ENTRY.
+001300     03  CLIBALX-ACCOUNT-NUMBER          PIC X(19).
+001400*         Client account number, from CLIDATA-ACCOUNT-NUMBER.
+001500     03  CLIBALX-REASON-CODE             PIC X(04).
+001600         88  CLIBALX-OVER-LIMIT            VALUE 'OVLM'.
+001700*             Balance exceeds credit limit plus cash limit.
+001800         88  CLIBALX-AVAIL-EXCEEDS-LIMIT   VALUE 'AVLM'.
+001900*             Available credit exceeds the credit limit itself.
+002000         88  CLIBALX-BALANCE-NOT-RECONCILED VALUE 'RECN'.
+002100*             Balance plus available credit does not equal the
+002200*             credit limit.
+002210         88  CLIBALX-INVALID-CREDIT-LIMIT  VALUE 'BADL'.
+002220*             CLIDATA-CREDIT-LIMIT is not numeric; the three
+002230*             reasonableness tests could not be performed.
+002300     03  CLIBALX-CREDIT-LIMIT            PIC 9(17).
+002400*         Credit Limit, from CLIDATA-CREDIT-LIMIT.
+002500     03  CLIBALX-CASH-CREDIT-LIMIT       PIC 9(17).
+002600*         Cash Credit Limit, from CLIDATA-CASH-CREDIT-LIMIT.
+002700     03  CLIBALX-CURRENT-BALANCE         PIC 9(17).
+002800*         Current Balance, from CLIDATA-CURRENT-BALANCE.
+002900     03  CLIBALX-AVAILABLE-CREDIT        PIC 9(17).
+003000*         Available Credit, from CLIDATA-AVAILABLE-CREDIT.
+003100     03  CLIBALX-RUN-DATE                PIC 9(08).
+003200*         Date the reasonableness check was performed.
+003300     03  CLIBALX-RUN-TIME                PIC 9(06).
+003400*         Time the reasonableness check was performed.
+003500     03  FILLER                          PIC X(45).
+003600*---------------------------------------------------------------*
+003700*                      END OF COPYBOOK                          *
+003800*---------------------------------------------------------------*
