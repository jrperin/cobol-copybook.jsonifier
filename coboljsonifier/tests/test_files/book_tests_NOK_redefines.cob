@@ -16,6 +16,9 @@
                    88  :DT00:-ADICIONAL                  VALUE 'A'.
                    88  :DT00:-CONTATO                    VALUE 'O'.
                05  :DT00:-QTD-ENDR             PIC 9(01)V99.
+           03  :DT00:-TESTE-REDEFINES REDEFINES :DT00:-KEY.
+               05  :DT00:-TESTE-KEY                 PIC X(17).
+               05  :DT00:-NOVES-ALPHABETIC          PIC X(05).
            03  :DT00:-AREA-DADOS.
                05  :DT00:-TXT-LOGR                 PIC X(45).
                05  :DT00:-NUM-LOGR                 PIC X(06).
@@ -68,6 +71,3 @@ S15742         05  :DT00:-NUM-RML-TEL-FIX          PIC X(06).
                   07 WS-C2 OCCURS 3 TIMES.
                      09 WS-SEGURO                  PIC S9(7) COMP-3.
                      09 WS-CLIENTE                 PIC X(2).
-           03  :DT00:-TESTE-REDEFINES REDEFINES :DT00:-KEY.
-               05 :DT00:-TESTE-KEY                 PIC X()
-               05* :DT00:-NOVES-ALPHABETIC         PIC F(12).
