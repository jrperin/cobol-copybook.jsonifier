@@ -34,6 +34,15 @@
       *         Example: 143000 for 2:30:00 PM.
            03  :CLIDATA:-CTROL-CODE                  PIC X(027).
       *         Control Code, used for tracking data.
+           03  :CLIDATA:-CTROL-CODE-R REDEFINES
+               :CLIDATA:-CTROL-CODE.
+               05  :CLIDATA:-CTROL-DETAIL-COUNT       PIC 9(009).
+      *             Detail record count the sender expects this
+      *             transmission to balance to.
+               05  :CLIDATA:-CTROL-BALANCE-TOTAL      PIC 9(018).
+      *             Sum of CLIDATA-CURRENT-BALANCE over every detail
+      *             record the sender expects this transmission to
+      *             balance to.
            03  FILLER                                PIC X(2433).
       *         Filler to ensure the Header Record is 2500 bytes long.
       *================================================================*
@@ -74,6 +83,10 @@
            03  :CLIDATA:-NAME-TYPE-IND               PIC 9(01).
       *         Name Type Indicator (e.g., 1 for Individual,
       *                                    2 for Company).
+               88  :CLIDATA:-NAME-TYPE-INDIVIDUAL       VALUE 1.
+      *           Condition-name: BUSINESS-OR-PERSONAL-ID is a CPF.
+               88  :CLIDATA:-NAME-TYPE-COMPANY          VALUE 2.
+      *           Condition-name: BUSINESS-OR-PERSONAL-ID is a CNPJ.
            03  :CLIDATA:-RELATIVE-NAME               PIC X(40).
       *         Relative's Name.
            03  :CLIDATA:-SPOUSE-NAME                 PIC X(40).
@@ -90,8 +103,9 @@
       *         Spouse's Information Update Date in YYYYMMDD format.
            03  :CLIDATA:-DOCUMENT-TYPE               PIC X(02).
       *         Document Type Code.
-           03  :CLIDATA:-DOCUMENT-NUMBER             PIC X(15).
-      *         Client Document Number.
+           03  :CLIDATA:-DOCUMENT-NUMBER-2           PIC X(15).
+      *         Client Document Number (secondary document, added
+      *         when DOCUMENT-TYPE identifies a second ID on file).
            03  :CLIDATA:-ASSETS-POSSESSION           PIC X(01).
       *         Assets Possession Indicator (Y/N).
            03  :CLIDATA:-EMPLOYER                    PIC X(40).
@@ -100,8 +114,10 @@
       *         Employer Address - Line 1.
            03  :CLIDATA:-EMAIL                       PIC X(60).
       *         Client Email Address.
-           03  :CLIDATA:-ACCOUNT-NUMBER              PIC X(19).
-      *         Client Account Number.
+           03  :CLIDATA:-ACCOUNT-NUMBER-2            PIC X(19).
+      *         Client Account Number (as carried on the sales
+      *         channel PAN feed below - kept separate from the
+      *         primary ACCOUNT-NUMBER above).
            03  :CLIDATA:-SALES-CHANNEL-PAN           PIC X(04).
       *         Sales Channel PAN.
            03  :CLIDATA:-DUE-DAY                     PIC 9(02).
@@ -183,6 +199,9 @@
            03  :CLIDATA:-COMPULS-FLAG                PIC X(01).
       *         Compulsory Flag (Y/N).
            03  :CLIDATA:-ELECTRONIC-INVOICE-FLAG     PIC X(01).
+               88  :CLIDATA:-ELECTRONIC-INVOICE-ON      VALUE 'Y'.
+      *           Condition-name: this account is already enrolled
+      *           in electronic invoicing.
       *         Electronic Invoice Flag (Y/N).
            03  :CLIDATA:-ELECTRONIC-INVOICE-FLAG-DATE PIC 9(08).
       *         Electronic Invoice Flag Date in YYYYMMDD format.
@@ -200,8 +219,9 @@
       *         Table Type ANDD.
            03  :CLIDATA:-TABLE-CODE-ANDD             PIC 9(05).
       *         Table Code ANDD.
-           03  :CLIDATA:-DISCOUNT-TABLE-CODE         PIC 9(05).
-      *         Discount Table Code.
+           03  :CLIDATA:-DISCOUNT-TABLE-CODE-2       PIC 9(05).
+      *         Discount Table Code (widened 5-digit table code
+      *         that superseded the original 3-digit code above).
            03  :CLIDATA:-BLOCK-CODE-1                PIC 9(02).
       *         Block Code 1.
            03  :CLIDATA:-PENULTIMATE-INVOICE-BALANCE PIC 9(17).
@@ -247,6 +267,9 @@
            03  :CLIDATA:-SALES-ACTION                PIC 9(09).
       *         Sales Action.
            03  :CLIDATA:-MULTIPLE-ACCOUNTS-FLAG      PIC X(01).
+               88  :CLIDATA:-HAS-MULTIPLE-ACCOUNTS      VALUE 'Y'.
+      *           Condition-name: this account is part of a
+      *           multiple-account (household) arrangement.
       *         Multiple Accounts Flag (Y/N).
            03  :CLIDATA:-MULTIPLE-STATUS             PIC 9(02).
       *         Multiple Status.
@@ -384,16 +407,18 @@
       *         SCORE ID 5.    
            03  :CLIDATA:-SCORE-ID-6                  PIC 9(03).
       *         SCORE ID 6.    
-           03  :CLIDATA:-ADDRESS-TYPE                PIC X(01).
-      *         Address Type Indicator.
-               88  :CLIDATA:-RESIDENTIAL-ADDR-TYPE   VALUE 'R'.
-      *           Condition-name indicating Residential Address.
-               88  :CLIDATA:-COMMERCIAL-ADDR-TYPE    VALUE 'C'.
-      *           Condition-name indicating Commercial Address.
-               88  :CLIDATA:-BILLING-ADDR-TYPE       VALUE 'F'.
-      *           Condition-name indicating Billing Address.
            03  :CLIDATA:-ADDRESS OCCURS 03 TIMES.
-      *       Repeating group for up to 3 addresses.
+      *       Repeating group for up to 3 addresses. Each occurrence
+      *       carries its own ADDRESS-TYPE so residential, commercial
+      *       and billing addresses can occupy any of the 3 slots.
+             05 :CLIDATA:-ADDRESS-TYPE               PIC X(01).
+      *           Address Type Indicator for this occurrence.
+                 88  :CLIDATA:-RESIDENTIAL-ADDR-TYPE   VALUE 'R'.
+      *             Condition-name indicating Residential Address.
+                 88  :CLIDATA:-COMMERCIAL-ADDR-TYPE    VALUE 'C'.
+      *             Condition-name indicating Commercial Address.
+                 88  :CLIDATA:-BILLING-ADDR-TYPE       VALUE 'F'.
+      *             Condition-name indicating Billing Address.
              05 :CLIDATA:-ZIP-CODE                   PIC 9(08).
       *           Zip Code.
              05 :CLIDATA:-STREET-DESC                PIC X(45).
@@ -422,9 +447,51 @@
       *         Exclusion Reason Flag.
            03  :CLIDATA:-ALTERATION-ID               PIC X(220).
       *         Alteration ID.
-           03  FILLER                                PIC X(249).
+           03  :CLIDATA:-LOAD-SOURCE-SYSTEM          PIC X(08).
+      *         Source System Identifier that fed this record into
+      *         CLIDATA (e.g., "VQOEM", "DATA2 "), for lineage tracing.
+           03  :CLIDATA:-LOAD-BATCH-ID                PIC X(12).
+      *         Batch/Job ID of the load run that wrote this record.
+           03  :CLIDATA:-LOAD-DATE                    PIC 9(08).
+      *         Load Date in YYYYMMDD format.
+           03  :CLIDATA:-LOAD-TIME                    PIC 9(06).
+      *         Load Time in HHMMSS format.
+           03  FILLER                                PIC X(213).
       *         Filler to ensure the Detail Record is 2500 bytes long.
       *================================================================*
+      *                 RETURN-MAIL RECORD                              *
+      *================================================================*
+      *    LOGGED WHEN A PIECE OF CORRESPONDENCE MAILED TO ONE OF A     *
+      *    CLIENT'S ADDRESSES IS RETURNED UNDELIVERED BY THE CARRIER.   *
+       01 :CLIDATA:-RETURN-MAIL-RECORD.
+           03  :CLIDATA:-RTM-RECTYPE                  PIC 9(002).
+      *         Record Type Indicator for Return-Mail Record.
+               88  :CLIDATA:-RECTYPE-RETURN-MAIL         VALUE 03.
+      *         Condition-name indicating this is a Return-Mail Record.
+      *         Used for validating the record type during processing.
+           03  :CLIDATA:-RTM-ACCOUNT-NUMBER           PIC X(19).
+      *         Client Account Number the returned mail belongs to.
+           03  :CLIDATA:-RTM-REASON-CODE              PIC X(02).
+      *         Carrier's reason the piece could not be delivered.
+               88  :CLIDATA:-RTM-REASON-MOVED             VALUE 'MV'.
+               88  :CLIDATA:-RTM-REASON-REFUSED           VALUE 'RF'.
+               88  :CLIDATA:-RTM-REASON-UNKNOWN            VALUE 'UK'.
+               88  :CLIDATA:-RTM-REASON-INSUFF-ADDR        VALUE 'IA'.
+               88  :CLIDATA:-RTM-REASON-VACANT             VALUE 'VC'.
+           03  :CLIDATA:-RTM-ADDR-TYPE-RETURNED        PIC X(01).
+      *         Which address occurrence was mailed to: R/C/F.
+           03  :CLIDATA:-RTM-ORIGINAL-MAIL-DATE        PIC 9(08).
+      *         Date the returned piece was originally mailed,
+      *         in YYYYMMDD format.
+           03  :CLIDATA:-RTM-RETURN-DATE               PIC 9(08).
+      *         Date the piece was returned by the carrier,
+      *         in YYYYMMDD format.
+           03  :CLIDATA:-RTM-CARRIER-CODE              PIC X(04).
+      *         Carrier or postal service reporting the return.
+           03  FILLER                                PIC X(2456).
+      *         Filler to ensure the Return-Mail Record is 2500 bytes
+      *         long, matching the other CLIDATA record types.
+      *================================================================*
       *                       TRAILER RECORD                           *
       *================================================================*
        01 :CLIDATA:-TRAILER.
