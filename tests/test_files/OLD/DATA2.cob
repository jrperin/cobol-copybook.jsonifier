@@ -72,12 +72,19 @@ S15742         05  :DATA2:-NUM-RML-TEL-FIX          PIC X(06).
 12345              88  :DATA2:-DST-ENDR-CORRESP          VALUE 'F'.
 12345              88  :DATA2:-DST-OUTROS                VALUE ' '.
 12345          05  :DATA2:-FILLER                   PIC X(149).
-12345          05 WS-C OCCURS 2 TIMES.
-12345             07 WS-TESTE                      PIC S9(7) COMP-3.
-12345             07 WS-LIXO                       PIC X(02).
-12345             07 WS-C2 OCCURS 3 TIMES.
-12345                09 WS-SEGURO                  PIC S9(7) COMP-3.
-12345                09 WS-CLIENTE                 PIC X(2).
+12345          05  :DATA2:-COBR-SEGR OCCURS 2 TIMES.
+12345             07 :DATA2:-DAT-INI-COBR-SEGR      PIC S9(7) COMP-3.
+12345             07 :DATA2:-IND-CANAL-CTT-SEC      PIC X(02).
+12345                88 :DATA2:-CANAL-CTT-SEC-FONE       VALUE 'TE'.
+12345                88 :DATA2:-CANAL-CTT-SEC-EMAIL      VALUE 'EM'.
+12345                88 :DATA2:-CANAL-CTT-SEC-CORREIO    VALUE 'CO'.
+12345                88 :DATA2:-CANAL-CTT-SEC-SMS        VALUE 'SM'.
+12345             07 :DATA2:-ITEM-COBR-SEGR OCCURS 3 TIMES.
+12345                09 :DATA2:-VLR-IMPT-SEGR         PIC S9(7) COMP-3.
+12345                09 :DATA2:-TIP-COBR-SEGR         PIC X(2).
+12345                   88 :DATA2:-COBR-SEGR-VIDA         VALUE 'VI'.
+12345                   88 :DATA2:-COBR-SEGR-INVALIDEZ    VALUE 'IN'.
+12345                   88 :DATA2:-COBR-SEGR-DESEMPREGO   VALUE 'DE'.
 12345 *------- 05  :DATA2:-FILLER                   PIC X(140).
 12345 *------- 05  :DATA2:-FILLER                   PIC X(162).          
 S15742*------- 05  :DATA2:-FILLER                   PIC X(178).          
