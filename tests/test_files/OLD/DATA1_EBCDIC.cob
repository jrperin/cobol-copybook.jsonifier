@@ -11,6 +11,7 @@
                    88  :DATA1:-RECAP-REC-HIST-SENT  VALUE 2.
                    88  :DATA1:-PLAN-RECORD          VALUE 3.
                    88  :DATA1:-TRANSACTION-RECORD   VALUE 4.
+                   88  :DATA1:-DISPUTE-RECORD        VALUE 5.
                    88  :DATA1:-FILE-TRAILER         VALUE 9.
                05  :DATA1:-REC-NBR  PIC S9(4)       BINARY.
            03  :DATA1:-TRANSACTION-DATA.
