@@ -47,5 +47,7 @@
           05 MAF016-PLUG-DATE            PIC 9(08) VALUE ZEROS.         222     
           05 MAF016-REFER-TO-API         PIC 9(08) VALUE ZEROS.         230     
           05 MAF016-ON-OFF-SCHEDULE      PIC X VALUE SPACE.             238     
-          05 MAF016-OIL-GAS-CODE         PIC X VALUE SPACE.             239     
+          05 MAF016-OIL-GAS-CODE         PIC X VALUE SPACE.             239
+             88 MAF016-IS-OIL-WELL              VALUE 'O'.
+             88 MAF016-IS-GAS-WELL              VALUE 'G'.     
           05 FILLER                      PIC X VALUE SPACE.             240     
\ No newline at end of file
