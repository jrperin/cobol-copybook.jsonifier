@@ -0,0 +1,321 @@
+//NITEBAT  JOB  (ACCTNO),'NIGHTLY BATCH WINDOW',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOBNAME  : NITEBAT
+//* PURPOSE  : CONSOLIDATED NIGHTLY BATCH WINDOW FOR EVERY COPYBOOK
+//*            FEED - CLIDATA, VQOEM/DATA2, DATA1 AND MAF016 - IN
+//*            ONE JOB STREAM INSTEAD OF EACH FEED BEING SCHEDULED
+//*            AND MONITORED SEPARATELY.
+//* OWNER    : DATA CONTROL GROUP
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   2026-08-09  DCG  ORIGINAL VERSION.
+//*   2026-08-09  DCG  ADDED STEP0320-STEP0360 (CLI027U/CLI028E/
+//*                    CLI029F/CLI030D/CLI033C) AND STEP0620
+//*                    (CLI034R) SO THE WINDOW COVERS EVERY REPORT
+//*                    AND EXTRACT PROGRAM ADDED SINCE THE ORIGINAL
+//*                    VERSION. ADDED COND= GATING SO STEP0110
+//*                    THROUGH STEP0360 AND STEP0620 ARE BYPASSED
+//*                    WHEN STEP0100 ROUTES THE CLIDATA TRANSMISSION
+//*                    TO THE SUSPENSE QUEUE, AND A FINAL STEP0990
+//*                    RUN-LOG SUMMARY STEP.
+//*   2026-08-09  DCG  STEP0200 THROUGH STEP0360 AND STEP0620 NOW ALSO
+//*                    TEST STEP0110'S OWN RETURN CODE - CLI025C CAN
+//*                    REJECT THE FILE ON ITS OWN HEADER/TRAILER
+//*                    CONTROL-TOTAL CHECK EVEN WHEN STEP0100 PASSED
+//*                    IT, AND THAT REJECTION WAS NOT BYPASSING ANY
+//*                    DOWNSTREAM STEP.
+//*****************************************************************
+//*
+//*=================================================================
+//* STEP 0100 - BALANCE THE INBOUND CLIDATA TRANSMISSION BEFORE ANY
+//*             DETAIL RECORD IS EXTRACTED OR REPORTED ON.
+//*=================================================================
+//STEP0100 EXEC PGM=CLI000B
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLISUSP  DD DSN=PRODBAT.CLIDATA.SUSPENSE,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0110 EXEC PGM=CLI025C,COND=(16,EQ,STEP0100)
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLISUSP  DD DSN=PRODBAT.CLIDATA.SUSPENSE,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0200 - CLIDATA EXTRACTS AND EXCEPTION QUEUES. BYPASSED IF
+//*             STEP0100 ROUTED THE TRANSMISSION TO THE SUSPENSE
+//*             QUEUE, OR STEP0110 REJECTED IT ON ITS OWN HEADER/
+//*             TRAILER CHECK (EITHER RC 16) - THERE IS NOTHING
+//*             VALID TO EXTRACT.
+//*=================================================================
+//STEP0200 EXEC PGM=CLI001E,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIPEP   DD DSN=PRODBAT.CLIDATA.CLIPEP,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0210 EXEC PGM=CLI002S,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIMAIL  DD DSN=PRODBAT.CLIDATA.CLIMAIL,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0220 EXEC PGM=CLI011L,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIOUT   DD DSN=PRODBAT.CLIDATA.CLIOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0230 EXEC PGM=CLI012V,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLICKDG  DD DSN=PRODBAT.CLIDATA.CLICKDG,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0240 EXEC PGM=CLI013B,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIBALX  DD DSN=PRODBAT.CLIDATA.CLIBALX,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0250 EXEC PGM=CLI014X,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI014RP DD DSN=PRODBAT.CLIDATA.RPT014,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0260 EXEC PGM=CLI015T,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI015RP DD DSN=PRODBAT.CLIDATA.RPT015,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0270 EXEC PGM=CLI016R,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIREFX  DD DSN=PRODBAT.CLIDATA.CLIREFX,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0280 EXEC PGM=CLI017P,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLISPMX  DD DSN=PRODBAT.CLIDATA.CLISPMX,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0290 EXEC PGM=CLI018E,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIEINV  DD DSN=PRODBAT.CLIDATA.CLIEINV,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0300 EXEC PGM=CLI019I,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI019RP DD DSN=PRODBAT.CLIDATA.RPT019,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0310 EXEC PGM=CLI024M,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI024RP DD DSN=PRODBAT.CLIDATA.RPT024,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0320 EXEC PGM=CLI027U,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI027RP DD DSN=PRODBAT.CLIDATA.RPT027,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0330 EXEC PGM=CLI028E,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI028RP DD DSN=PRODBAT.CLIDATA.RPT028,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0340 EXEC PGM=CLI029F,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLIFXH   DD DSN=PRODBAT.CLIDATA.CLIFXH,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0350 EXEC PGM=CLI030D,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI030RP DD DSN=PRODBAT.CLIDATA.RPT030,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0360 EXEC PGM=CLI033C,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//CLI033RP DD DSN=PRODBAT.CLIDATA.RPT033,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0400 - VQOEM/DATA2 ADDRESS FEED.
+//*=================================================================
+//STEP0400 EXEC PGM=ADR005H
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CURDATA2 DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//PRIDATA2 DD DSN=PRODBAT.VQOEM.SNAPSHOT,DISP=SHR
+//NXTDATA2 DD DSN=PRODBAT.VQOEM.SNAPSHOT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             LIKE=PRODBAT.VQOEM.SNAPSHOT
+//DATAHIST DD DSN=PRODBAT.VQOEM.DATAHIST,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0410 EXEC PGM=ADR020K
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//VQOEMIN  DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//VQOEMKY  DD DSN=PRODBAT.VQOEM.KEYED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0420 EXEC PGM=ADR021S
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//VQOEMIN  DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//ADR021RP DD DSN=PRODBAT.VQOEM.RPT021,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0430 EXEC PGM=ADR022R
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//VQOEMIN  DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//VQOCLI   DD DSN=PRODBAT.VQOEM.CLIENTE,
+//             DISP=(MOD,CATLG,CATLG)
+//VQOPRT   DD DSN=PRODBAT.VQOEM.PORTADOR,
+//             DISP=(MOD,CATLG,CATLG)
+//VQOADC   DD DSN=PRODBAT.VQOEM.ADICIONAL,
+//             DISP=(MOD,CATLG,CATLG)
+//VQOCTT   DD DSN=PRODBAT.VQOEM.CONTATO,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0440 EXEC PGM=ADR023I
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//VQOEMIN  DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//ADR023RP DD DSN=PRODBAT.VQOEM.RPT023,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0600 - DATA1 STATEMENT/TRANSACTION FEED.
+//*=================================================================
+//STEP0600 EXEC PGM=DAT003D
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//DATA1IN  DD DSN=PRODBAT.DATA1.DAILY,DISP=SHR
+//DATDISP  DD DSN=PRODBAT.DATA1.DATDISP,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0610 EXEC PGM=DAT004K
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//DATA1IN  DD DSN=PRODBAT.DATA1.DAILY,DISP=SHR
+//DATCKIN  DD DSN=PRODBAT.DATA1.CHECKPOINT,DISP=SHR
+//DATCKOUT DD DSN=PRODBAT.DATA1.CHECKPOINT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PRODBAT.DATA1.CHECKPOINT
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0620 - CROSS-FILE ACCOUNT-KEY RECONCILIATION ACROSS CLIDATA,
+//*             DATA1 AND DATA2. RUNS AFTER ALL THREE FEEDS HAVE BEEN
+//*             READ THIS WINDOW. BYPASSED IF STEP0100 ROUTED THE
+//*             CLIDATA TRANSMISSION TO THE SUSPENSE QUEUE, OR
+//*             STEP0110 REJECTED IT ON ITS OWN HEADER/TRAILER CHECK
+//*             (EITHER RC 16).
+//*=================================================================
+//STEP0620 EXEC PGM=CLI034R,COND=((16,EQ,STEP0100),(16,EQ,STEP0110))
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//CLIIN    DD DSN=PRODBAT.CLIDATA.DAILY,DISP=SHR
+//DATA1IN  DD DSN=PRODBAT.DATA1.DAILY,DISP=SHR
+//DATA2IN  DD DSN=PRODBAT.VQOEM.DAILY,DISP=SHR
+//CLI034RP DD DSN=PRODBAT.CLIDATA.RPT034,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0790 - TEXAS RRC WELL DATA (MAF016 FEED) MASTER FILE LOAD,
+//*             WITH CHECKPOINT/RESTART BY API NUMBER.
+//*=================================================================
+//STEP0790 EXEC PGM=MAF009L
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//MAF016IN DD DSN=PRODBAT.MAF016.DAILY,DISP=SHR
+//MAF016OUT DD DSN=PRODBAT.MAF016.MASTER,
+//             DISP=(MOD,CATLG,CATLG)
+//MAFCKIN  DD DSN=PRODBAT.MAF016.CHECKPOINT,DISP=SHR
+//MAFCKOUT DD DSN=PRODBAT.MAF016.CHECKPOINT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PRODBAT.MAF016.CHECKPOINT
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0800 - TEXAS RRC WELL DATA (MAF016 FEED).
+//*=================================================================
+//STEP0800 EXEC PGM=MAF007C
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//MAF016IN DD DSN=PRODBAT.MAF016.DAILY,DISP=SHR
+//MAF007RP DD DSN=PRODBAT.MAF016.RPT007,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0810 EXEC PGM=MAF008A
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//MAF016IN DD DSN=PRODBAT.MAF016.DAILY,DISP=SHR
+//MAF008RP DD DSN=PRODBAT.MAF016.RPT008,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0900 - INBOUND BOOK-STYLE FEED NORMALIZATION. RUNS LAST SO
+//*             ANY PLATFORM THAT DROPS ITS FILE LATE IN THE WINDOW
+//*             STILL GETS PICKED UP THE SAME NIGHT.
+//*=================================================================
+//STEP0900 EXEC PGM=BOK009D
+//STEPLIB  DD DSN=PRODBAT.LOADLIB,DISP=SHR
+//BOOKIN   DD DSN=PRODBAT.BOOK.DAILY,DISP=SHR
+//BOOKOUT  DD DSN=PRODBAT.BOOK.NORMALIZED,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*=================================================================
+//* STEP 0990 - RUN-LOG SUMMARY. ALWAYS RUNS, EVEN IF AN EARLIER
+//*             STEP FAILED OR WAS BYPASSED, SO OPERATIONS CAN SEE
+//*             THE DAY'S SUSPENSE QUEUE (IF ANY) IN ONE PLACE AT
+//*             THE END OF THE WINDOW INSTEAD OF CHECKING EVERY
+//*             STEP'S CONDITION CODE BY HAND.
+//*=================================================================
+//STEP0990 EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PRODBAT.CLIDATA.SUSPENSE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
+//*---------------------------------------------------------------*
+//*                      END OF JOB STREAM                        *
+//*---------------------------------------------------------------*
