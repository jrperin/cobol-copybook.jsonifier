@@ -9,7 +9,7 @@
       *       In FTP transfer use BINARY.                              *00026000
       *                                Joao Roberto Perin - 2021-09-15 *00027000
       *================================================================*00030000
-      *                                           REGISTRY LENGHT: 100 *00040000
+      *                                           REGISTRY LENGHT: 106 *00040000
       *================================================================*00050000
        01 :DATA1:-DETAIL-REGISTRY.                                      00060000
           03 :DATA1:-REGISTRY-TYPE             PIC 9(002).              00070000
@@ -25,7 +25,8 @@ COMM  *      BIRTH-DATE: YYYY-MM-DD                                     00140000
           03 :DATA1:-LIMIT-USED                PIC S9(05)V99 COMP-3.    00170000
           03 :DATA1:-STATUS OCCURS 4 TIMES.                             00180000
              05 :DATA1:-STATUS-FLAG            PIC X(001).              00190000
-RESERV    03 FILLER                            PIC X(014).              00200000
+             05 :DATA1:-STATUS-DATE            PIC 9(08) COMP-3.        00195000
+COMM  *         STATUS-DATE: YYYYMMDD                                   00196000
       *================================================================*00210000
       *                               END                              *00220000
       *================================================================*00230000
