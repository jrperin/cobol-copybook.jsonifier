@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI012V                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     VALIDATES THE MOD-11 CHECK DIGITS OF EVERY CLIDATA         *
+001400*     BUSINESS-OR-PERSONAL-ID AGAINST THE BRAZILIAN CPF (NAME-   *
+001500*     TYPE-IND = 1, 11 DIGITS RIGHT-JUSTIFIED IN THE 14-BYTE     *
+001600*     FIELD) OR CNPJ (NAME-TYPE-IND = 2, ALL 14 DIGITS) RULE.    *
+001700*     A RECORD WHOSE COMPUTED CHECK DIGITS DO NOT MATCH THE      *
+001800*     STORED ONES IS LOGGED TO THE CLICKDG EXCEPTION QUEUE.      *
+001900*----------------------------------------------------------------*
+002000* MODIFICATION HISTORY.                                          *
+002100*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002150*     2026-08-09  DCG  ADDED A NUMERIC GUARD AROUND BUSINESS-OR- *
+002160*                      PERSONAL-ID BEFORE THE CHECK-DIGIT MATH,  *
+002170*                      WITH A NEW NNUM EXCEPTION ENTRY.          *
+002200******************************************************************
+002300 PROGRAM-ID.    CLI012V.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CLICKDG-FILE  ASSIGN TO CLICKDG
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CLIDATA-FILE.
+003400     COPY "book_tests_OK.cob"
+003410         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003500 FD  CLICKDG-FILE.
+003600     COPY "CLICKDG.cpy".
+003700 WORKING-STORAGE SECTION.
+003800******************************************************************
+003900*                    WORKING STORAGE                            *
+004000******************************************************************
+004100 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004200     88  WS-EOF                                     VALUE 'Y'.
+004300 77  WS-VALID-SW                        PIC X(01)   VALUE 'Y'.
+004400     88  WS-DOC-VALID                               VALUE 'Y'.
+004450 77  WS-NON-NUMERIC-SW                  PIC X(01)   VALUE 'N'.
+004460     88  WS-NON-NUMERIC-ID                           VALUE 'Y'.
+004500 01  WS-CURRENT-DATE-TIME.
+004600     05  WS-CURRENT-DATE                PIC 9(08).
+004700     05  WS-CURRENT-TIME                PIC 9(06).
+004800     05  FILLER                         PIC X(08).
+004900 01  WS-DOC-TABLE.
+005000     05  WS-DOC-DIGIT OCCURS 14 TIMES   PIC 9(01).
+005100 01  WS-CNPJ-DV1-WEIGHTS-INIT.
+005200     05  FILLER                  PIC 9(01)  VALUE 5.
+005300     05  FILLER                  PIC 9(01)  VALUE 4.
+005400     05  FILLER                  PIC 9(01)  VALUE 3.
+005500     05  FILLER                  PIC 9(01)  VALUE 2.
+005600     05  FILLER                  PIC 9(01)  VALUE 9.
+005700     05  FILLER                  PIC 9(01)  VALUE 8.
+005800     05  FILLER                  PIC 9(01)  VALUE 7.
+005900     05  FILLER                  PIC 9(01)  VALUE 6.
+006000     05  FILLER                  PIC 9(01)  VALUE 5.
+006100     05  FILLER                  PIC 9(01)  VALUE 4.
+006200     05  FILLER                  PIC 9(01)  VALUE 3.
+006300     05  FILLER                  PIC 9(01)  VALUE 2.
+006400 01  WS-CNPJ-DV1-WEIGHT REDEFINES WS-CNPJ-DV1-WEIGHTS-INIT
+006500                        OCCURS 12 TIMES     PIC 9(01).
+006600 01  WS-CNPJ-DV2-WEIGHTS-INIT.
+006700     05  FILLER                  PIC 9(01)  VALUE 6.
+006800     05  FILLER                  PIC 9(01)  VALUE 5.
+006900     05  FILLER                  PIC 9(01)  VALUE 4.
+007000     05  FILLER                  PIC 9(01)  VALUE 3.
+007100     05  FILLER                  PIC 9(01)  VALUE 2.
+007200     05  FILLER                  PIC 9(01)  VALUE 9.
+007300     05  FILLER                  PIC 9(01)  VALUE 8.
+007400     05  FILLER                  PIC 9(01)  VALUE 7.
+007500     05  FILLER                  PIC 9(01)  VALUE 6.
+007600     05  FILLER                  PIC 9(01)  VALUE 5.
+007700     05  FILLER                  PIC 9(01)  VALUE 4.
+007800     05  FILLER                  PIC 9(01)  VALUE 3.
+007900     05  FILLER                  PIC 9(01)  VALUE 2.
+008000 01  WS-CNPJ-DV2-WEIGHT REDEFINES WS-CNPJ-DV2-WEIGHTS-INIT
+008100                        OCCURS 13 TIMES     PIC 9(01).
+008200 77  WS-IDX                             PIC 9(02)   VALUE ZERO.
+008300 77  WS-WEIGHT                          PIC 9(02)   VALUE ZERO.
+008400 77  WS-SUM                             PIC 9(06)   VALUE ZERO.
+008500 77  WS-SCALED-SUM                      PIC 9(07)   VALUE ZERO.
+008600 77  WS-QUOTIENT                        PIC 9(06)   VALUE ZERO.
+008700 77  WS-REMAINDER                       PIC 9(02)   VALUE ZERO.
+008800 77  WS-CHECK-DIGIT-1                   PIC 9(01)   VALUE ZERO.
+008900 77  WS-CHECK-DIGIT-2                   PIC 9(01)   VALUE ZERO.
+009000******************************************************************
+009100*                 PROCEDURE DIVISION                            *
+009200******************************************************************
+009300 PROCEDURE DIVISION.
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+009600     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+009700             UNTIL WS-EOF.
+009800     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+009900     GOBACK.
+010000 0000-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300*                 1000 - INITIALIZATION                         *
+010400******************************************************************
+010500 1000-INITIALIZE.
+010600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+010700     OPEN INPUT  CLIDATA-FILE.
+010800     OPEN OUTPUT CLICKDG-FILE.
+010900     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*         2000 - VALIDATE EACH DETAIL RECORD'S DOCUMENT ID       *
+011400******************************************************************
+011500 2000-PROCESS-FILE.
+011600     IF CLIDATA-RECTYPE-DETAIL
+011700         PERFORM 2200-VALIDATE-DOCUMENT THRU 2200-EXIT
+011800     END-IF.
+011900     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+012000 2000-EXIT.
+012100     EXIT.
+012200 2100-READ-CLIDATA.
+012300     READ CLIDATA-FILE
+012400         AT END SET WS-EOF TO TRUE
+012500     END-READ.
+012600 2100-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*   2200 - DISPATCH TO THE CPF OR CNPJ RULE AND LOG A MISMATCH   *
+013000******************************************************************
+013100 2200-VALIDATE-DOCUMENT.
+013150     MOVE 'N'                    TO WS-NON-NUMERIC-SW.
+013160     IF CLIDATA-BUSINESS-OR-PERSONAL-ID NOT NUMERIC
+013170         MOVE 'Y'                TO WS-NON-NUMERIC-SW
+013180         MOVE 'N'                TO WS-VALID-SW
+013190     ELSE
+013200         MOVE CLIDATA-BUSINESS-OR-PERSONAL-ID TO WS-DOC-TABLE
+013300         MOVE 'Y'                    TO WS-VALID-SW
+013400         EVALUATE TRUE
+013500             WHEN CLIDATA-NAME-TYPE-INDIVIDUAL
+013600                 PERFORM 2300-VALIDATE-CPF  THRU 2300-EXIT
+013700             WHEN CLIDATA-NAME-TYPE-COMPANY
+013800                 PERFORM 2400-VALIDATE-CNPJ THRU 2400-EXIT
+013900             WHEN OTHER
+014000                 CONTINUE
+014100         END-EVALUATE
+014150     END-IF.
+014200     IF NOT WS-DOC-VALID
+014300         PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+014400     END-IF.
+014500 2200-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800*   2300 - CPF CHECK DIGITS (11 DIGITS, GLOBAL POSITIONS 4-14)   *
+014900******************************************************************
+015000 2300-VALIDATE-CPF.
+015100     MOVE ZERO TO WS-SUM.
+015200     PERFORM 2310-SUM-CPF-DV1 THRU 2310-EXIT
+015300             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9.
+015400     COMPUTE WS-SCALED-SUM = WS-SUM * 10.
+015500     DIVIDE WS-SCALED-SUM BY 11
+015600             GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+015700     IF WS-REMAINDER = 10
+015800         MOVE 0 TO WS-CHECK-DIGIT-1
+015900     ELSE
+016000         MOVE WS-REMAINDER TO WS-CHECK-DIGIT-1
+016100     END-IF.
+016200     IF WS-CHECK-DIGIT-1 NOT = WS-DOC-DIGIT(13)
+016300         MOVE 'N' TO WS-VALID-SW
+016400     END-IF.
+016500     MOVE ZERO TO WS-SUM.
+016600     PERFORM 2320-SUM-CPF-DV2 THRU 2320-EXIT
+016700             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10.
+016800     COMPUTE WS-SCALED-SUM = WS-SUM * 10.
+016900     DIVIDE WS-SCALED-SUM BY 11
+017000             GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+017100     IF WS-REMAINDER = 10
+017200         MOVE 0 TO WS-CHECK-DIGIT-2
+017300     ELSE
+017400         MOVE WS-REMAINDER TO WS-CHECK-DIGIT-2
+017500     END-IF.
+017600     IF WS-CHECK-DIGIT-2 NOT = WS-DOC-DIGIT(14)
+017700         MOVE 'N' TO WS-VALID-SW
+017800     END-IF.
+017900 2300-EXIT.
+018000     EXIT.
+018100 2310-SUM-CPF-DV1.
+018200     COMPUTE WS-WEIGHT = 11 - WS-IDX.
+018300     COMPUTE WS-SUM = WS-SUM +
+018400             WS-DOC-DIGIT(WS-IDX + 3) * WS-WEIGHT.
+018500 2310-EXIT.
+018600     EXIT.
+018700 2320-SUM-CPF-DV2.
+018800     COMPUTE WS-WEIGHT = 12 - WS-IDX.
+018900     IF WS-IDX <= 9
+019000         COMPUTE WS-SUM = WS-SUM +
+019100                 WS-DOC-DIGIT(WS-IDX + 3) * WS-WEIGHT
+019200     ELSE
+019300         COMPUTE WS-SUM = WS-SUM +
+019400                 WS-CHECK-DIGIT-1 * WS-WEIGHT
+019500     END-IF.
+019600 2320-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900*   2400 - CNPJ CHECK DIGITS (ALL 14 DIGITS)                    *
+020000******************************************************************
+020100 2400-VALIDATE-CNPJ.
+020200     MOVE ZERO TO WS-SUM.
+020300     PERFORM 2410-SUM-CNPJ-DV1 THRU 2410-EXIT
+020400             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12.
+020500     DIVIDE WS-SUM BY 11
+020600             GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+020700     IF WS-REMAINDER < 2
+020800         MOVE 0 TO WS-CHECK-DIGIT-1
+020900     ELSE
+021000         COMPUTE WS-CHECK-DIGIT-1 = 11 - WS-REMAINDER
+021100     END-IF.
+021200     IF WS-CHECK-DIGIT-1 NOT = WS-DOC-DIGIT(13)
+021300         MOVE 'N' TO WS-VALID-SW
+021400     END-IF.
+021500     MOVE ZERO TO WS-SUM.
+021600     PERFORM 2420-SUM-CNPJ-DV2 THRU 2420-EXIT
+021700             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 13.
+021800     DIVIDE WS-SUM BY 11
+021900             GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
+022000     IF WS-REMAINDER < 2
+022100         MOVE 0 TO WS-CHECK-DIGIT-2
+022200     ELSE
+022300         COMPUTE WS-CHECK-DIGIT-2 = 11 - WS-REMAINDER
+022400     END-IF.
+022500     IF WS-CHECK-DIGIT-2 NOT = WS-DOC-DIGIT(14)
+022600         MOVE 'N' TO WS-VALID-SW
+022700     END-IF.
+022800 2400-EXIT.
+022900     EXIT.
+023000 2410-SUM-CNPJ-DV1.
+023100     COMPUTE WS-SUM = WS-SUM +
+023200             WS-DOC-DIGIT(WS-IDX) * WS-CNPJ-DV1-WEIGHT(WS-IDX).
+023300 2410-EXIT.
+023400     EXIT.
+023500 2420-SUM-CNPJ-DV2.
+023600     IF WS-IDX <= 12
+023700         COMPUTE WS-SUM = WS-SUM +
+023800             WS-DOC-DIGIT(WS-IDX) * WS-CNPJ-DV2-WEIGHT(WS-IDX)
+023900     ELSE
+024000         COMPUTE WS-SUM = WS-SUM +
+024100             WS-CHECK-DIGIT-1 * WS-CNPJ-DV2-WEIGHT(WS-IDX)
+024200     END-IF.
+024300 2420-EXIT.
+024400     EXIT.
+024500******************************************************************
+024600*   2500 - LOG THE CHECK-DIGIT MISMATCH TO THE EXCEPTION QUEUE   *
+024700******************************************************************
+024800 2500-WRITE-EXCEPTION.
+024900     MOVE SPACES                       TO CLICKDG-ENTRY.
+025000     MOVE CLIDATA-ACCOUNT-NUMBER       TO CLICKDG-ACCOUNT-NUMBER.
+025100     MOVE CLIDATA-BUSINESS-OR-PERSONAL-ID TO
+025200         CLICKDG-BUSINESS-OR-PERSONAL-ID.
+025300     IF CLIDATA-NAME-TYPE-INDIVIDUAL
+025400         SET CLICKDG-DOC-IS-CPF        TO TRUE
+025500     ELSE
+025600         SET CLICKDG-DOC-IS-CNPJ       TO TRUE
+025700     END-IF.
+025800     IF WS-NON-NUMERIC-ID
+025750         SET CLICKDG-NON-NUMERIC-ID    TO TRUE
+025760     ELSE
+025770         SET CLICKDG-CHECK-DIGIT-MISMATCH  TO TRUE
+025780     END-IF.
+025900     MOVE WS-CURRENT-DATE              TO CLICKDG-RUN-DATE.
+026000     MOVE WS-CURRENT-TIME              TO CLICKDG-RUN-TIME.
+026100     WRITE CLICKDG-ENTRY.
+026200 2500-EXIT.
+026300     EXIT.
+026400******************************************************************
+026500*                 9000 - TERMINATION                             *
+026600******************************************************************
+026700 9000-TERMINATE.
+026800     CLOSE CLIDATA-FILE.
+026900     CLOSE CLICKDG-FILE.
+027000 9000-EXIT.
+027100     EXIT.
+027200******************************************************************
+027300*                      END OF PROGRAM                            *
+027400******************************************************************
