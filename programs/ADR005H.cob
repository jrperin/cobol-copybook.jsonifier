@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : ADR005H                                       *
+000500*    SYSTEM     : VISAO CLIENTE - ENDERECOS (VQOEM ADDRESS FEED)*
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       ADDRESS SYSTEMS GROUP.                           *
+000900* INSTALLATION. CREDIT MANAGEMENT SYSTEM.                        *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     MATCH-MERGES TODAY'S VQOEM ADDRESS FEED AGAINST YESTERDAY'S*
+001400*     SNAPSHOT, BOTH SORTED ASCENDING BY DATA2-NUM-CLI, AND      *
+001500*     WRITES A CHANGE-LOG ENTRY EVERY TIME NUM-TEL-FIX,          *
+001600*     NUM-TEL-CEL OR NUM-CEP DIFFERS BETWEEN THE TWO RUNS. THE   *
+001700*     PRIOR SNAPSHOT IS REPLACED WITH TODAY'S FEED AT THE END    *
+001800*     OF THE RUN SO TOMORROW HAS SOMETHING TO COMPARE AGAINST.   *
+001850*     A NUM-CLI PRESENT ONLY IN YESTERDAY'S SNAPSHOT MEANS THE   *
+001860*     CLIENT DROPPED OUT OF TODAY'S FEED (CLOSED OR DECOMMIS-    *
+001870*     SIONED ACCOUNT). THIS IS INTENTIONALLY TREATED AS A NO-OP -*
+001880*     THE RECORD IS SIMPLY NOT CARRIED FORWARD INTO SNAP-FILE,   *
+001890*     AND NO DATAHIST ENTRY IS WRITTEN, SINCE THERE IS NO CURRENT*
+001895*     ADDRESS TO LOG A CHANGE AGAINST. ACCOUNT CLOSURE ITSELF IS *
+001897*     TRACKED BY THE OWNING CLIDATA FEED, NOT BY THIS PROGRAM.   *
+001900*----------------------------------------------------------------*
+002000* MODIFICATION HISTORY.                                          *
+002100*     2026-08-09  ASG  ORIGINAL VERSION.                        *
+002150*     2026-08-09  ASG  DOCUMENTED PRIOR-ONLY DRAIN BEHAVIOR PER  *
+002160*                      REVIEW.                                   *
+002200******************************************************************
+002300 PROGRAM-ID.    ADR005H.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CURR-FILE  ASSIGN TO CURDATA2
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT OPTIONAL PRIOR-FILE ASSIGN TO PRIDATA2
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT SNAP-FILE  ASSIGN TO NXTDATA2
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT DATAHIST-FILE ASSIGN TO DATAHIST
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CURR-FILE.
+003800     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CURR== .
+003900 FD  PRIOR-FILE.
+004000     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==PRIOR== .
+004100 FD  SNAP-FILE.
+004200     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==SNAP== .
+004300 FD  DATAHIST-FILE.
+004400     COPY "DATAHIST.cpy".
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-CURR-EOF-SW                     PIC X(01)   VALUE 'N'.
+004700     88  WS-CURR-EOF                                VALUE 'Y'.
+004800 77  WS-PRIOR-EOF-SW                    PIC X(01)   VALUE 'N'.
+004900     88  WS-PRIOR-EOF                                VALUE 'Y'.
+005000 77  WS-CHANGE-DATE                     PIC 9(08)   VALUE ZERO.
+005100******************************************************************
+005200*                 PROCEDURE DIVISION                            *
+005300******************************************************************
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005700     PERFORM 2000-MATCH-MERGE    THRU 2000-EXIT
+005800             UNTIL WS-CURR-EOF AND WS-PRIOR-EOF.
+005900     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006000     GOBACK.
+006100 0000-EXIT.
+006200     EXIT.
+006300 1000-INITIALIZE.
+006400     ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD.
+006500     OPEN INPUT  CURR-FILE.
+006600     OPEN INPUT  PRIOR-FILE.
+006700     OPEN OUTPUT SNAP-FILE.
+006800     OPEN OUTPUT DATAHIST-FILE.
+006900     PERFORM 2100-READ-CURR  THRU 2100-EXIT.
+007000     PERFORM 2200-READ-PRIOR THRU 2200-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400*   2000 - MATCH TODAY'S FEED AGAINST YESTERDAY'S SNAPSHOT       *
+007500******************************************************************
+007600 2000-MATCH-MERGE.
+007700     IF WS-CURR-EOF
+007800         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+007900     ELSE IF WS-PRIOR-EOF
+008000         PERFORM 2400-COPY-CURR-TO-SNAP THRU 2400-EXIT
+008100         PERFORM 2100-READ-CURR  THRU 2100-EXIT
+008200     ELSE IF CURR-NUM-CLI = PRIOR-NUM-CLI
+008300         PERFORM 2300-COMPARE-CONTACT-FIELDS THRU 2300-EXIT
+008400         PERFORM 2400-COPY-CURR-TO-SNAP THRU 2400-EXIT
+008500         PERFORM 2100-READ-CURR  THRU 2100-EXIT
+008600         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+008700     ELSE IF CURR-NUM-CLI < PRIOR-NUM-CLI
+008800         PERFORM 2400-COPY-CURR-TO-SNAP THRU 2400-EXIT
+008900         PERFORM 2100-READ-CURR  THRU 2100-EXIT
+009000     ELSE
+009100         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+009200     END-IF.
+009300 2000-EXIT.
+009400     EXIT.
+009500 2100-READ-CURR.
+009600     READ CURR-FILE
+009700         AT END SET WS-CURR-EOF TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100 2200-READ-PRIOR.
+010200     READ PRIOR-FILE
+010300         AT END SET WS-PRIOR-EOF TO TRUE
+010400     END-READ.
+010500 2200-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*   2300 - LOG ANY CONTACT-FIELD CHANGE FOR A MATCHED CLIENT     *
+010900******************************************************************
+011000 2300-COMPARE-CONTACT-FIELDS.
+011100     IF CURR-IND-QLFC-PES = SPACES
+011200         AND CURR-NUM-ORG NOT = 000 AND CURR-NUM-ORG NOT = 999
+011300         CONTINUE
+011400     ELSE
+011500         IF CURR-NUM-TEL-FIX NOT = PRIOR-NUM-TEL-FIX
+011600             MOVE CURR-NUM-CLI          TO DATAHIST-NUM-CLI
+011700             SET DATAHIST-IS-TEL-FIX    TO TRUE
+011800             MOVE PRIOR-NUM-TEL-FIX     TO DATAHIST-OLD-VALUE
+011900             MOVE CURR-NUM-TEL-FIX      TO DATAHIST-NEW-VALUE
+012000             MOVE WS-CHANGE-DATE        TO DATAHIST-CHANGE-DATE
+012100             WRITE DATAHIST-ENTRY
+012200         END-IF
+012300         IF CURR-NUM-TEL-CEL NOT = PRIOR-NUM-TEL-CEL
+012400             MOVE CURR-NUM-CLI          TO DATAHIST-NUM-CLI
+012500             SET DATAHIST-IS-TEL-CEL    TO TRUE
+012600             MOVE PRIOR-NUM-TEL-CEL     TO DATAHIST-OLD-VALUE
+012700             MOVE CURR-NUM-TEL-CEL      TO DATAHIST-NEW-VALUE
+012800             MOVE WS-CHANGE-DATE        TO DATAHIST-CHANGE-DATE
+012900             WRITE DATAHIST-ENTRY
+013000         END-IF
+013100         IF CURR-NUM-CEP NOT = PRIOR-NUM-CEP
+013200             MOVE CURR-NUM-CLI          TO DATAHIST-NUM-CLI
+013300             SET DATAHIST-IS-CEP        TO TRUE
+013400             MOVE PRIOR-NUM-CEP         TO DATAHIST-OLD-VALUE
+013500             MOVE CURR-NUM-CEP          TO DATAHIST-NEW-VALUE
+013600             MOVE WS-CHANGE-DATE        TO DATAHIST-CHANGE-DATE
+013700             WRITE DATAHIST-ENTRY
+013800         END-IF
+013850     END-IF.
+013900 2300-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*   2400 - ROLL TODAY'S RECORD FORWARD AS TOMORROW'S PRIOR       *
+014300******************************************************************
+014400 2400-COPY-CURR-TO-SNAP.
+014500     MOVE CURR-RECORD TO SNAP-RECORD.
+014600     WRITE SNAP-RECORD.
+014700 2400-EXIT.
+014800     EXIT.
+014900 9000-TERMINATE.
+015000     CLOSE CURR-FILE.
+015100     CLOSE PRIOR-FILE.
+015200     CLOSE SNAP-FILE.
+015300     CLOSE DATAHIST-FILE.
+015400 9000-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700*                      END OF PROGRAM                            *
+015800******************************************************************
