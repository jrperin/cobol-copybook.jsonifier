@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI029F                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     FX-HEDGE EXPOSURE RECONCILIATION EXTRACT. FOR EVERY        *
+001400*     DETAIL RECORD WITH THE CURRENCY EXCHANGE HEDGE SWITCH ON,  *
+001500*     THE ACTUAL HEDGED BALANCE (CURRENT-BALANCE-HEDGE) IS       *
+001600*     COMPARED TO THE EXPECTED HEDGE AMOUNT (CURRENCY-EXCHANGE-  *
+001700*     HEDGE-AMT). ACCOUNTS WHERE THE TWO DO NOT AGREE ARE        *
+001800*     EXTRACTED TO THE CLIFXH QUEUE FOR TREASURY REVIEW; FULLY   *
+001900*     RECONCILED ACCOUNTS ARE NOT EXTRACTED.                     *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002300******************************************************************
+002400 PROGRAM-ID.    CLI029F.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CLIFXH-FILE   ASSIGN TO CLIFXH
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CLIDATA-FILE.
+003500     COPY "book_tests_OK.cob"
+003600         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003700 FD  CLIFXH-FILE.
+003800     COPY "CLIFXH.cpy".
+003900 WORKING-STORAGE SECTION.
+004000******************************************************************
+004100*                    WORKING STORAGE                            *
+004200******************************************************************
+004300 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004400     88  WS-EOF                                     VALUE 'Y'.
+004500 01  WS-CURRENT-DATE-TIME.
+004600     05  WS-CURRENT-DATE                PIC 9(08).
+004700     05  FILLER                         PIC X(14).
+004800 77  WS-EXPOSURE-VARIANCE               PIC S9(09)  VALUE ZERO.
+004900******************************************************************
+005000*                 PROCEDURE DIVISION                            *
+005100******************************************************************
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005500     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+005600             UNTIL WS-EOF.
+005700     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+005800     GOBACK.
+005900 0000-EXIT.
+006000     EXIT.
+006100 1000-INITIALIZE.
+006200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+006300     OPEN INPUT  CLIDATA-FILE.
+006400     OPEN OUTPUT CLIFXH-FILE.
+006500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800******************************************************************
+006900*   2000 - RECONCILE ONE DETAIL RECORD'S HEDGE EXPOSURE           *
+007000******************************************************************
+007100 2000-PROCESS-FILE.
+007200     IF CLIDATA-RECTYPE-DETAIL
+007300         AND CLIDATA-CURRENCY-EXCHANGE-HEDGE-SW = 'Y'
+007400         COMPUTE WS-EXPOSURE-VARIANCE =
+007410             CLIDATA-CURRENT-BALANCE-HEDGE
+007420             - CLIDATA-CURRENCY-EXCHANGE-HEDGE-AMT
+007600         IF WS-EXPOSURE-VARIANCE NOT = ZERO
+007700             PERFORM 2200-WRITE-FXH-ENTRY THRU 2200-EXIT
+007800         END-IF
+007900     END-IF.
+008000     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008100 2000-EXIT.
+008200     EXIT.
+008300 2100-READ-CLIDATA.
+008400     READ CLIDATA-FILE
+008500         AT END SET WS-EOF TO TRUE
+008600     END-READ.
+008700 2100-EXIT.
+008800     EXIT.
+008900******************************************************************
+009000*   2200 - WRITE ONE FX-HEDGE EXPOSURE EXTRACT ENTRY              *
+009100******************************************************************
+009200 2200-WRITE-FXH-ENTRY.
+009300     MOVE SPACES                    TO CLIFXH-ENTRY.
+009400     MOVE CLIDATA-ACCOUNT-NUMBER
+009410                       TO CLIFXH-ACCOUNT-NUMBER.
+009500     MOVE CLIDATA-CURRENCY-EXCHANGE-HEDGE-SW
+009600                       TO CLIFXH-HEDGE-SW.
+009700     MOVE CLIDATA-CURRENCY-EXCHANGE-HEDGE-AMT
+009800                       TO CLIFXH-HEDGE-AMT.
+009900     MOVE CLIDATA-CURRENT-BALANCE-HEDGE
+010000                       TO CLIFXH-CURRENT-BALANCE-HEDGE.
+010100     MOVE WS-EXPOSURE-VARIANCE
+010110                       TO CLIFXH-EXPOSURE-VARIANCE.
+010200     MOVE CLIDATA-LAST-HEDGE-UPLOAD
+010210                       TO CLIFXH-LAST-HEDGE-UPLOAD.
+010300     MOVE WS-CURRENT-DATE           TO CLIFXH-EXTRACT-DATE.
+010400     WRITE CLIFXH-ENTRY.
+010500 2200-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*                 9000 - TERMINATION                             *
+010900******************************************************************
+011000 9000-TERMINATE.
+011100     CLOSE CLIDATA-FILE.
+011200     CLOSE CLIFXH-FILE.
+011300 9000-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*                      END OF PROGRAM                            *
+011700******************************************************************
