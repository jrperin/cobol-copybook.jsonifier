@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : MAF007C                                       *
+000500*    SYSTEM     : TEXAS RRC WELL DATA (MAF016 FEED)              *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       WELL DATA SYSTEMS GROUP.                         *
+000900* INSTALLATION. LANDMAN SUPPORT SYSTEMS.                         *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     READS THE MAF016 TEXAS RRC WELL EXTRACT AND CLASSIFIES     *
+001400*     EACH RECORD AS AN OIL WELL OR A GAS WELL BY               *
+001500*     MAF016-OIL-GAS-CODE, PRINTING THE LEASE-IDENTIFYING        *
+001600*     SUB-FIELD PACKED INTO MAF016-GAS-RRCID THAT APPLIES TO     *
+001700*     EACH TYPE - THE OIL LEASE NUMBER FOR OIL WELLS, THE FULL   *
+001800*     RRC GAS ID FOR GAS WELLS - AND ACCUMULATES A COUNT FOR     *
+001900*     EACH CLASSIFICATION.                                       *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  WDS  ORIGINAL VERSION.                        *
+002300******************************************************************
+002400 PROGRAM-ID.    MAF007C.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MAF016-FILE   ASSIGN TO MAF016IN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT REPORT-FILE   ASSIGN TO MAF007RP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  MAF016-FILE.
+003500     COPY "book_texas_well_data.cob".
+003600 FD  REPORT-FILE.
+003700 01  REPORT-LINE                        PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004000     88  WS-EOF                                     VALUE 'Y'.
+004100 77  WS-OIL-WELL-COUNT                  PIC 9(07)   VALUE ZERO.
+004200 77  WS-GAS-WELL-COUNT                  PIC 9(07)   VALUE ZERO.
+004300 77  WS-UNCLASSIFIED-COUNT              PIC 9(07)   VALUE ZERO.
+004400 01  WS-DETAIL-LINE.
+004500     05  WS-DTL-API-NUM                 PIC 9(08).
+004600     05  FILLER                         PIC X(02)   VALUE SPACES.
+004700     05  WS-DTL-CLASS                   PIC X(04).
+004800     05  FILLER                         PIC X(02)   VALUE SPACES.
+004900     05  WS-DTL-LEASE-ID                PIC 9(06).
+005000     05  FILLER                         PIC X(02)   VALUE SPACES.
+005100     05  WS-DTL-OPERATOR                PIC X(32).
+005200     05  FILLER                         PIC X(24)   VALUE SPACES.
+005300 01  WS-TOTAL-LINE.
+005400     05  FILLER                         PIC X(20)
+005500                       VALUE 'TOTAL OIL WELLS    :'.
+005600     05  WS-TOT-OIL                     PIC ZZZ,ZZ9.
+005700     05  FILLER                         PIC X(52)   VALUE SPACES.
+005800 01  WS-TOTAL-LINE-2.
+005900     05  FILLER                         PIC X(20)
+006000                       VALUE 'TOTAL GAS WELLS    :'.
+006100     05  WS-TOT-GAS                     PIC ZZZ,ZZ9.
+006200     05  FILLER                         PIC X(52)   VALUE SPACES.
+006300 01  WS-TOTAL-LINE-3.
+006400     05  FILLER                         PIC X(20)
+006500                       VALUE 'TOTAL UNCLASSIFIED :'.
+006600     05  WS-TOT-UNCL                    PIC ZZZ,ZZ9.
+006700     05  FILLER                         PIC X(52)   VALUE SPACES.
+006800******************************************************************
+006900*                 PROCEDURE DIVISION                            *
+007000******************************************************************
+007100 PROCEDURE DIVISION.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESS-WELL   THRU 2000-EXIT
+007500             UNTIL WS-EOF.
+007600     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007700     GOBACK.
+007800 0000-EXIT.
+007900     EXIT.
+008000 1000-INITIALIZE.
+008100     OPEN INPUT  MAF016-FILE.
+008200     OPEN OUTPUT REPORT-FILE.
+008300     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700*   2000 - CLASSIFY ONE WELL RECORD AND WRITE ITS DETAIL LINE    *
+008800******************************************************************
+008900 2000-PROCESS-WELL.
+009000     MOVE SPACES              TO WS-DETAIL-LINE.
+009100     MOVE MAF016-API-NUM      TO WS-DTL-API-NUM.
+009200     MOVE MAF016-OPERATOR     TO WS-DTL-OPERATOR.
+009300     IF MAF016-IS-OIL-WELL
+009400         ADD 1                TO WS-OIL-WELL-COUNT
+009500         MOVE 'OIL'           TO WS-DTL-CLASS
+009600         MOVE MAF016-OIL-LEASE-NUM TO WS-DTL-LEASE-ID
+009700     ELSE IF MAF016-IS-GAS-WELL
+009800         ADD 1                TO WS-GAS-WELL-COUNT
+009900         MOVE 'GAS'           TO WS-DTL-CLASS
+010000         MOVE MAF016-GAS-RRCID TO WS-DTL-LEASE-ID
+010100     ELSE
+010200         ADD 1                TO WS-UNCLASSIFIED-COUNT
+010300         MOVE '????'          TO WS-DTL-CLASS
+010400         MOVE MAF016-GAS-RRCID TO WS-DTL-LEASE-ID
+010500     END-IF.
+010600     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+010700     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000 2100-READ-WELL.
+011100     READ MAF016-FILE
+011200         AT END SET WS-EOF TO TRUE
+011300     END-READ.
+011400 2100-EXIT.
+011500     EXIT.
+011600******************************************************************
+011700*   9000 - PRINT THE CLASSIFICATION TOTALS AND CLOSE UP          *
+011800******************************************************************
+011900 9000-TERMINATE.
+012000     MOVE WS-OIL-WELL-COUNT      TO WS-TOT-OIL.
+012100     MOVE WS-GAS-WELL-COUNT      TO WS-TOT-GAS.
+012200     MOVE WS-UNCLASSIFIED-COUNT  TO WS-TOT-UNCL.
+012300     WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+012400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+012500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+012600     CLOSE MAF016-FILE.
+012700     CLOSE REPORT-FILE.
+012800 9000-EXIT.
+012900     EXIT.
+013000******************************************************************
+013100*                      END OF PROGRAM                            *
+013200******************************************************************
