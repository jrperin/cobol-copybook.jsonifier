@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI001E                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       COMPLIANCE SYSTEMS GROUP.                        *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     DAILY EXTRACT OF EVERY CLIDATA DETAIL RECORD CARRYING A    *
+001400*     POLITICALLY-EXPOSED-PERSON CODE, FOR THE COMPLIANCE        *
+001500*     REVIEW QUEUE. RUNS AFTER CLI000B HAS BALANCED THE FILE.    *
+001600*----------------------------------------------------------------*
+001700* MODIFICATION HISTORY.                                          *
+001800*     2026-08-09  CSG  ORIGINAL VERSION.                        *
+001900******************************************************************
+002000 PROGRAM-ID.    CLI001E.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600     SELECT CLIPEP-FILE   ASSIGN TO CLIPEP
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CLIDATA-FILE.
+003100     COPY "book_tests_OK.cob"
+003110         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003200 FD  CLIPEP-FILE.
+003300     COPY "CLIPEP.cpy".
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+003600     88  WS-EOF                                     VALUE 'Y'.
+003700 01  WS-CURRENT-DATE-TIME.
+003800     05  WS-CURRENT-DATE                PIC 9(08).
+003900     05  FILLER                         PIC X(14).
+004000******************************************************************
+004100*                 PROCEDURE DIVISION                            *
+004200******************************************************************
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+004600     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+004700             UNTIL WS-EOF.
+004800     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+004900     GOBACK.
+005000 0000-EXIT.
+005100     EXIT.
+005200 1000-INITIALIZE.
+005300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+005400     OPEN INPUT  CLIDATA-FILE.
+005500     OPEN OUTPUT CLIPEP-FILE.
+005600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+005700 1000-EXIT.
+005800     EXIT.
+005900 2000-PROCESS-FILE.
+006000     IF CLIDATA-RECTYPE-DETAIL
+006100         AND CLIDATA-PEP-CODE NOT = SPACES
+006200         AND CLIDATA-PEP-CODE NOT = '00'
+006300         PERFORM 2200-WRITE-PEP-ENTRY THRU 2200-EXIT
+006400     END-IF.
+006500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+006600 2000-EXIT.
+006700     EXIT.
+006800 2100-READ-CLIDATA.
+006900     READ CLIDATA-FILE
+007000         AT END SET WS-EOF TO TRUE
+007100     END-READ.
+007200 2100-EXIT.
+007300     EXIT.
+007400 2200-WRITE-PEP-ENTRY.
+007500     MOVE SPACES                        TO CLIPEP-ENTRY.
+007600     MOVE CLIDATA-PEP-CODE              TO CLIPEP-PEP-CODE.
+007700     MOVE CLIDATA-NAME-LINE-1           TO CLIPEP-NAME-LINE-1.
+007800     MOVE CLIDATA-DOCUMENT-NUMBER       TO CLIPEP-DOCUMENT-NUMBER.
+007900     MOVE CLIDATA-ACCOUNT-NUMBER        TO CLIPEP-ACCOUNT-NUMBER.
+008000     MOVE CLIDATA-BUSINESS-OR-PERSONAL-ID
+008100                                TO CLIPEP-BUSINESS-OR-PERSONAL-ID.
+008200     MOVE WS-CURRENT-DATE               TO CLIPEP-EXTRACT-DATE.
+008300     WRITE CLIPEP-ENTRY.
+008400 2200-EXIT.
+008500     EXIT.
+008600 9000-TERMINATE.
+008700     CLOSE CLIDATA-FILE.
+008800     CLOSE CLIPEP-FILE.
+008900 9000-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*                      END OF PROGRAM                            *
+009300******************************************************************
