@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI016R                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     INCONSISTENT-REFINANCING EXCEPTIONS FEED. EVERY CLIDATA    *
+001400*     DETAIL RECORD WHOSE INCONS-REFIN-DATE IS NON-ZERO (SET BY  *
+001500*     THE UPSTREAM REFINANCING FEED WHEN REFIN-STATUS AND        *
+001600*     PENDING-REFIN-STATUS DISAGREE) IS LOGGED TO THE NEW        *
+001700*     CLIREFX EXCEPTION QUEUE FOR DATA-QUALITY REVIEW.           *
+001800*----------------------------------------------------------------*
+001900* MODIFICATION HISTORY.                                          *
+002000*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002100******************************************************************
+002200 PROGRAM-ID.    CLI016R.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT CLIREFX-FILE  ASSIGN TO CLIREFX
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIDATA-FILE.
+003300     COPY "book_tests_OK.cob"
+003400         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003500 FD  CLIREFX-FILE.
+003600     COPY "CLIREFX.cpy".
+003700 WORKING-STORAGE SECTION.
+003800******************************************************************
+003900*                    WORKING STORAGE                            *
+004000******************************************************************
+004100 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004200     88  WS-EOF                                     VALUE 'Y'.
+004300 01  WS-CURRENT-DATE-TIME.
+004400     05  WS-CURRENT-DATE                PIC 9(08).
+004500     05  WS-CURRENT-TIME                PIC 9(06).
+004600     05  FILLER                         PIC X(08).
+004700******************************************************************
+004800*                 PROCEDURE DIVISION                            *
+004900******************************************************************
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+005400             UNTIL WS-EOF.
+005500     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+005600     GOBACK.
+005700 0000-EXIT.
+005800     EXIT.
+005900 1000-INITIALIZE.
+006000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+006100     OPEN INPUT  CLIDATA-FILE.
+006200     OPEN OUTPUT CLIREFX-FILE.
+006300     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+006400 1000-EXIT.
+006500     EXIT.
+006600******************************************************************
+006700*   2000 - LOG ANY INCONSISTENT-REFINANCING DETAIL RECORD        *
+006800******************************************************************
+006900 2000-PROCESS-FILE.
+007000     IF CLIDATA-RECTYPE-DETAIL
+007100         IF CLIDATA-INCONS-REFIN-DATE NOT = ZERO
+007200             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+007300         END-IF
+007400     END-IF.
+007500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800 2100-READ-CLIDATA.
+007900     READ CLIDATA-FILE
+008000         AT END SET WS-EOF TO TRUE
+008100     END-READ.
+008200 2100-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500*   2200 - BUILD AND WRITE ONE EXCEPTION ENTRY                   *
+008600******************************************************************
+008700 2200-WRITE-EXCEPTION.
+008800     MOVE SPACES                       TO CLIREFX-ENTRY.
+008900     SET CLIREFX-INCONS-REFIN          TO TRUE.
+009000     MOVE CLIDATA-ACCOUNT-NUMBER        TO CLIREFX-ACCOUNT-NUMBER.
+009100     MOVE CLIDATA-REFIN-STATUS          TO CLIREFX-REFIN-STATUS.
+009200     MOVE CLIDATA-PENDING-REFIN-STATUS  TO
+009300         CLIREFX-PENDING-REFIN-STATUS.
+009400     MOVE CLIDATA-INCONS-REFIN-DATE     TO
+009500         CLIREFX-INCONS-REFIN-DATE.
+009600     MOVE CLIDATA-INCONS-REFIN-AMOUNT   TO
+009700         CLIREFX-INCONS-REFIN-AMOUNT.
+009800     MOVE WS-CURRENT-DATE               TO CLIREFX-RUN-DATE.
+009900     MOVE WS-CURRENT-TIME               TO CLIREFX-RUN-TIME.
+010000     WRITE CLIREFX-ENTRY.
+010100 2200-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400*                 9000 - TERMINATION                             *
+010500******************************************************************
+010600 9000-TERMINATE.
+010700     CLOSE CLIDATA-FILE.
+010800     CLOSE CLIREFX-FILE.
+010900 9000-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200*                      END OF PROGRAM                            *
+011300******************************************************************
