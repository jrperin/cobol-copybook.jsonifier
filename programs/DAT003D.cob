@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : DAT003D                                       *
+000500*    SYSTEM     : STATEMENT/TRANSACTION FILE PROCESSING         *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       CARDHOLDER DISPUTES GROUP.                       *
+000900* INSTALLATION. STATEMENT SYSTEMS.                               *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     EXTRACTS EVERY DISPUTE/CHARGEBACK RECORD (REC-TYPE 5)      *
+001400*     FROM THE DAILY DATA1 STATEMENT FILE. DISPUTES NOW RIDE     *
+001500*     THE SAME DATA1-ATPT-DATA TRANSACTION AREA AS ORDINARY      *
+001600*     TRANSACTION RECORDS (REC-TYPE 4) INSTEAD OF ARRIVING ON    *
+001700*     A SIDE-CHANNEL FILE THAT HAD TO BE RECONCILED BY HAND.     *
+001800*----------------------------------------------------------------*
+001900* MODIFICATION HISTORY.                                          *
+002000*     2026-08-09  CDG  ORIGINAL VERSION.                        *
+002100******************************************************************
+002200 PROGRAM-ID.    DAT003D.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DATA1-FILE     ASSIGN TO DATA1IN
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DATDISP-FILE   ASSIGN TO DATDISP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DATA1-FILE.
+003300     COPY "DATA1_EBCDIC.cob"
+003310         REPLACING ==:DATA1:== BY ==DATA1== .
+003400 FD  DATDISP-FILE.
+003500     COPY "DATDISP.cpy".
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+003800     88  WS-EOF                                     VALUE 'Y'.
+003900******************************************************************
+004000*                 PROCEDURE DIVISION                            *
+004100******************************************************************
+004200 PROCEDURE DIVISION.
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+004500     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+004600             UNTIL WS-EOF.
+004700     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+004800     GOBACK.
+004900 0000-EXIT.
+005000     EXIT.
+005100 1000-INITIALIZE.
+005200     OPEN INPUT  DATA1-FILE.
+005300     OPEN OUTPUT DATDISP-FILE.
+005400     PERFORM 2100-READ-DATA1 THRU 2100-EXIT.
+005500 1000-EXIT.
+005600     EXIT.
+005700 2000-PROCESS-FILE.
+005800     IF DATA1-DISPUTE-RECORD
+005900         PERFORM 2200-WRITE-DISPUTE THRU 2200-EXIT
+006000     END-IF.
+006100     PERFORM 2100-READ-DATA1 THRU 2100-EXIT.
+006200 2000-EXIT.
+006300     EXIT.
+006400 2100-READ-DATA1.
+006500     READ DATA1-FILE
+006600         AT END SET WS-EOF TO TRUE
+006700     END-READ.
+006800 2100-EXIT.
+006900     EXIT.
+007000 2200-WRITE-DISPUTE.
+007100     MOVE SPACES                 TO DATDISP-ENTRY.
+007200     MOVE DATA1-ORG              TO DATDISP-ORG.
+007300     MOVE DATA1-ACCT             TO DATDISP-ACCT.
+007400     MOVE DATA1-STMT-ID-CODE     TO DATDISP-STMT-ID-CODE.
+007500     MOVE DATA1-REC-NBR          TO DATDISP-REC-NBR.
+007600     MOVE DATA1-ATPT-DATA        TO DATDISP-ATPT-DATA.
+007700     WRITE DATDISP-ENTRY.
+007800 2200-EXIT.
+007900     EXIT.
+008000 9000-TERMINATE.
+008100     CLOSE DATA1-FILE.
+008200     CLOSE DATDISP-FILE.
+008300 9000-EXIT.
+008400     EXIT.
+008500******************************************************************
+008600*                      END OF PROGRAM                            *
+008700******************************************************************
