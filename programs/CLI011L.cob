@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI011L                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     STAMPS EVERY CLIDATA DETAIL RECORD WITH THE LOAD LINEAGE   *
+001400*     FIELDS CARVED FROM THE OLD RESERVE FILLER (LOAD-SOURCE-    *
+001500*     SYSTEM, LOAD-BATCH-ID, LOAD-DATE, LOAD-TIME) SO A RECORD   *
+001600*     CAN LATER BE TRACED BACK TO THE JOB RUN THAT LOADED IT.    *
+001700*     THE SOURCE SYSTEM ID IS CARRIED AS A WORKING-STORAGE       *
+001800*     CONSTANT BECAUSE ONE JOB STEP ALWAYS PROCESSES A SINGLE    *
+001900*     UPSTREAM FEED; THE BATCH ID IS SYNTHESIZED FROM THE RUN    *
+002000*     DATE AND TIME SINCE NO JOB-SCHEDULER ID IS PASSED IN.      *
+002100*     HEADER AND TRAILER RECORDS PASS THROUGH UNCHANGED.         *
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY.                                          *
+002400*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002500******************************************************************
+002600 PROGRAM-ID.    CLI011L.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CLIOUT-FILE   ASSIGN TO CLIOUT
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIDATA-FILE.
+003700     COPY "book_tests_OK.cob"
+003710         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  CLIOUT-FILE.
+003900 01  CLIOUT-RECORD                      PIC X(2500).
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 77  WS-SOURCE-SYSTEM-ID                PIC X(08)
+004650                                         VALUE 'VQOEM   '.
+004700 01  WS-CURRENT-DATE-TIME.
+004800     05  WS-CURRENT-DATE                PIC 9(08).
+004900     05  WS-CURRENT-TIME                PIC 9(06).
+005000     05  FILLER                         PIC X(08).
+005100 01  WS-LOAD-BATCH-ID.
+005200     05  WS-BATCH-DATE                  PIC 9(08).
+005300     05  WS-BATCH-HHMM                  PIC 9(04).
+005400******************************************************************
+005500*                 PROCEDURE DIVISION                            *
+005600******************************************************************
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006000     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+006100             UNTIL WS-EOF.
+006200     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006300     GOBACK.
+006400 0000-EXIT.
+006500     EXIT.
+006600******************************************************************
+006700*                 1000 - INITIALIZATION                         *
+006800******************************************************************
+006900 1000-INITIALIZE.
+007000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007100     MOVE WS-CURRENT-DATE       TO WS-BATCH-DATE.
+007200     MOVE WS-CURRENT-TIME(1:4)  TO WS-BATCH-HHMM.
+007300     OPEN INPUT  CLIDATA-FILE.
+007400     OPEN OUTPUT CLIOUT-FILE.
+007500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007600 1000-EXIT.
+007700     EXIT.
+007800******************************************************************
+007900*         2000 - STAMP EACH DETAIL RECORD AND WRITE IT OUT       *
+008000******************************************************************
+008100 2000-PROCESS-FILE.
+008200     IF CLIDATA-RECTYPE-DETAIL
+008300         PERFORM 2200-STAMP-LINEAGE THRU 2200-EXIT
+008400     END-IF.
+008500     PERFORM 2300-WRITE-CLIOUT THRU 2300-EXIT.
+008600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008700 2000-EXIT.
+008800     EXIT.
+008900 2100-READ-CLIDATA.
+009000     READ CLIDATA-FILE
+009100         AT END SET WS-EOF TO TRUE
+009200     END-READ.
+009300 2100-EXIT.
+009400     EXIT.
+009500******************************************************************
+009600*   2200 - CARRY THE LOAD LINEAGE FIELDS ON A DETAIL RECORD      *
+009700******************************************************************
+009800 2200-STAMP-LINEAGE.
+009900     MOVE WS-SOURCE-SYSTEM-ID    TO CLIDATA-LOAD-SOURCE-SYSTEM.
+010000     MOVE WS-LOAD-BATCH-ID       TO CLIDATA-LOAD-BATCH-ID.
+010100     MOVE WS-CURRENT-DATE        TO CLIDATA-LOAD-DATE.
+010200     MOVE WS-CURRENT-TIME        TO CLIDATA-LOAD-TIME.
+010300 2200-EXIT.
+010400     EXIT.
+010500 2300-WRITE-CLIOUT.
+010600     IF CLIDATA-RECTYPE-HEADER
+010700         WRITE CLIOUT-RECORD FROM CLIDATA-HEADER
+010800     ELSE IF CLIDATA-RECTYPE-TRAILER
+010900         WRITE CLIOUT-RECORD FROM CLIDATA-TRAILER
+011000     ELSE
+011100         WRITE CLIOUT-RECORD FROM CLIDATA-DETAIL-RECORD
+011200     END-IF.
+011300 2300-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*                 9000 - TERMINATION                             *
+011700******************************************************************
+011800 9000-TERMINATE.
+011900     CLOSE CLIDATA-FILE.
+012000     CLOSE CLIOUT-FILE.
+012100 9000-EXIT.
+012200     EXIT.
+012300******************************************************************
+012400*                      END OF PROGRAM                            *
+012500******************************************************************
