@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : ADR020K                                       *
+000500*    SYSTEM     : VQOEM CLIENT ADDRESS FILE (DATA2 FEED)         *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       ADDRESS SYSTEMS GROUP.                           *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     LOADS THE INBOUND VQOEM/DATA2 LINE-SEQUENTIAL ADDRESS      *
+001400*     FEED INTO A VSAM KEY-SEQUENCED FILE KEYED ON NUM-CLI, SO   *
+001500*     DOWNSTREAM PROGRAMS CAN RANDOMLY READ ONE CLIENT'S         *
+001600*     ADDRESS RECORD WITHOUT SCANNING THE WHOLE FEED. HEADER     *
+001700*     (NUM-ORG 000) AND TRAILER (NUM-ORG 999) RECORDS CARRY NO   *
+001800*     CLIENT NUMBER AND ARE NOT KEYED - THEY ARE COUNTED AND     *
+001900*     PASSED OVER.                                               *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  ASG  ORIGINAL VERSION.                        *
+002300******************************************************************
+002400 PROGRAM-ID.    ADR020K.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT VQOEM-FILE    ASSIGN TO VQOEMIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT VQOEMKY-FILE  ASSIGN TO VQOEMKY
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS VKEY-NUM-CLI
+003400         FILE STATUS IS WS-VQOEMKY-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  VQOEM-FILE.
+003800     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CURR== .
+003900 FD  VQOEMKY-FILE.
+004000     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==VKEY== .
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*                    WORKING STORAGE                            *
+004400******************************************************************
+004500 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004600     88  WS-EOF                                     VALUE 'Y'.
+004700 77  WS-VQOEMKY-STATUS                  PIC X(02)   VALUE '00'.
+004800     88  WS-VQOEMKY-OK                               VALUE '00'.
+004900 77  WS-KEYED-COUNT                     PIC 9(07)   VALUE ZERO.
+005000 77  WS-SKIPPED-COUNT                   PIC 9(07)   VALUE ZERO.
+005100 77  WS-REJECT-COUNT                    PIC 9(07)   VALUE ZERO.
+005200******************************************************************
+005300*                 PROCEDURE DIVISION                            *
+005400******************************************************************
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+005900             UNTIL WS-EOF.
+006000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006100     GOBACK.
+006200 0000-EXIT.
+006300     EXIT.
+006400 1000-INITIALIZE.
+006500     OPEN INPUT  VQOEM-FILE.
+006600     OPEN OUTPUT VQOEMKY-FILE.
+006700     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000******************************************************************
+007100*   2000 - LOAD ONE CLIENT ADDRESS RECORD INTO THE KEYED FILE    *
+007200******************************************************************
+007300 2000-PROCESS-FILE.
+007400     IF CURR-HEADER-REC OR CURR-TRAILER-REC
+007500         ADD 1 TO WS-SKIPPED-COUNT
+007600     ELSE
+007700         PERFORM 2200-WRITE-KEYED THRU 2200-EXIT
+007800     END-IF.
+007900     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200 2100-READ-VQOEM.
+008300     READ VQOEM-FILE
+008400         AT END SET WS-EOF TO TRUE
+008500     END-READ.
+008600 2100-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900*   2200 - WRITE ONE RECORD TO THE VSAM KEYED FILE               *
+009000******************************************************************
+009100 2200-WRITE-KEYED.
+009200     MOVE CURR-RECORD           TO VKEY-RECORD.
+009300     WRITE VKEY-RECORD
+009400         INVALID KEY
+009500             ADD 1 TO WS-REJECT-COUNT
+009600         NOT INVALID KEY
+009700             ADD 1 TO WS-KEYED-COUNT
+009800     END-WRITE.
+009900 2200-EXIT.
+010000     EXIT.
+010100******************************************************************
+010200*                 9000 - TERMINATION                             *
+010300******************************************************************
+010400 9000-TERMINATE.
+010500     CLOSE VQOEM-FILE.
+010600     CLOSE VQOEMKY-FILE.
+010700 9000-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000*                      END OF PROGRAM                            *
+011100******************************************************************
