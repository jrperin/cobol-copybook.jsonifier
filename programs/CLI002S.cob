@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI002S                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       CORRESPONDENCE SYSTEMS GROUP.                    *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     PICKS THE SINGLE PREFERRED MAILING ADDRESS OUT OF THE      *
+001400*     THREE CLIDATA-ADDRESS OCCURRENCES PER CORRESPONDENCE       *
+001500*     RULES: BILLING ADDRESS FIRST, THEN RESIDENTIAL, THEN       *
+001600*     COMMERCIAL, AND WRITES IT TO THE PRINT/MAILING EXTRACT     *
+001700*     SO EVERY CONSUMER STOPS RE-IMPLEMENTING ITS OWN PICK-ONE   *
+001800*     LOGIC AGAINST THE ADDRESS TABLE.                           *
+001900*----------------------------------------------------------------*
+002000* MODIFICATION HISTORY.                                          *
+002100*     2026-08-09  CSG  ORIGINAL VERSION.                        *
+002200******************************************************************
+002300 PROGRAM-ID.    CLI002S.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CLIMAIL-FILE  ASSIGN TO CLIMAIL
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CLIDATA-FILE.
+003400     COPY "book_tests_OK.cob"
+003410         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003500 FD  CLIMAIL-FILE.
+003600     COPY "CLIMAIL.cpy".
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+003900     88  WS-EOF                                     VALUE 'Y'.
+004000 77  WS-ADDR-IDX                        PIC 9(01)   VALUE ZERO.
+004100 77  WS-SEL-IDX                         PIC 9(01)   VALUE ZERO.
+004200******************************************************************
+004300*                 PROCEDURE DIVISION                            *
+004400******************************************************************
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+004800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+004900             UNTIL WS-EOF.
+005000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+005100     GOBACK.
+005200 0000-EXIT.
+005300     EXIT.
+005400 1000-INITIALIZE.
+005500     OPEN INPUT  CLIDATA-FILE.
+005600     OPEN OUTPUT CLIMAIL-FILE.
+005700     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+005800 1000-EXIT.
+005900     EXIT.
+006000 2000-PROCESS-FILE.
+006100     IF CLIDATA-RECTYPE-DETAIL
+006200         PERFORM 2300-SELECT-ADDRESS THRU 2300-EXIT
+006300         PERFORM 2400-WRITE-MAIL-ENTRY THRU 2400-EXIT
+006400     END-IF.
+006500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+006600 2000-EXIT.
+006700     EXIT.
+006800 2100-READ-CLIDATA.
+006900     READ CLIDATA-FILE
+007000         AT END SET WS-EOF TO TRUE
+007100     END-READ.
+007200 2100-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*   2300 - CHOOSE THE ADDRESS OCCURRENCE: BILLING, THEN          *
+007600*           RESIDENTIAL, THEN COMMERCIAL                         *
+007700******************************************************************
+007800 2300-SELECT-ADDRESS.
+007900     MOVE ZERO TO WS-SEL-IDX.
+008000     PERFORM 2310-TEST-BILLING THRU 2310-EXIT
+008100         VARYING WS-ADDR-IDX FROM 1 BY 1
+008200         UNTIL WS-ADDR-IDX > 3 OR WS-SEL-IDX NOT = ZERO.
+008300     IF WS-SEL-IDX = ZERO
+008400         PERFORM 2320-TEST-RESIDENTIAL THRU 2320-EXIT
+008500             VARYING WS-ADDR-IDX FROM 1 BY 1
+008600             UNTIL WS-ADDR-IDX > 3 OR WS-SEL-IDX NOT = ZERO
+008700     END-IF.
+008800     IF WS-SEL-IDX = ZERO
+008900         PERFORM 2330-TEST-COMMERCIAL THRU 2330-EXIT
+009000             VARYING WS-ADDR-IDX FROM 1 BY 1
+009100             UNTIL WS-ADDR-IDX > 3 OR WS-SEL-IDX NOT = ZERO
+009200     END-IF.
+009300 2300-EXIT.
+009400     EXIT.
+009500 2310-TEST-BILLING.
+009600     IF CLIDATA-BILLING-ADDR-TYPE(WS-ADDR-IDX)
+009700         MOVE WS-ADDR-IDX TO WS-SEL-IDX
+009800     END-IF.
+009900 2310-EXIT.
+010000     EXIT.
+010100 2320-TEST-RESIDENTIAL.
+010200     IF CLIDATA-RESIDENTIAL-ADDR-TYPE(WS-ADDR-IDX)
+010300         MOVE WS-ADDR-IDX TO WS-SEL-IDX
+010400     END-IF.
+010500 2320-EXIT.
+010600     EXIT.
+010700 2330-TEST-COMMERCIAL.
+010800     IF CLIDATA-COMMERCIAL-ADDR-TYPE(WS-ADDR-IDX)
+010900         MOVE WS-ADDR-IDX TO WS-SEL-IDX
+011000     END-IF.
+011100 2330-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*   2400 - WRITE THE MAILING EXTRACT ENTRY                       *
+011500******************************************************************
+011600 2400-WRITE-MAIL-ENTRY.
+011700     MOVE SPACES                    TO CLIMAIL-ENTRY.
+011800     MOVE CLIDATA-ACCOUNT-NUMBER    TO CLIMAIL-ACCOUNT-NUMBER.
+011900     MOVE CLIDATA-NAME-LINE-1       TO CLIMAIL-NAME-LINE-1.
+012000     IF WS-SEL-IDX NOT = ZERO
+012100         MOVE CLIDATA-ADDRESS-TYPE(WS-SEL-IDX)
+012200                                TO CLIMAIL-ADDR-TYPE-USED
+012300         MOVE CLIDATA-ZIP-CODE(WS-SEL-IDX)
+012400                                TO CLIMAIL-ZIP-CODE
+012500         MOVE CLIDATA-STREET-DESC(WS-SEL-IDX)
+012600                                TO CLIMAIL-STREET-DESC
+012700         MOVE CLIDATA-STREET-NUMBER(WS-SEL-IDX)
+012800                                TO CLIMAIL-STREET-NUMBER
+012900         MOVE CLIDATA-NEIGHBORHOOD-NAME(WS-SEL-IDX)
+013000                                TO CLIMAIL-NEIGHBORHOOD-NAME
+013100         MOVE CLIDATA-COMPLEMENT-TEXT(WS-SEL-IDX)
+013200                                TO CLIMAIL-COMPLEMENT-TEXT
+013300         MOVE CLIDATA-CITY-NAME(WS-SEL-IDX)
+013400                                TO CLIMAIL-CITY-NAME
+013500         MOVE CLIDATA-STATE-NAME(WS-SEL-IDX)
+013600                                TO CLIMAIL-STATE-NAME
+013700         MOVE CLIDATA-COUNTRY-NAME(WS-SEL-IDX)
+013800                                TO CLIMAIL-COUNTRY-NAME
+013900     END-IF.
+014000     WRITE CLIMAIL-ENTRY.
+014100 2400-EXIT.
+014200     EXIT.
+014300 9000-TERMINATE.
+014400     CLOSE CLIDATA-FILE.
+014500     CLOSE CLIMAIL-FILE.
+014600 9000-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*                      END OF PROGRAM                            *
+015000******************************************************************
