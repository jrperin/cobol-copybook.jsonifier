@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI033C                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     CIP (CUSTOMER IDENTIFICATION PROGRAM) MAILING-CYCLE        *
+001400*     TRACKING REPORT. ACCOUNTS WHOSE CIP-SENT INDICATOR IS      *
+001500*     ALREADY 'Y' ARE COUNTED AS SENT. FOR ALL OTHERS, TODAY'S   *
+001600*     DATE IS COMPARED AGAINST MAXIMUM-CIP-DATE (THE REGULATORY  *
+001700*     MAILING DEADLINE) TO CLASSIFY THE ACCOUNT AS PAST DEADLINE, *
+001800*     DUE WITHIN 30 DAYS, OR STILL PENDING WITH TIME TO SPARE;   *
+001900*     ACCOUNTS WITH NO DEADLINE ON FILE ARE COUNTED SEPARATELY.  *
+002000*     A DETAIL LINE IS WRITTEN FOR EVERY ACCOUNT NOT YET SENT SO  *
+002100*     OPERATIONS CAN DRIVE THE NEXT MAILING CYCLE FROM IT.        *
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY.                                          *
+002400*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002410*     2026-08-09  DCG  BUCKETED THE RECORD FROM INSIDE 2230-     *
+002420*                      WRITE-DETAIL, AFTER THE DETAIL LINE IS    *
+002430*                      BLANKED, SO THE STATUS COLUMN NO LONGER   *
+002440*                      PRINTS BLANK.                             *
+002500******************************************************************
+002600 PROGRAM-ID.    CLI033C.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT REPORT-FILE   ASSIGN TO CLI033RP
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIDATA-FILE.
+003700     COPY "book_tests_OK.cob"
+003800         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003900 FD  REPORT-FILE.
+004000 01  REPORT-LINE                        PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*                    WORKING STORAGE                            *
+004400******************************************************************
+004500 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004600     88  WS-EOF                                     VALUE 'Y'.
+004700 01  WS-CURRENT-DATE-TIME.
+004800     05  WS-CURRENT-DATE                PIC 9(08).
+004900     05  FILLER                         PIC X(14).
+005000 77  WS-TODAY-INT-DATE                  PIC 9(09)   VALUE ZERO.
+005100 77  WS-DEADLINE-INT-DATE               PIC 9(09)   VALUE ZERO.
+005200 77  WS-DAYS-TO-DEADLINE                PIC S9(09)  VALUE ZERO.
+005300 77  WS-SENT-COUNT                      PIC 9(07)   VALUE ZERO.
+005400 77  WS-NO-DEADLINE-COUNT               PIC 9(07)   VALUE ZERO.
+005500 77  WS-BUCKET-PENDING                  PIC 9(07)   VALUE ZERO.
+005600 77  WS-BUCKET-DUE-SOON                 PIC 9(07)   VALUE ZERO.
+005700 77  WS-BUCKET-PAST-DEADLINE            PIC 9(07)   VALUE ZERO.
+005800 01  WS-DETAIL-LINE.
+005900     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+006000     05  FILLER                         PIC X(02)   VALUE SPACES.
+006100     05  WS-DTL-CIP-DATE                PIC 9(08).
+006200     05  FILLER                         PIC X(02)   VALUE SPACES.
+006300     05  WS-DTL-DAYS-TO-DEADLINE        PIC ---,---,--9.
+006400     05  FILLER                         PIC X(02)   VALUE SPACES.
+006500     05  WS-DTL-STATUS                  PIC X(11).
+006600     05  FILLER                         PIC X(24)   VALUE SPACES.
+006700 01  WS-TOTAL-LINE-1.
+006800     05  FILLER                         PIC X(24)
+006900                       VALUE 'CIP SENT              :'.
+007000     05  WS-TOT-SENT                    PIC ZZZ,ZZ9.
+007100     05  FILLER                         PIC X(49)   VALUE SPACES.
+007200 01  WS-TOTAL-LINE-2.
+007300     05  FILLER                         PIC X(24)
+007400                       VALUE 'NO DEADLINE ON FILE   :'.
+007500     05  WS-TOT-NO-DEADLINE             PIC ZZZ,ZZ9.
+007600     05  FILLER                         PIC X(49)   VALUE SPACES.
+007700 01  WS-TOTAL-LINE-3.
+007800     05  FILLER                         PIC X(24)
+007900                       VALUE 'PENDING               :'.
+008000     05  WS-TOT-PENDING                 PIC ZZZ,ZZ9.
+008100     05  FILLER                         PIC X(49)   VALUE SPACES.
+008200 01  WS-TOTAL-LINE-4.
+008300     05  FILLER                         PIC X(24)
+008400                       VALUE 'DUE WITHIN 30 DAYS    :'.
+008500     05  WS-TOT-DUE-SOON                PIC ZZZ,ZZ9.
+008600     05  FILLER                         PIC X(49)   VALUE SPACES.
+008700 01  WS-TOTAL-LINE-5.
+008800     05  FILLER                         PIC X(24)
+008900                       VALUE 'PAST DEADLINE         :'.
+009000     05  WS-TOT-PAST-DEADLINE           PIC ZZZ,ZZ9.
+009100     05  FILLER                         PIC X(49)   VALUE SPACES.
+009200******************************************************************
+009300*                 PROCEDURE DIVISION                            *
+009400******************************************************************
+009500 PROCEDURE DIVISION.
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+009900             UNTIL WS-EOF.
+010000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010100     GOBACK.
+010200 0000-EXIT.
+010300     EXIT.
+010400 1000-INITIALIZE.
+010500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+010600     COMPUTE WS-TODAY-INT-DATE =
+010700             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+010800     OPEN INPUT  CLIDATA-FILE.
+010900     OPEN OUTPUT REPORT-FILE.
+011000     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*   2000 - TRACK ONE DETAIL RECORD'S CIP MAILING CYCLE            *
+011500******************************************************************
+011600 2000-PROCESS-FILE.
+011700     IF CLIDATA-RECTYPE-DETAIL
+011800         PERFORM 2200-CHECK-CIP-STATUS THRU 2200-EXIT
+011900     END-IF.
+012000     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+012100 2000-EXIT.
+012200     EXIT.
+012300 2100-READ-CLIDATA.
+012400     READ CLIDATA-FILE
+012500         AT END SET WS-EOF TO TRUE
+012600     END-READ.
+012700 2100-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000*   2200 - CLASSIFY THE RECORD'S CIP MAILING STATUS                *
+013100******************************************************************
+013200 2200-CHECK-CIP-STATUS.
+013300     IF CLIDATA-CIP-SENT = 'Y'
+013400         ADD 1 TO WS-SENT-COUNT
+013500     ELSE
+013600         IF CLIDATA-MAXIMUM-CIP-DATE = ZERO
+013700             ADD 1 TO WS-NO-DEADLINE-COUNT
+013800         ELSE
+013900             PERFORM 2210-AGE-DEADLINE   THRU 2210-EXIT
+014100             PERFORM 2230-WRITE-DETAIL   THRU 2230-EXIT
+014200         END-IF
+014300     END-IF.
+014400 2200-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*   2210 - COMPUTE DAYS REMAINING TO THE CIP MAILING DEADLINE      *
+014800******************************************************************
+014900 2210-AGE-DEADLINE.
+015000     COMPUTE WS-DEADLINE-INT-DATE =
+015100             FUNCTION INTEGER-OF-DATE(CLIDATA-MAXIMUM-CIP-DATE).
+015200     COMPUTE WS-DAYS-TO-DEADLINE =
+015300             WS-DEADLINE-INT-DATE - WS-TODAY-INT-DATE.
+015400 2210-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700*   2220 - BUCKET THE ACCOUNT BY DAYS REMAINING                    *
+015800******************************************************************
+015900 2220-BUCKET-STATUS.
+016000     EVALUATE TRUE
+016100         WHEN WS-DAYS-TO-DEADLINE < 0
+016200             ADD 1 TO WS-BUCKET-PAST-DEADLINE
+016300             MOVE 'PAST DUE'   TO WS-DTL-STATUS
+016400         WHEN WS-DAYS-TO-DEADLINE <= 30
+016500             ADD 1 TO WS-BUCKET-DUE-SOON
+016600             MOVE 'DUE SOON'   TO WS-DTL-STATUS
+016700         WHEN OTHER
+016800             ADD 1 TO WS-BUCKET-PENDING
+016900             MOVE 'PENDING'    TO WS-DTL-STATUS
+017000     END-EVALUATE.
+017100 2220-EXIT.
+017200     EXIT.
+017300******************************************************************
+017400*   2230 - WRITE ONE DETAIL LINE                                   *
+017500******************************************************************
+017600 2230-WRITE-DETAIL.
+017700     MOVE SPACES                     TO WS-DETAIL-LINE.
+017800     MOVE CLIDATA-ACCOUNT-NUMBER      TO WS-DTL-ACCOUNT-NUMBER.
+017900     MOVE CLIDATA-MAXIMUM-CIP-DATE    TO WS-DTL-CIP-DATE.
+018000     MOVE WS-DAYS-TO-DEADLINE         TO WS-DTL-DAYS-TO-DEADLINE.
+018050     PERFORM 2220-BUCKET-STATUS       THRU 2220-EXIT.
+018100     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+018200 2230-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*                 9000 - TOTALS AND TERMINATION                  *
+018600******************************************************************
+018700 9000-TERMINATE.
+018800     MOVE WS-SENT-COUNT               TO WS-TOT-SENT.
+018900     MOVE WS-NO-DEADLINE-COUNT        TO WS-TOT-NO-DEADLINE.
+019000     MOVE WS-BUCKET-PENDING           TO WS-TOT-PENDING.
+019100     MOVE WS-BUCKET-DUE-SOON          TO WS-TOT-DUE-SOON.
+019200     MOVE WS-BUCKET-PAST-DEADLINE     TO WS-TOT-PAST-DEADLINE.
+019300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+019400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+019500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+019600     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+019700     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+019800     CLOSE CLIDATA-FILE.
+019900     CLOSE REPORT-FILE.
+020000 9000-EXIT.
+020100     EXIT.
+020200******************************************************************
+020300*                      END OF PROGRAM                            *
+020400******************************************************************
