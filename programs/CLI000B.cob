@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI000B                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     RUN-TO-RUN BALANCING OF AN INBOUND CLIDATA TRANSMISSION.   *
+001400*     THE TRAILER'S CLIDATA-TOTAL-RECORDS FIELD IS COMPARED      *
+001500*     AGAINST THE NUMBER OF DETAIL RECORDS (RECTYPE 02) SEEN     *
+001600*     BETWEEN THE HEADER AND THE TRAILER. WHEN THE COUNTS DO     *
+001700*     NOT AGREE THE FILE IS REJECTED TO A SUSPENSE QUEUE WITH    *
+001800*     A CLEAR MISMATCH COUNT INSTEAD OF BEING PASSED ALONG TO    *
+001900*     THE DETAIL-RECORD LOAD STEP.                               *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  DCG  ORIGINAL VERSION - TRAILER COUNT CHECK.   *
+002300******************************************************************
+002400 PROGRAM-ID.    CLI000B.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CLISUSP-FILE  ASSIGN TO CLISUSP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CLIDATA-FILE.
+003500     COPY "book_tests_OK.cob"
+003510         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003600 FD  CLISUSP-FILE.
+003700     COPY "CLISUSP.cpy".
+003800 WORKING-STORAGE SECTION.
+003900******************************************************************
+004000*                    WORKING STORAGE                            *
+004100******************************************************************
+004200 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004300     88  WS-EOF                                     VALUE 'Y'.
+004400 77  WS-DETAIL-COUNT                    PIC 9(17)   VALUE ZERO.
+004500 77  WS-TRAILER-SEEN-SW                 PIC X(01)   VALUE 'N'.
+004600     88  WS-TRAILER-SEEN                            VALUE 'Y'.
+004700 77  WS-MISMATCH-QTY                    PIC S9(17)  VALUE ZERO.
+004800 01  WS-CURRENT-DATE-TIME.
+004900     05  WS-CURRENT-DATE                PIC 9(08).
+005000     05  WS-CURRENT-TIME                PIC 9(06).
+005100     05  FILLER                         PIC X(08).
+005200******************************************************************
+005300*                 PROCEDURE DIVISION                            *
+005400******************************************************************
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+005900             UNTIL WS-EOF.
+006000     PERFORM 3000-BALANCE-CHECK  THRU 3000-EXIT.
+006100     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006200     GOBACK.
+006300 0000-EXIT.
+006400     EXIT.
+006500******************************************************************
+006600*                 1000 - INITIALIZATION                         *
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007000     OPEN INPUT  CLIDATA-FILE.
+007100     OPEN OUTPUT CLISUSP-FILE.
+007200     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007300 1000-EXIT.
+007400     EXIT.
+007500******************************************************************
+007600*         2000 - READ AND CLASSIFY EACH INBOUND RECORD           *
+007700******************************************************************
+007800 2000-PROCESS-FILE.
+007900     IF CLIDATA-RECTYPE-DETAIL
+008000         ADD 1 TO WS-DETAIL-COUNT
+008100     END-IF.
+008200     IF CLIDATA-RECTYPE-TRAILER
+008300         SET WS-TRAILER-SEEN TO TRUE
+008400     END-IF.
+008500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008600 2000-EXIT.
+008700     EXIT.
+008800 2100-READ-CLIDATA.
+008900     READ CLIDATA-FILE
+009000         AT END SET WS-EOF TO TRUE
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500*    3000 - COMPARE DETAIL COUNT AGAINST THE TRAILER TOTAL       *
+009600******************************************************************
+009700 3000-BALANCE-CHECK.
+009800     IF NOT WS-TRAILER-SEEN
+009900         MOVE ZERO TO CLIDATA-TOTAL-RECORDS
+010000     END-IF.
+010100     COMPUTE WS-MISMATCH-QTY =
+010200             WS-DETAIL-COUNT - CLIDATA-TOTAL-RECORDS.
+010300     IF WS-MISMATCH-QTY NOT = ZERO
+010400         PERFORM 3100-WRITE-SUSPENSE THRU 3100-EXIT
+010500     END-IF.
+010600 3000-EXIT.
+010700     EXIT.
+010800 3100-WRITE-SUSPENSE.
+010900     MOVE SPACES                    TO CLISUSP-ENTRY.
+011000     MOVE 'CLIDATA '                TO CLISUSP-FILE-ID.
+011100     MOVE WS-CURRENT-DATE           TO CLISUSP-RUN-DATE.
+011200     MOVE WS-CURRENT-TIME           TO CLISUSP-RUN-TIME.
+011300     SET CLISUSP-RECTOT-MISMATCH    TO TRUE.
+011400     MOVE CLIDATA-TOTAL-RECORDS     TO CLISUSP-EXPECTED-COUNT.
+011500     MOVE WS-DETAIL-COUNT           TO CLISUSP-ACTUAL-COUNT.
+011600     MOVE WS-MISMATCH-QTY           TO CLISUSP-MISMATCH-QTY.
+011700     WRITE CLISUSP-ENTRY.
+011800     DISPLAY 'CLI000B - CLIDATA FILE REJECTED TO SUSPENSE - '
+011900             'MISMATCH COUNT = ' WS-MISMATCH-QTY.
+012000     MOVE 16 TO RETURN-CODE.
+012100 3100-EXIT.
+012200     EXIT.
+012300******************************************************************
+012400*                 9000 - TERMINATION                             *
+012500******************************************************************
+012600 9000-TERMINATE.
+012700     CLOSE CLIDATA-FILE.
+012800     CLOSE CLISUSP-FILE.
+012900 9000-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200*                      END OF PROGRAM                            *
+013300******************************************************************
