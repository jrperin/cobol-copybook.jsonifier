@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI018E                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     ELECTRONIC-INVOICE ELIGIBILITY EXTRACT. EVERY CLIDATA      *
+001400*     DETAIL RECORD THAT CARRIES A NON-BLANK EMAIL ADDRESS BUT   *
+001500*     IS NOT YET ENROLLED IN ELECTRONIC INVOICING IS WRITTEN TO  *
+001600*     THE NEW CLIEINV EXTRACT FOR THE ENROLLMENT CAMPAIGN.       *
+001700*----------------------------------------------------------------*
+001800* MODIFICATION HISTORY.                                          *
+001900*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002000******************************************************************
+002100 PROGRAM-ID.    CLI018E.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT CLIEINV-FILE  ASSIGN TO CLIEINV
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CLIDATA-FILE.
+003200     COPY "book_tests_OK.cob"
+003300         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003400 FD  CLIEINV-FILE.
+003500     COPY "CLIEINV.cpy".
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+003800     88  WS-EOF                                     VALUE 'Y'.
+003900 01  WS-CURRENT-DATE-TIME.
+004000     05  WS-CURRENT-DATE                PIC 9(08).
+004100     05  FILLER                         PIC X(14).
+004200******************************************************************
+004300*                 PROCEDURE DIVISION                            *
+004400******************************************************************
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+004800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+004900             UNTIL WS-EOF.
+005000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+005100     GOBACK.
+005200 0000-EXIT.
+005300     EXIT.
+005400 1000-INITIALIZE.
+005500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+005600     OPEN INPUT  CLIDATA-FILE.
+005700     OPEN OUTPUT CLIEINV-FILE.
+005800     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+005900 1000-EXIT.
+006000     EXIT.
+006100******************************************************************
+006200*   2000 - EXTRACT EACH E-INVOICE ELIGIBLE DETAIL RECORD         *
+006300******************************************************************
+006400 2000-PROCESS-FILE.
+006500     IF CLIDATA-RECTYPE-DETAIL
+006600     AND CLIDATA-EMAIL NOT = SPACES
+006700     AND NOT CLIDATA-ELECTRONIC-INVOICE-ON
+006800         PERFORM 2200-WRITE-EXTRACT THRU 2200-EXIT
+006900     END-IF.
+007000     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007100 2000-EXIT.
+007200     EXIT.
+007300 2100-READ-CLIDATA.
+007400     READ CLIDATA-FILE
+007500         AT END SET WS-EOF TO TRUE
+007600     END-READ.
+007700 2100-EXIT.
+007800     EXIT.
+007900******************************************************************
+008000*   2200 - BUILD AND WRITE ONE EXTRACT ENTRY                     *
+008100******************************************************************
+008200 2200-WRITE-EXTRACT.
+008300     MOVE SPACES                    TO CLIEINV-ENTRY.
+008400     MOVE CLIDATA-ACCOUNT-NUMBER     TO CLIEINV-ACCOUNT-NUMBER.
+008500     MOVE CLIDATA-NAME-LINE-1        TO CLIEINV-NAME-LINE-1.
+008600     MOVE CLIDATA-EMAIL              TO CLIEINV-EMAIL.
+008700     MOVE WS-CURRENT-DATE            TO CLIEINV-EXTRACT-DATE.
+008800     WRITE CLIEINV-ENTRY.
+008900 2200-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*                 9000 - TERMINATION                             *
+009300******************************************************************
+009400 9000-TERMINATE.
+009500     CLOSE CLIDATA-FILE.
+009600     CLOSE CLIEINV-FILE.
+009700 9000-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*                      END OF PROGRAM                            *
+010100******************************************************************
