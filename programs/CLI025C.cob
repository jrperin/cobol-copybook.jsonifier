@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI025C                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     FORMAL CONTROL-TOTALS BALANCING AGAINST THE CLIDATA         *
+001400*     HEADER'S CONTROL CODE. THE HEADER'S CTROL-DETAIL-COUNT     *
+001500*     AND CTROL-BALANCE-TOTAL ARE COMPARED AGAINST THE NUMBER    *
+001600*     OF DETAIL RECORDS ACTUALLY READ AND THE ACTUAL SUM OF      *
+001700*     THEIR CURRENT-BALANCE FIELDS. THIS IS A SENDER-SUPPLIED    *
+001800*     CHECK, SEPARATE FROM AND IN ADDITION TO CLI000B'S          *
+001900*     TRAILER-TO-DETAIL RECORD COUNT CHECK; EITHER CHECK MAY     *
+002000*     REJECT THE FILE ON ITS OWN.                                *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002400******************************************************************
+002500 PROGRAM-ID.    CLI025C.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CLISUSP-FILE  ASSIGN TO CLISUSP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CLIDATA-FILE.
+003600     COPY "book_tests_OK.cob"
+003700         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  CLISUSP-FILE.
+003900     COPY "CLISUSP.cpy".
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 77  WS-HEADER-SEEN-SW                  PIC X(01)   VALUE 'N'.
+004700     88  WS-HEADER-SEEN                              VALUE 'Y'.
+004800 77  WS-DETAIL-COUNT                    PIC 9(17)   VALUE ZERO.
+004900 77  WS-BALANCE-TOTAL                   PIC 9(18)   VALUE ZERO.
+005000 77  WS-HDR-DETAIL-COUNT                PIC 9(17)   VALUE ZERO.
+005100 77  WS-HDR-BALANCE-TOTAL               PIC 9(18)   VALUE ZERO.
+005200 77  WS-MISMATCH-QTY                    PIC S9(18)  VALUE ZERO.
+005300 01  WS-CURRENT-DATE-TIME.
+005400     05  WS-CURRENT-DATE                PIC 9(08).
+005500     05  WS-CURRENT-TIME                PIC 9(06).
+005600     05  FILLER                         PIC X(08).
+005700******************************************************************
+005800*                 PROCEDURE DIVISION                            *
+005900******************************************************************
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006300     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+006400             UNTIL WS-EOF.
+006500     PERFORM 3000-BALANCE-CHECK  THRU 3000-EXIT.
+006600     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006700     GOBACK.
+006800 0000-EXIT.
+006900     EXIT.
+007000******************************************************************
+007100*                 1000 - INITIALIZATION                         *
+007200******************************************************************
+007300 1000-INITIALIZE.
+007400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007500     OPEN INPUT  CLIDATA-FILE.
+007600     OPEN OUTPUT CLISUSP-FILE.
+007700     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007800 1000-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*         2000 - READ AND ACCUMULATE EACH INBOUND RECORD          *
+008200******************************************************************
+008300 2000-PROCESS-FILE.
+008400     IF CLIDATA-RECTYPE-HEADER
+008500         SET WS-HEADER-SEEN TO TRUE
+008600         MOVE CLIDATA-CTROL-DETAIL-COUNT  TO WS-HDR-DETAIL-COUNT
+008700         MOVE CLIDATA-CTROL-BALANCE-TOTAL TO WS-HDR-BALANCE-TOTAL
+008800     END-IF.
+008900     IF CLIDATA-RECTYPE-DETAIL
+009000         ADD 1 TO WS-DETAIL-COUNT
+009100         ADD CLIDATA-CURRENT-BALANCE TO WS-BALANCE-TOTAL
+009200     END-IF.
+009300     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+009400 2000-EXIT.
+009500     EXIT.
+009600 2100-READ-CLIDATA.
+009700     READ CLIDATA-FILE
+009800         AT END SET WS-EOF TO TRUE
+009900     END-READ.
+010000 2100-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300*    3000 - COMPARE ACTUAL TOTALS AGAINST THE HEADER'S CONTROL    *
+010400*            CODE                                                 *
+010500******************************************************************
+010600 3000-BALANCE-CHECK.
+010700     IF NOT WS-HEADER-SEEN
+010800         MOVE ZERO TO WS-HDR-DETAIL-COUNT
+010900         MOVE ZERO TO WS-HDR-BALANCE-TOTAL
+011000     END-IF.
+011100     IF WS-HDR-DETAIL-COUNT NOT = WS-DETAIL-COUNT
+011200         PERFORM 3100-WRITE-COUNT-SUSPENSE   THRU 3100-EXIT
+011300     END-IF.
+011400     IF WS-HDR-BALANCE-TOTAL NOT = WS-BALANCE-TOTAL
+011500         PERFORM 3200-WRITE-BALANCE-SUSPENSE THRU 3200-EXIT
+011600     END-IF.
+011700 3000-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000*   3100 - LOG A HEADER DETAIL-COUNT MISMATCH                     *
+012100******************************************************************
+012200 3100-WRITE-COUNT-SUSPENSE.
+012300     COMPUTE WS-MISMATCH-QTY =
+012400             WS-DETAIL-COUNT - WS-HDR-DETAIL-COUNT.
+012500     MOVE SPACES                    TO CLISUSP-ENTRY.
+012600     MOVE 'CLIDATA '                TO CLISUSP-FILE-ID.
+012700     MOVE WS-CURRENT-DATE           TO CLISUSP-RUN-DATE.
+012800     MOVE WS-CURRENT-TIME           TO CLISUSP-RUN-TIME.
+012900     SET CLISUSP-HDR-COUNT-MISMATCH TO TRUE.
+013000     MOVE WS-HDR-DETAIL-COUNT       TO CLISUSP-EXPECTED-COUNT.
+013100     MOVE WS-DETAIL-COUNT           TO CLISUSP-ACTUAL-COUNT.
+013200     MOVE WS-MISMATCH-QTY           TO CLISUSP-MISMATCH-QTY.
+013300     WRITE CLISUSP-ENTRY.
+013400     DISPLAY 'CLI025C - CLIDATA FILE REJECTED TO SUSPENSE - '
+013500             'HEADER DETAIL COUNT MISMATCH = ' WS-MISMATCH-QTY.
+013600     MOVE 16 TO RETURN-CODE.
+013700 3100-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000*   3200 - LOG A HEADER BALANCE-TOTAL MISMATCH                    *
+014100******************************************************************
+014200 3200-WRITE-BALANCE-SUSPENSE.
+014300     COMPUTE WS-MISMATCH-QTY =
+014400             WS-BALANCE-TOTAL - WS-HDR-BALANCE-TOTAL.
+014500     MOVE SPACES                      TO CLISUSP-ENTRY.
+014600     MOVE 'CLIDATA '                  TO CLISUSP-FILE-ID.
+014700     MOVE WS-CURRENT-DATE             TO CLISUSP-RUN-DATE.
+014800     MOVE WS-CURRENT-TIME             TO CLISUSP-RUN-TIME.
+014900     SET CLISUSP-HDR-BALANCE-MISMATCH TO TRUE.
+015000     MOVE WS-HDR-BALANCE-TOTAL        TO CLISUSP-EXPECTED-COUNT.
+015100     MOVE WS-BALANCE-TOTAL            TO CLISUSP-ACTUAL-COUNT.
+015200     MOVE WS-MISMATCH-QTY             TO CLISUSP-MISMATCH-QTY.
+015300     WRITE CLISUSP-ENTRY.
+015400     DISPLAY 'CLI025C - CLIDATA FILE REJECTED TO SUSPENSE - '
+015500             'HEADER BALANCE TOTAL MISMATCH = ' WS-MISMATCH-QTY.
+015600     MOVE 16 TO RETURN-CODE.
+015700 3200-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000*                 9000 - TERMINATION                             *
+016100******************************************************************
+016200 9000-TERMINATE.
+016300     CLOSE CLIDATA-FILE.
+016400     CLOSE CLISUSP-FILE.
+016500 9000-EXIT.
+016600     EXIT.
+016700******************************************************************
+016800*                      END OF PROGRAM                            *
+016900******************************************************************
