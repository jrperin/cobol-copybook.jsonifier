@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : ADR022R                                       *
+000500*    SYSTEM     : VISAO CLIENTE - ENDERECOS (VQOEM ADDRESS FEED)*
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       ADDRESS SYSTEMS GROUP.                           *
+000900* INSTALLATION. CREDIT MANAGEMENT SYSTEM.                        *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     SPLITS THE VQOEM ADDRESS FEED INTO FOUR PER-ROLE EXTRACTS  *
+001400*     BASED ON IND-QLFC-PES: CLIENTE, PORTADOR, ADICIONAL AND    *
+001500*     CONTATO. HEADER (NUM-ORG 000) AND TRAILER (NUM-ORG 999)    *
+001600*     RECORDS CARRY NO ROLE AND ARE COUNTED AND PASSED OVER.     *
+001700*     EACH ROLE EXTRACT CARRIES THE FULL DATA2 RECORD LAYOUT SO  *
+001800*     DOWNSTREAM ROLE-SPECIFIC PROGRAMS NEED NOT KNOW ABOUT THE  *
+001900*     OTHER ROLES' VOLUME.                                       *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  ASG  ORIGINAL VERSION.                        *
+002300******************************************************************
+002400 PROGRAM-ID.    ADR022R.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT VQOEM-FILE    ASSIGN TO VQOEMIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CLIENTE-FILE  ASSIGN TO VQOCLI
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT PORTADOR-FILE ASSIGN TO VQOPRT
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT ADICIONAL-FILE ASSIGN TO VQOADC
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT CONTATO-FILE  ASSIGN TO VQOCTT
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  VQOEM-FILE.
+004100     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CURR== .
+004200 FD  CLIENTE-FILE.
+004300     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CLI== .
+004400 FD  PORTADOR-FILE.
+004500     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==PRT== .
+004600 FD  ADICIONAL-FILE.
+004700     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==ADC== .
+004800 FD  CONTATO-FILE.
+004900     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CTT== .
+005000 WORKING-STORAGE SECTION.
+005100******************************************************************
+005200*                    WORKING STORAGE                            *
+005300******************************************************************
+005400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+005500     88  WS-EOF                                     VALUE 'Y'.
+005600 77  WS-SKIPPED-COUNT                   PIC 9(07)   VALUE ZERO.
+005700 77  WS-CLIENTE-COUNT                   PIC 9(07)   VALUE ZERO.
+005800 77  WS-PORTADOR-COUNT                  PIC 9(07)   VALUE ZERO.
+005900 77  WS-ADICIONAL-COUNT                 PIC 9(07)   VALUE ZERO.
+006000 77  WS-CONTATO-COUNT                   PIC 9(07)   VALUE ZERO.
+006100 77  WS-UNKNOWN-ROLE-COUNT              PIC 9(07)   VALUE ZERO.
+006200******************************************************************
+006300*                 PROCEDURE DIVISION                            *
+006400******************************************************************
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+006900             UNTIL WS-EOF.
+007000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007100     GOBACK.
+007200 0000-EXIT.
+007300     EXIT.
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  VQOEM-FILE.
+007600     OPEN OUTPUT CLIENTE-FILE.
+007700     OPEN OUTPUT PORTADOR-FILE.
+007800     OPEN OUTPUT ADICIONAL-FILE.
+007900     OPEN OUTPUT CONTATO-FILE.
+008000     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+008100 1000-EXIT.
+008200     EXIT.
+008300******************************************************************
+008400*   2000 - ROUTE ONE ADDRESS RECORD TO ITS ROLE EXTRACT           *
+008500******************************************************************
+008600 2000-PROCESS-FILE.
+008700     IF CURR-HEADER-REC OR CURR-TRAILER-REC
+008800         ADD 1 TO WS-SKIPPED-COUNT
+008900     ELSE
+009000         PERFORM 2200-ROUTE-BY-ROLE THRU 2200-EXIT
+009100     END-IF.
+009200     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+009300 2000-EXIT.
+009400     EXIT.
+009500 2100-READ-VQOEM.
+009600     READ VQOEM-FILE
+009700         AT END SET WS-EOF TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100******************************************************************
+010200*   2200 - WRITE THE RECORD TO THE EXTRACT FOR ITS ROLE           *
+010300******************************************************************
+010400 2200-ROUTE-BY-ROLE.
+010500     EVALUATE TRUE
+010600         WHEN CURR-CLIENTE
+010700             MOVE CURR-RECORD TO CLI-RECORD
+010800             WRITE CLI-RECORD
+010900             ADD 1 TO WS-CLIENTE-COUNT
+011000         WHEN CURR-PORTADOR
+011100             MOVE CURR-RECORD TO PRT-RECORD
+011200             WRITE PRT-RECORD
+011300             ADD 1 TO WS-PORTADOR-COUNT
+011400         WHEN CURR-ADICIONAL
+011500             MOVE CURR-RECORD TO ADC-RECORD
+011600             WRITE ADC-RECORD
+011700             ADD 1 TO WS-ADICIONAL-COUNT
+011800         WHEN CURR-CONTATO
+011900             MOVE CURR-RECORD TO CTT-RECORD
+012000             WRITE CTT-RECORD
+012100             ADD 1 TO WS-CONTATO-COUNT
+012200         WHEN OTHER
+012300             ADD 1 TO WS-UNKNOWN-ROLE-COUNT
+012400     END-EVALUATE.
+012500 2200-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*                 9000 - TERMINATION                             *
+012900******************************************************************
+013000 9000-TERMINATE.
+013100     CLOSE VQOEM-FILE.
+013200     CLOSE CLIENTE-FILE.
+013300     CLOSE PORTADOR-FILE.
+013400     CLOSE ADICIONAL-FILE.
+013500     CLOSE CONTATO-FILE.
+013600 9000-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*                      END OF PROGRAM                            *
+014000******************************************************************
