@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI034R                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     THREE-WAY ACCOUNT-KEY RECONCILIATION ACROSS THE CLIDATA,   *
+001400*     DATA1 AND DATA2 FEEDS. THE THREE FILES ARE EACH ASSUMED    *
+001500*     TO BE SORTED ASCENDING BY THEIR RESPECTIVE ACCOUNT KEY     *
+001600*     (CLIDATA-ACCOUNT-NUMBER, DATA1-ACCT, DATA2-NUM-CLI - ALL   *
+001700*     PIC X(19)) AND ARE MATCH-MERGED TOGETHER ON THAT KEY. ANY  *
+001800*     ACCOUNT THAT DOES NOT APPEAR ON ALL THREE FEEDS IS WRITTEN *
+001900*     TO THE RECONCILIATION REPORT SHOWING WHICH FEEDS DO AND DO *
+002000*     NOT CARRY IT, SO OUT-OF-SYNC ACCOUNTS CAN BE CHASED DOWN   *
+002100*     BEFORE THEY CAUSE A DOWNSTREAM MISMATCH.                   *
+002200*                                                                *
+002300*     ONLY ONE RECORD PER ACCOUNT IS COMPARED FROM EACH FEED:    *
+002400*     CLIDATA-RECTYPE-DETAIL FROM CLIDATA, DATA1-RECAP-RECORD    *
+002500*     FROM DATA1 (THE PLAN/TRANSACTION/DISPUTE ROWS THAT SHARE   *
+002600*     THE SAME ORG-ACCT KEY ARE SKIPPED PAST), AND ANY ROW OTHER *
+002700*     THAN THE HEADER/TRAILER FROM DATA2. DATA1'S NATURAL KEY IS *
+002710*     ORG PLUS ACCT (DAT004K TREATS THE TWO THE SAME WAY), SO A  *
+002720*     DATA1 ACCOUNT CARRIED UNDER MORE THAN ONE ORG IS REDUCED   *
+002730*     TO ITS FIRST-ENCOUNTERED ORG ROW FOR THIS ACCT-LEVEL       *
+002740*     RECONCILIATION - CLIDATA AND DATA2 CARRY NO ORG OF THEIR   *
+002750*     OWN TO RECONCILE AGAINST.                                  *
+002800*----------------------------------------------------------------*
+002900* MODIFICATION HISTORY.                                          *
+003000*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+003050*     2026-08-09  DCG  DATA1'S KEY NOW CARRIES ORG ALONGSIDE     *
+003060*                      ACCT, MATCHING DAT004K'S ORG+ACCT NATURAL *
+003070*                      KEY, SO A SAME-ACCOUNT ROW REPEATED UNDER *
+003080*                      A DIFFERENT ORG NO LONGER LOOKS LIKE A    *
+003090*                      SECOND, SPURIOUS OUT-OF-SYNC ACCOUNT.     *
+003100******************************************************************
+003200 PROGRAM-ID.    CLI034R.
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CLIDATA-FILE ASSIGN TO CLIIN
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800     SELECT DATA1-FILE   ASSIGN TO DATA1IN
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT DATA2-FILE   ASSIGN TO DATA2IN
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200     SELECT REPORT-FILE  ASSIGN TO CLI034RP
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  CLIDATA-FILE.
+004700     COPY "book_tests_OK.cob"
+004800         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+004900 FD  DATA1-FILE.
+005000     COPY "DATA1_EBCDIC.cob"
+005100         REPLACING ==:DATA1:== BY ==DATA1== .
+005200 FD  DATA2-FILE.
+005300     COPY "DATA2.cob"
+005400         REPLACING ==:DATA2:== BY ==DATA2== .
+005500 FD  REPORT-FILE.
+005600 01  REPORT-LINE                        PIC X(80).
+005700 WORKING-STORAGE SECTION.
+005800******************************************************************
+005900*                    WORKING STORAGE                            *
+006000******************************************************************
+006100 77  WS-CLIDATA-EOF-SW                  PIC X(01)   VALUE 'N'.
+006200     88  WS-CLIDATA-EOF                             VALUE 'Y'.
+006300 77  WS-DATA1-EOF-SW                    PIC X(01)   VALUE 'N'.
+006400     88  WS-DATA1-EOF                               VALUE 'Y'.
+006500 77  WS-DATA2-EOF-SW                    PIC X(01)   VALUE 'N'.
+006600     88  WS-DATA2-EOF                               VALUE 'Y'.
+006700 77  WS-KEY-CLIDATA                     PIC X(19)
+006710                                         VALUE HIGH-VALUES.
+006800 01  WS-KEY-DATA1.
+006810     05  WS-KEY-DATA1-ORG               PIC 999     VALUE ZERO.
+006820     05  WS-KEY-DATA1-ACCT              PIC X(19)
+006830                                         VALUE HIGH-VALUES.
+006900 77  WS-KEY-DATA2                       PIC X(19)
+006910                                         VALUE HIGH-VALUES.
+007000 77  WS-LOW-KEY                         PIC X(19)
+007010                                         VALUE HIGH-VALUES.
+007100 77  WS-IN-CLIDATA-SW                   PIC X(01)   VALUE 'N'.
+007200     88  WS-IN-CLIDATA                              VALUE 'Y'.
+007300 77  WS-IN-DATA1-SW                     PIC X(01)   VALUE 'N'.
+007400     88  WS-IN-DATA1                                VALUE 'Y'.
+007500 77  WS-IN-DATA2-SW                     PIC X(01)   VALUE 'N'.
+007600     88  WS-IN-DATA2                                VALUE 'Y'.
+007700 77  WS-MATCHED-ALL-COUNT               PIC 9(07)   VALUE ZERO.
+007800 77  WS-MISMATCH-COUNT                  PIC 9(07)   VALUE ZERO.
+007900 01  WS-DETAIL-LINE.
+008000     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+008100     05  FILLER                         PIC X(03)   VALUE SPACES.
+008200     05  WS-DTL-IN-CLIDATA              PIC X(01).
+008300     05  FILLER                         PIC X(01)   VALUE SPACES.
+008400     05  WS-DTL-IN-DATA1                PIC X(01).
+008500     05  FILLER                         PIC X(01)   VALUE SPACES.
+008600     05  WS-DTL-IN-DATA2                PIC X(01).
+008700     05  FILLER                         PIC X(03)   VALUE SPACES.
+008800     05  WS-DTL-MESSAGE                 PIC X(30).
+008900     05  FILLER                         PIC X(20)   VALUE SPACES.
+009000 01  WS-TOTAL-LINE-1.
+009100     05  FILLER                         PIC X(24)
+009200                       VALUE 'ACCOUNTS MATCHED ALL 3 :'.
+009300     05  WS-TOT-MATCHED-ALL             PIC ZZZ,ZZ9.
+009400     05  FILLER                         PIC X(49)   VALUE SPACES.
+009500 01  WS-TOTAL-LINE-2.
+009600     05  FILLER                         PIC X(24)
+009700                       VALUE 'ACCOUNTS OUT OF SYNC   :'.
+009800     05  WS-TOT-MISMATCH                PIC ZZZ,ZZ9.
+009900     05  FILLER                         PIC X(49)   VALUE SPACES.
+010000******************************************************************
+010100*                 PROCEDURE DIVISION                            *
+010200******************************************************************
+010300 PROCEDURE DIVISION.
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010600     PERFORM 2000-MATCH-MERGE    THRU 2000-EXIT
+010700             UNTIL WS-CLIDATA-EOF AND WS-DATA1-EOF
+010710                                  AND WS-DATA2-EOF.
+010800     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010900     GOBACK.
+011000 0000-EXIT.
+011100     EXIT.
+011200 1000-INITIALIZE.
+011300     OPEN INPUT  CLIDATA-FILE.
+011400     OPEN INPUT  DATA1-FILE.
+011500     OPEN INPUT  DATA2-FILE.
+011600     OPEN OUTPUT REPORT-FILE.
+011700     PERFORM 2110-READ-CLIDATA THRU 2110-EXIT.
+011800     PERFORM 2120-READ-DATA1   THRU 2120-EXIT.
+011900     PERFORM 2130-READ-DATA2   THRU 2130-EXIT.
+012000 1000-EXIT.
+012100     EXIT.
+012200******************************************************************
+012300*   2000 - RECONCILE THE LOWEST ACCOUNT KEY ACROSS ALL 3 FEEDS     *
+012400******************************************************************
+012500 2000-MATCH-MERGE.
+012600     PERFORM 2100-DETERMINE-LOW-KEY  THRU 2100-EXIT.
+012700     PERFORM 2200-CHECK-RECONCILE    THRU 2200-EXIT.
+012800     IF WS-IN-CLIDATA
+012900         PERFORM 2110-READ-CLIDATA THRU 2110-EXIT
+013000     END-IF.
+013100     IF WS-IN-DATA1
+013200         PERFORM 2120-READ-DATA1   THRU 2120-EXIT
+013300     END-IF.
+013400     IF WS-IN-DATA2
+013500         PERFORM 2130-READ-DATA2   THRU 2130-EXIT
+013600     END-IF.
+013700 2000-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000*   2100 - FIND THE LOWEST OF THE 3 CURRENT KEYS, EOF SORTS HIGH   *
+014100******************************************************************
+014200 2100-DETERMINE-LOW-KEY.
+014300     MOVE WS-KEY-CLIDATA TO WS-LOW-KEY.
+014400     IF WS-KEY-DATA1-ACCT < WS-LOW-KEY
+014500         MOVE WS-KEY-DATA1-ACCT TO WS-LOW-KEY
+014600     END-IF.
+014700     IF WS-KEY-DATA2 < WS-LOW-KEY
+014800         MOVE WS-KEY-DATA2 TO WS-LOW-KEY
+014900     END-IF.
+015000     MOVE 'N' TO WS-IN-CLIDATA-SW.
+015100     MOVE 'N' TO WS-IN-DATA1-SW.
+015200     MOVE 'N' TO WS-IN-DATA2-SW.
+015300     IF WS-KEY-CLIDATA = WS-LOW-KEY
+015400         SET WS-IN-CLIDATA TO TRUE
+015500     END-IF.
+015600     IF WS-KEY-DATA1-ACCT = WS-LOW-KEY
+015700         SET WS-IN-DATA1 TO TRUE
+015800     END-IF.
+015900     IF WS-KEY-DATA2 = WS-LOW-KEY
+016000         SET WS-IN-DATA2 TO TRUE
+016100     END-IF.
+016200 2100-EXIT.
+016300     EXIT.
+016400******************************************************************
+016500*   2110 - READ THE NEXT CLIDATA DETAIL RECORD, SKIPPING OTHERS    *
+016600******************************************************************
+016700 2110-READ-CLIDATA.
+016800     PERFORM 2111-READ-CLIDATA-REC THRU 2111-EXIT
+016900             UNTIL WS-CLIDATA-EOF OR CLIDATA-RECTYPE-DETAIL.
+017000     IF WS-CLIDATA-EOF
+017100         MOVE HIGH-VALUES TO WS-KEY-CLIDATA
+017200     ELSE
+017300         MOVE CLIDATA-ACCOUNT-NUMBER TO WS-KEY-CLIDATA
+017400     END-IF.
+017500 2110-EXIT.
+017600     EXIT.
+017700 2111-READ-CLIDATA-REC.
+017800     READ CLIDATA-FILE
+017900         AT END SET WS-CLIDATA-EOF TO TRUE
+018000     END-READ.
+018100 2111-EXIT.
+018200     EXIT.
+018300******************************************************************
+018400*   2120 - READ THE NEXT DATA1 RECAP RECORD, SKIPPING OTHERS       *
+018500*           (PLAN/TRANSACTION/DISPUTE ROWS SHARE THE SAME KEY),    *
+018550*           AND SKIPPING PAST ANY FURTHER RECAP ROW REPEATING THE  *
+018560*           SAME ACCT UNDER A DIFFERENT ORG - CLIDATA AND DATA2    *
+018570*           CARRY ONE ROW PER ACCOUNT WITH NO ORG OF THEIR OWN, SO *
+018580*           ONLY THE FIRST ORG'S ROW FOR AN ACCT IS RECONCILED.    *
+018600******************************************************************
+018700 2120-READ-DATA1.
+018800     PERFORM 2121-READ-DATA1-REC THRU 2121-EXIT
+018900             UNTIL WS-DATA1-EOF
+018910             OR (DATA1-RECAP-RECORD
+018920                 AND DATA1-ACCT NOT = WS-KEY-DATA1-ACCT).
+019000     IF WS-DATA1-EOF
+019100         MOVE HIGH-VALUES TO WS-KEY-DATA1-ACCT
+019200     ELSE
+019210         MOVE DATA1-ORG  TO WS-KEY-DATA1-ORG
+019300         MOVE DATA1-ACCT TO WS-KEY-DATA1-ACCT
+019400     END-IF.
+019500 2120-EXIT.
+019600     EXIT.
+019700 2121-READ-DATA1-REC.
+019800     READ DATA1-FILE
+019900         AT END SET WS-DATA1-EOF TO TRUE
+020000     END-READ.
+020100 2121-EXIT.
+020200     EXIT.
+020300******************************************************************
+020400*   2130 - READ THE NEXT DATA2 RECORD, SKIPPING HEADER/TRAILER     *
+020500******************************************************************
+020600 2130-READ-DATA2.
+020700     PERFORM 2131-READ-DATA2-REC THRU 2131-EXIT
+020800             UNTIL WS-DATA2-EOF
+020900             OR (NOT DATA2-HEADER-REC AND NOT DATA2-TRAILER-REC).
+021000     IF WS-DATA2-EOF
+021100         MOVE HIGH-VALUES TO WS-KEY-DATA2
+021200     ELSE
+021300         MOVE DATA2-NUM-CLI TO WS-KEY-DATA2
+021400     END-IF.
+021500 2130-EXIT.
+021600     EXIT.
+021700 2131-READ-DATA2-REC.
+021800     READ DATA2-FILE
+021900         AT END SET WS-DATA2-EOF TO TRUE
+022000     END-READ.
+022100 2131-EXIT.
+022200     EXIT.
+022300******************************************************************
+022400*   2200 - WRITE A RECONCILIATION LINE FOR ANY ACCOUNT THAT DOES   *
+022500*           NOT APPEAR ON ALL 3 FEEDS                              *
+022600******************************************************************
+022700 2200-CHECK-RECONCILE.
+022800     IF WS-IN-CLIDATA AND WS-IN-DATA1 AND WS-IN-DATA2
+022900         ADD 1 TO WS-MATCHED-ALL-COUNT
+023000     ELSE
+023100         ADD 1 TO WS-MISMATCH-COUNT
+023200         MOVE SPACES         TO WS-DETAIL-LINE
+023300         MOVE WS-LOW-KEY     TO WS-DTL-ACCOUNT-NUMBER
+023400         MOVE 'N'            TO WS-DTL-IN-CLIDATA
+023500         MOVE 'N'            TO WS-DTL-IN-DATA1
+023600         MOVE 'N'            TO WS-DTL-IN-DATA2
+023700         IF WS-IN-CLIDATA
+023800             MOVE 'Y' TO WS-DTL-IN-CLIDATA
+023900         END-IF
+024000         IF WS-IN-DATA1
+024100             MOVE 'Y' TO WS-DTL-IN-DATA1
+024200         END-IF
+024300         IF WS-IN-DATA2
+024400             MOVE 'Y' TO WS-DTL-IN-DATA2
+024500         END-IF
+024600         MOVE 'ACCOUNT OUT OF SYNC ACROSS FEEDS'
+024700                             TO WS-DTL-MESSAGE
+024800         WRITE REPORT-LINE FROM WS-DETAIL-LINE
+024900     END-IF.
+025000 2200-EXIT.
+025100     EXIT.
+025200******************************************************************
+025300*                 9000 - TOTALS AND TERMINATION                  *
+025400******************************************************************
+025500 9000-TERMINATE.
+025600     MOVE WS-MATCHED-ALL-COUNT       TO WS-TOT-MATCHED-ALL.
+025700     MOVE WS-MISMATCH-COUNT          TO WS-TOT-MISMATCH.
+025800     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+025900     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+026000     CLOSE CLIDATA-FILE.
+026100     CLOSE DATA1-FILE.
+026200     CLOSE DATA2-FILE.
+026300     CLOSE REPORT-FILE.
+026400 9000-EXIT.
+026500     EXIT.
+026600******************************************************************
+026700*                      END OF PROGRAM                            *
+026800******************************************************************
