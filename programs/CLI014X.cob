@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI014X                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     HOUSEHOLD / MULTIPLE-ACCOUNT CROSS-REFERENCE REPORT.       *
+001400*     LISTS EVERY CLIDATA DETAIL RECORD FLAGGED AS PART OF A     *
+001500*     MULTIPLE-ACCOUNT ARRANGEMENT (MULTIPLE-ACCOUNTS-FLAG = Y), *
+001600*     SHOWING THE OWNING ACCOUNT ALONGSIDE THE MULTIPLE-AGENCY / *
+001700*     MULTIPLE-ACCT CROSS-REFERENCE KEY THAT TIES IT TO THE      *
+001800*     REST OF THE HOUSEHOLD, PLUS THE MULTIPLE-STATUS CODE AND   *
+001900*     ADHESION DATE. A COUNT OF FLAGGED RECORDS IS ACCUMULATED   *
+002000*     AGAINST THE TOTAL DETAIL RECORDS PROCESSED.                *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002400******************************************************************
+002500 PROGRAM-ID.    CLI014X.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REPORT-FILE   ASSIGN TO CLI014RP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CLIDATA-FILE.
+003600     COPY "book_tests_OK.cob"
+003700         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  REPORT-FILE.
+003900 01  REPORT-LINE                        PIC X(80).
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 77  WS-DETAIL-COUNT                    PIC 9(07)   VALUE ZERO.
+004700 77  WS-MULTIPLE-COUNT                  PIC 9(07)   VALUE ZERO.
+004800 01  WS-DETAIL-LINE.
+004900     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+005000     05  FILLER                         PIC X(02)   VALUE SPACES.
+005100     05  WS-DTL-DOCUMENT-ID             PIC X(14).
+005200     05  FILLER                         PIC X(02)   VALUE SPACES.
+005300     05  WS-DTL-MULTIPLE-AGENCY         PIC 9(05).
+005400     05  FILLER                         PIC X(02)   VALUE SPACES.
+005500     05  WS-DTL-MULTIPLE-ACCT           PIC 9(09).
+005600     05  FILLER                         PIC X(02)   VALUE SPACES.
+005700     05  WS-DTL-MULTIPLE-STATUS         PIC 9(02).
+005800     05  FILLER                         PIC X(02)   VALUE SPACES.
+005900     05  WS-DTL-ADHESION-DATE           PIC 9(08).
+006000     05  FILLER                         PIC X(11)   VALUE SPACES.
+006100 01  WS-TOTAL-LINE-1.
+006200     05  FILLER                         PIC X(24)
+006300                       VALUE 'TOTAL DETAIL RECORDS  :'.
+006400     05  WS-TOT-DETAIL                  PIC ZZZ,ZZ9.
+006500     05  FILLER                         PIC X(49)   VALUE SPACES.
+006600 01  WS-TOTAL-LINE-2.
+006700     05  FILLER                         PIC X(24)
+006800                       VALUE 'TOTAL MULTIPLE ACCOUNTS:'.
+006900     05  WS-TOT-MULTIPLE                PIC ZZZ,ZZ9.
+007000     05  FILLER                         PIC X(49)   VALUE SPACES.
+007100******************************************************************
+007200*                 PROCEDURE DIVISION                            *
+007300******************************************************************
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007700     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+007800             UNTIL WS-EOF.
+007900     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+008000     GOBACK.
+008100 0000-EXIT.
+008200     EXIT.
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  CLIDATA-FILE.
+008500     OPEN OUTPUT REPORT-FILE.
+008600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900******************************************************************
+009000*   2000 - LIST EACH MULTIPLE-ACCOUNT DETAIL RECORD              *
+009100******************************************************************
+009200 2000-PROCESS-FILE.
+009300     IF CLIDATA-RECTYPE-DETAIL
+009400         ADD 1 TO WS-DETAIL-COUNT
+009500         IF CLIDATA-HAS-MULTIPLE-ACCOUNTS
+009600             PERFORM 2200-WRITE-XREF THRU 2200-EXIT
+009700         END-IF
+009800     END-IF.
+009900     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200 2100-READ-CLIDATA.
+010300     READ CLIDATA-FILE
+010400         AT END SET WS-EOF TO TRUE
+010500     END-READ.
+010600 2100-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*   2200 - BUILD AND WRITE ONE CROSS-REFERENCE DETAIL LINE       *
+011000******************************************************************
+011100 2200-WRITE-XREF.
+011200     ADD 1 TO WS-MULTIPLE-COUNT.
+011300     MOVE SPACES                    TO WS-DETAIL-LINE.
+011400     MOVE CLIDATA-ACCOUNT-NUMBER     TO WS-DTL-ACCOUNT-NUMBER.
+011500     MOVE CLIDATA-BUSINESS-OR-PERSONAL-ID
+011600                                     TO WS-DTL-DOCUMENT-ID.
+011700     MOVE CLIDATA-MULTIPLE-AGENCY    TO WS-DTL-MULTIPLE-AGENCY.
+011800     MOVE CLIDATA-MULTIPLE-ACCT      TO WS-DTL-MULTIPLE-ACCT.
+011900     MOVE CLIDATA-MULTIPLE-STATUS    TO WS-DTL-MULTIPLE-STATUS.
+012000     MOVE CLIDATA-MULTIPLE-ADHESION-DATE
+012100                                     TO WS-DTL-ADHESION-DATE.
+012200     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+012300 2200-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600*                 9000 - TOTALS AND TERMINATION                  *
+012700******************************************************************
+012800 9000-TERMINATE.
+012900     MOVE WS-DETAIL-COUNT        TO WS-TOT-DETAIL.
+013000     MOVE WS-MULTIPLE-COUNT      TO WS-TOT-MULTIPLE.
+013100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+013200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+013300     CLOSE CLIDATA-FILE.
+013400     CLOSE REPORT-FILE.
+013500 9000-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*                      END OF PROGRAM                            *
+013900******************************************************************
