@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI019I                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     INCOME-BRACKET SEGMENTATION REPORT. EVERY CLIDATA DETAIL   *
+001400*     RECORD IS BUCKETED BY ITS INCOME FIELD INTO ONE OF FIVE    *
+001500*     BRACKETS FOR A SUMMARY COUNT, AND A DETAIL LINE IS         *
+001600*     WRITTEN SHOWING THE ACCOUNT, ITS INCOME, AND THE BRACKET   *
+001700*     IT FELL INTO.                                              *
+001800*----------------------------------------------------------------*
+001900* MODIFICATION HISTORY.                                          *
+002000*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002100******************************************************************
+002200 PROGRAM-ID.    CLI019I.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT REPORT-FILE   ASSIGN TO CLI019RP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIDATA-FILE.
+003300     COPY "book_tests_OK.cob"
+003400         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003500 FD  REPORT-FILE.
+003600 01  REPORT-LINE                        PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800******************************************************************
+003900*                    WORKING STORAGE                            *
+004000******************************************************************
+004100 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004200     88  WS-EOF                                     VALUE 'Y'.
+004300 77  WS-BUCKET-UNDER-2000               PIC 9(07)   VALUE ZERO.
+004400 77  WS-BUCKET-2000-5000                PIC 9(07)   VALUE ZERO.
+004500 77  WS-BUCKET-5000-10000               PIC 9(07)   VALUE ZERO.
+004600 77  WS-BUCKET-10000-20000              PIC 9(07)   VALUE ZERO.
+004700 77  WS-BUCKET-OVER-20000               PIC 9(07)   VALUE ZERO.
+004800 77  WS-BRACKET-DESC                    PIC X(14)   VALUE SPACES.
+004900 01  WS-DETAIL-LINE.
+005000     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+005100     05  FILLER                         PIC X(02)   VALUE SPACES.
+005200     05  WS-DTL-INCOME                  PIC ZZZZZZZZ9.
+005300     05  FILLER                         PIC X(02)   VALUE SPACES.
+005400     05  WS-DTL-BRACKET                 PIC X(14).
+005500     05  FILLER                         PIC X(30)   VALUE SPACES.
+005600 01  WS-TOTAL-LINE-1.
+005700     05  FILLER                         PIC X(22)
+005800                       VALUE 'UNDER      2,000     :'.
+005900     05  WS-TOT-UNDER-2000              PIC ZZZ,ZZ9.
+006000     05  FILLER                         PIC X(50)   VALUE SPACES.
+006100 01  WS-TOTAL-LINE-2.
+006200     05  FILLER                         PIC X(22)
+006300                       VALUE '     2,000 -  4,999  :'.
+006400     05  WS-TOT-2000-5000               PIC ZZZ,ZZ9.
+006500     05  FILLER                         PIC X(50)   VALUE SPACES.
+006600 01  WS-TOTAL-LINE-3.
+006700     05  FILLER                         PIC X(22)
+006800                       VALUE '     5,000 -  9,999  :'.
+006900     05  WS-TOT-5000-10000              PIC ZZZ,ZZ9.
+007000     05  FILLER                         PIC X(50)   VALUE SPACES.
+007100 01  WS-TOTAL-LINE-4.
+007200     05  FILLER                         PIC X(22)
+007300                       VALUE '    10,000 - 19,999  :'.
+007400     05  WS-TOT-10000-20000             PIC ZZZ,ZZ9.
+007500     05  FILLER                         PIC X(50)   VALUE SPACES.
+007600 01  WS-TOTAL-LINE-5.
+007700     05  FILLER                         PIC X(22)
+007800                       VALUE 'OVER      20,000     :'.
+007900     05  WS-TOT-OVER-20000              PIC ZZZ,ZZ9.
+008000     05  FILLER                         PIC X(50)   VALUE SPACES.
+008100******************************************************************
+008200*                 PROCEDURE DIVISION                            *
+008300******************************************************************
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+008800             UNTIL WS-EOF.
+008900     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+009000     GOBACK.
+009100 0000-EXIT.
+009200     EXIT.
+009300 1000-INITIALIZE.
+009400     OPEN INPUT  CLIDATA-FILE.
+009500     OPEN OUTPUT REPORT-FILE.
+009600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+009700 1000-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*   2000 - BUCKET ONE DETAIL RECORD BY INCOME                    *
+010100******************************************************************
+010200 2000-PROCESS-FILE.
+010300     IF CLIDATA-RECTYPE-DETAIL
+010400         PERFORM 2200-BUCKET-INCOME THRU 2200-EXIT
+010500     END-IF.
+010600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+010700 2000-EXIT.
+010800     EXIT.
+010900 2100-READ-CLIDATA.
+011000     READ CLIDATA-FILE
+011100         AT END SET WS-EOF TO TRUE
+011200     END-READ.
+011300 2100-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*   2200 - CLASSIFY ONE RECORD'S INCOME AND WRITE ITS DETAIL     *
+011700*           LINE                                                 *
+011800******************************************************************
+011900 2200-BUCKET-INCOME.
+012000     EVALUATE TRUE
+012100         WHEN CLIDATA-INCOME < 2000
+012200             ADD 1 TO WS-BUCKET-UNDER-2000
+012300             MOVE 'UNDER 2,000   ' TO WS-BRACKET-DESC
+012400         WHEN CLIDATA-INCOME < 5000
+012500             ADD 1 TO WS-BUCKET-2000-5000
+012600             MOVE '2,000-4,999   ' TO WS-BRACKET-DESC
+012700         WHEN CLIDATA-INCOME < 10000
+012800             ADD 1 TO WS-BUCKET-5000-10000
+012900             MOVE '5,000-9,999   ' TO WS-BRACKET-DESC
+013000         WHEN CLIDATA-INCOME < 20000
+013100             ADD 1 TO WS-BUCKET-10000-20000
+013200             MOVE '10,000-19,999 ' TO WS-BRACKET-DESC
+013300         WHEN OTHER
+013400             ADD 1 TO WS-BUCKET-OVER-20000
+013500             MOVE 'OVER 20,000   ' TO WS-BRACKET-DESC
+013600     END-EVALUATE.
+013700     MOVE SPACES                    TO WS-DETAIL-LINE.
+013800     MOVE CLIDATA-ACCOUNT-NUMBER     TO WS-DTL-ACCOUNT-NUMBER.
+013900     MOVE CLIDATA-INCOME             TO WS-DTL-INCOME.
+014000     MOVE WS-BRACKET-DESC            TO WS-DTL-BRACKET.
+014100     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+014200 2200-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*                 9000 - TOTALS AND TERMINATION                  *
+014600******************************************************************
+014700 9000-TERMINATE.
+014800     MOVE WS-BUCKET-UNDER-2000       TO WS-TOT-UNDER-2000.
+014900     MOVE WS-BUCKET-2000-5000        TO WS-TOT-2000-5000.
+015000     MOVE WS-BUCKET-5000-10000       TO WS-TOT-5000-10000.
+015100     MOVE WS-BUCKET-10000-20000      TO WS-TOT-10000-20000.
+015200     MOVE WS-BUCKET-OVER-20000       TO WS-TOT-OVER-20000.
+015300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+015400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+015500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+015600     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+015700     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+015800     CLOSE CLIDATA-FILE.
+015900     CLOSE REPORT-FILE.
+016000 9000-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300*                      END OF PROGRAM                            *
+016400******************************************************************
