@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI015T                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     BEHAVIOR-SCORE TREND REPORT ACROSS THE SIX CLIDATA SCORE   *
+001400*     SLOTS. BEHAVIOR-SCORE-1 IS THE MOST RECENT SCORE AND       *
+001500*     BEHAVIOR-SCORE-6 THE OLDEST, AS THEY ARE POPULATED BY THE  *
+001600*     UPSTREAM SCORING FEED. FOR EACH DETAIL RECORD CARRYING AT  *
+001700*     LEAST TWO NON-ZERO SCORES, THE TREND IS CLASSIFIED BY      *
+001800*     COMPARING THE MOST RECENT NON-ZERO SCORE AGAINST THE       *
+001900*     OLDEST NON-ZERO SCORE: RISING, FALLING OR STEADY. RECORDS  *
+002000*     WITH FEWER THAN TWO NON-ZERO SCORES ARE COUNTED SEPARATELY *
+002100*     AS INSUFFICIENT HISTORY.                                   *
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY.                                          *
+002400*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002500******************************************************************
+002600 PROGRAM-ID.    CLI015T.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT REPORT-FILE   ASSIGN TO CLI015RP
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIDATA-FILE.
+003700     COPY "book_tests_OK.cob"
+003800         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003900 FD  REPORT-FILE.
+004000 01  REPORT-LINE                        PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*                    WORKING STORAGE                            *
+004400******************************************************************
+004500 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004600     88  WS-EOF                                     VALUE 'Y'.
+004700 77  WS-RISING-COUNT                    PIC 9(07)   VALUE ZERO.
+004800 77  WS-FALLING-COUNT                   PIC 9(07)   VALUE ZERO.
+004900 77  WS-STEADY-COUNT                    PIC 9(07)   VALUE ZERO.
+005000 77  WS-INSUFFICIENT-COUNT              PIC 9(07)   VALUE ZERO.
+005100 01  WS-SCORE-TABLE-INIT.
+005200     05  FILLER                         PIC 9(03).
+005300     05  FILLER                         PIC 9(03).
+005400     05  FILLER                         PIC 9(03).
+005500     05  FILLER                         PIC 9(03).
+005600     05  FILLER                         PIC 9(03).
+005700     05  FILLER                         PIC 9(03).
+005800 01  WS-SCORE-TABLE REDEFINES WS-SCORE-TABLE-INIT.
+005900     05  WS-SCORE                       PIC 9(03)   OCCURS 6 TIMES.
+006000 77  WS-IDX                             PIC 9(01)   VALUE ZERO.
+006100 77  WS-NON-ZERO-COUNT                  PIC 9(01)   VALUE ZERO.
+006200 77  WS-NEWEST-SCORE                    PIC 9(03)   VALUE ZERO.
+006300 77  WS-OLDEST-SCORE                    PIC 9(03)   VALUE ZERO.
+006400 77  WS-TREND-CODE                      PIC X(08)   VALUE SPACES.
+006500 01  WS-DETAIL-LINE.
+006600     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+006700     05  FILLER                         PIC X(02)   VALUE SPACES.
+006800     05  WS-DTL-NEWEST-SCORE            PIC ZZ9.
+006900     05  FILLER                         PIC X(02)   VALUE SPACES.
+007000     05  WS-DTL-OLDEST-SCORE            PIC ZZ9.
+007100     05  FILLER                         PIC X(02)   VALUE SPACES.
+007200     05  WS-DTL-TREND                   PIC X(08).
+007300     05  FILLER                         PIC X(40)   VALUE SPACES.
+007400 01  WS-TOTAL-LINE-1.
+007500     05  FILLER                         PIC X(24)
+007600                       VALUE 'TOTAL RISING          :'.
+007700     05  WS-TOT-RISING                  PIC ZZZ,ZZ9.
+007800     05  FILLER                         PIC X(49)   VALUE SPACES.
+007900 01  WS-TOTAL-LINE-2.
+008000     05  FILLER                         PIC X(24)
+008100                       VALUE 'TOTAL FALLING         :'.
+008200     05  WS-TOT-FALLING                 PIC ZZZ,ZZ9.
+008300     05  FILLER                         PIC X(49)   VALUE SPACES.
+008400 01  WS-TOTAL-LINE-3.
+008500     05  FILLER                         PIC X(24)
+008600                       VALUE 'TOTAL STEADY          :'.
+008700     05  WS-TOT-STEADY                  PIC ZZZ,ZZ9.
+008800     05  FILLER                         PIC X(49)   VALUE SPACES.
+008900 01  WS-TOTAL-LINE-4.
+009000     05  FILLER                         PIC X(24)
+009100                       VALUE 'TOTAL INSUFFICIENT HIST:'.
+009200     05  WS-TOT-INSUFFICIENT            PIC ZZZ,ZZ9.
+009300     05  FILLER                         PIC X(49)   VALUE SPACES.
+009400******************************************************************
+009500*                 PROCEDURE DIVISION                            *
+009600******************************************************************
+009700 PROCEDURE DIVISION.
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010000     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010100             UNTIL WS-EOF.
+010200     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010300     GOBACK.
+010400 0000-EXIT.
+010500     EXIT.
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  CLIDATA-FILE.
+010800     OPEN OUTPUT REPORT-FILE.
+010900     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*   2000 - CLASSIFY ONE DETAIL RECORD'S SCORE TREND              *
+011400******************************************************************
+011500 2000-PROCESS-FILE.
+011600     IF CLIDATA-RECTYPE-DETAIL
+011700         PERFORM 2200-BUILD-TREND THRU 2200-EXIT
+011800     END-IF.
+011900     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+012000 2000-EXIT.
+012100     EXIT.
+012200 2100-READ-CLIDATA.
+012300     READ CLIDATA-FILE
+012400         AT END SET WS-EOF TO TRUE
+012500     END-READ.
+012600 2100-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*   2200 - FIND NEWEST/OLDEST NON-ZERO SCORE AND CLASSIFY         *
+013000******************************************************************
+013100 2200-BUILD-TREND.
+013200     MOVE CLIDATA-BEHAVIOR-SCORE-1  TO WS-SCORE(1).
+013300     MOVE CLIDATA-BEHAVIOR-SCORE-2  TO WS-SCORE(2).
+013400     MOVE CLIDATA-BEHAVIOR-SCORE-3  TO WS-SCORE(3).
+013500     MOVE CLIDATA-BEHAVIOR-SCORE-4  TO WS-SCORE(4).
+013600     MOVE CLIDATA-BEHAVIOR-SCORE-5  TO WS-SCORE(5).
+013700     MOVE CLIDATA-BEHAVIOR-SCORE-6  TO WS-SCORE(6).
+013800     MOVE ZERO                      TO WS-NON-ZERO-COUNT
+013900                                        WS-NEWEST-SCORE
+014000                                        WS-OLDEST-SCORE.
+014100     PERFORM 2210-SCAN-NEWEST THRU 2210-EXIT
+014200             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6.
+014300     PERFORM 2220-SCAN-OLDEST THRU 2220-EXIT
+014400             VARYING WS-IDX FROM 6 BY -1 UNTIL WS-IDX < 1.
+014500     IF WS-NON-ZERO-COUNT < 2
+014600         ADD 1 TO WS-INSUFFICIENT-COUNT
+014700         MOVE 'NONE    '          TO WS-TREND-CODE
+014800     ELSE
+014900         IF WS-NEWEST-SCORE > WS-OLDEST-SCORE
+015000             ADD 1 TO WS-RISING-COUNT
+015100             MOVE 'RISING  '      TO WS-TREND-CODE
+015200         ELSE
+015300         IF WS-NEWEST-SCORE < WS-OLDEST-SCORE
+015400             ADD 1 TO WS-FALLING-COUNT
+015500             MOVE 'FALLING '      TO WS-TREND-CODE
+015600         ELSE
+015700             ADD 1 TO WS-STEADY-COUNT
+015800             MOVE 'STEADY  '      TO WS-TREND-CODE
+015900         END-IF
+016000         END-IF
+016100     END-IF.
+016200     MOVE SPACES                    TO WS-DETAIL-LINE.
+016300     MOVE CLIDATA-ACCOUNT-NUMBER     TO WS-DTL-ACCOUNT-NUMBER.
+016400     MOVE WS-NEWEST-SCORE            TO WS-DTL-NEWEST-SCORE.
+016500     MOVE WS-OLDEST-SCORE            TO WS-DTL-OLDEST-SCORE.
+016600     MOVE WS-TREND-CODE              TO WS-DTL-TREND.
+016700     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+016800 2200-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*   2210 - LOCATE THE NEWEST (LOWEST-NUMBERED) NON-ZERO SCORE     *
+017200******************************************************************
+017300 2210-SCAN-NEWEST.
+017400     IF WS-SCORE(WS-IDX) NOT = ZERO
+017500         IF WS-NON-ZERO-COUNT = ZERO
+017600             MOVE WS-SCORE(WS-IDX) TO WS-NEWEST-SCORE
+017700         END-IF
+017800         ADD 1 TO WS-NON-ZERO-COUNT
+017900     END-IF.
+018000 2210-EXIT.
+018100     EXIT.
+018200******************************************************************
+018300*   2220 - LOCATE THE OLDEST (HIGHEST-NUMBERED) NON-ZERO SCORE    *
+018400******************************************************************
+018500 2220-SCAN-OLDEST.
+018600     IF WS-SCORE(WS-IDX) NOT = ZERO
+018700     AND WS-OLDEST-SCORE = ZERO
+018800         MOVE WS-SCORE(WS-IDX) TO WS-OLDEST-SCORE
+018900     END-IF.
+019000 2220-EXIT.
+019100     EXIT.
+019200******************************************************************
+019300*                 9000 - TOTALS AND TERMINATION                  *
+019400******************************************************************
+019500 9000-TERMINATE.
+019600     MOVE WS-RISING-COUNT        TO WS-TOT-RISING.
+019700     MOVE WS-FALLING-COUNT       TO WS-TOT-FALLING.
+019800     MOVE WS-STEADY-COUNT        TO WS-TOT-STEADY.
+019900     MOVE WS-INSUFFICIENT-COUNT  TO WS-TOT-INSUFFICIENT.
+020000     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+020100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+020200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+020300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+020400     CLOSE CLIDATA-FILE.
+020500     CLOSE REPORT-FILE.
+020600 9000-EXIT.
+020700     EXIT.
+020800******************************************************************
+020900*                      END OF PROGRAM                            *
+021000******************************************************************
