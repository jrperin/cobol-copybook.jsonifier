@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : DAT004K                                       *
+000500*    SYSTEM     : STATEMENT/TRANSACTION FILE PROCESSING         *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       STATEMENT SYSTEMS GROUP.                         *
+000900* INSTALLATION. STATEMENT SYSTEMS.                               *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     PROCESSES DATA1 TRANSACTION RECORDS WITH CHECKPOINT AND    *
+001400*     RESTART BY DATA1-ORG-ACCT / DATA1-STMT-ID-CODE /           *
+001500*     DATA1-REC-NBR. EVERY DATCKPT-INTERVAL TRANSACTIONS THE     *
+001600*     KEY OF THE LAST COMMITTED TRANSACTION IS SAVED TO THE      *
+001700*     CHECKPOINT DATASET. ON RESTART, THE PRIOR CHECKPOINT KEY   *
+001800*     IS READ AND EVERY TRANSACTION UP TO AND INCLUDING IT IS    *
+001900*     SKIPPED SO AN ABEND PARTWAY THROUGH THE DAILY FILE ONLY    *
+002000*     COSTS THE WORK SINCE THE LAST CHECKPOINT.                  *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  SSG  ORIGINAL VERSION.                        *
+002310*     2026-08-09  SSG  IF THE CHECKPOINT KEY NEVER MATCHES A     *
+002320*                      RECORD ON DATA1, 9000-TERMINATE NOW       *
+002330*                      ABANDONS THE RUN WITH RC=16 INSTEAD OF    *
+002340*                      SILENTLY COMPLETING WITH NOTHING APPLIED. *
+002400******************************************************************
+002500 PROGRAM-ID.    DAT004K.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DATA1-FILE      ASSIGN TO DATA1IN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT OPTIONAL DATCKPT-IN-FILE ASSIGN TO DATCKIN
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT DATCKPT-OUT-FILE ASSIGN TO DATCKOUT
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  DATA1-FILE.
+003900     COPY "DATA1_EBCDIC.cob"
+004000         REPLACING ==:DATA1:== BY ==DATA1== .
+004100 FD  DATCKPT-IN-FILE.
+004200     COPY "DATCKPT.cpy"
+004300         REPLACING ==DATCKPT-RECORD== BY ==DATCKPT-IN-RECORD== .
+004400 FD  DATCKPT-OUT-FILE.
+004500     COPY "DATCKPT.cpy"
+004600         REPLACING ==DATCKPT-RECORD== BY ==DATCKPT-OUT-RECORD== .
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004900     88  WS-EOF                                     VALUE 'Y'.
+005000 77  WS-CKPT-FOUND-SW                   PIC X(01)   VALUE 'N'.
+005100     88  WS-CKPT-FOUND                              VALUE 'Y'.
+005200 77  WS-SKIPPING-SW                     PIC X(01)   VALUE 'N'.
+005300     88  WS-SKIPPING                                VALUE 'Y'.
+005400 77  WS-TXN-SINCE-CKPT                  PIC 9(04)   VALUE ZERO.
+005500 77  WS-CKPT-INTERVAL                   PIC 9(04)   VALUE 0100.
+005550 01  WS-LAST-TXN-KEY.
+005560     05  WS-LTX-ORG                     PIC 999.
+005570     05  WS-LTX-ACCT                    PIC X(19).
+005580     05  WS-LTX-STMT-ID-CODE            PIC S9(7).
+005590     05  WS-LTX-REC-NBR                 PIC S9(4).
+005600 01  WS-CHECKPOINT-KEY.
+005700     05  WS-CKPT-ORG                    PIC 999.
+005800     05  WS-CKPT-ACCT                   PIC X(19).
+005900     05  WS-CKPT-STMT-ID-CODE           PIC S9(7).
+006000     05  WS-CKPT-REC-NBR                PIC S9(4).
+006100 01  WS-CURRENT-DATE-TIME.
+006200     05  WS-CURRENT-DATE                PIC 9(08).
+006300     05  WS-CURRENT-TIME                PIC 9(06).
+006400     05  FILLER                         PIC X(08).
+006500******************************************************************
+006600*                 PROCEDURE DIVISION                            *
+006700******************************************************************
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007100     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+007200             UNTIL WS-EOF.
+007300     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007400     GOBACK.
+007500 0000-EXIT.
+007600     EXIT.
+007700******************************************************************
+007800*   1000 - LOAD THE PRIOR CHECKPOINT, IF ANY, THEN OPEN THE      *
+007900*           STATEMENT FILE AND A FRESH OUTPUT CHECKPOINT TRAIL   *
+008000******************************************************************
+008100 1000-INITIALIZE.
+008200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+008300     OPEN INPUT DATCKPT-IN-FILE.
+008400     READ DATCKPT-IN-FILE
+008500         AT END CONTINUE
+008600         NOT AT END
+008700             SET WS-CKPT-FOUND TO TRUE
+008800             SET WS-SKIPPING   TO TRUE
+008900             MOVE DATCKPT-ORG OF DATCKPT-IN-RECORD  TO WS-CKPT-ORG
+009000             MOVE DATCKPT-ACCT OF DATCKPT-IN-RECORD
+009010                                        TO WS-CKPT-ACCT
+009100             MOVE DATCKPT-STMT-ID-CODE OF DATCKPT-IN-RECORD
+009110                                    TO WS-CKPT-STMT-ID-CODE
+009200             MOVE DATCKPT-REC-NBR OF DATCKPT-IN-RECORD
+009210                                        TO WS-CKPT-REC-NBR
+009300     END-READ.
+009400     CLOSE DATCKPT-IN-FILE.
+009500     IF WS-CKPT-FOUND
+009600         DISPLAY 'DAT004K - RESTARTING AFTER ORG/ACCT/STMT/REC '
+009700                 WS-CKPT-ORG '/' WS-CKPT-ACCT '/'
+009800                 WS-CKPT-STMT-ID-CODE '/' WS-CKPT-REC-NBR
+009900     END-IF.
+010000     OPEN INPUT  DATA1-FILE.
+010100     OPEN OUTPUT DATCKPT-OUT-FILE.
+010200     PERFORM 2100-READ-DATA1 THRU 2100-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*   2000 - APPLY OR SKIP EACH TRANSACTION RECORD                 *
+010700******************************************************************
+010800 2000-PROCESS-FILE.
+010900     IF DATA1-TRANSACTION-RECORD OR DATA1-DISPUTE-RECORD
+011000         IF WS-SKIPPING
+011100             PERFORM 2500-CHECK-RESUME-POINT THRU 2500-EXIT
+011200         ELSE
+011300             PERFORM 2600-APPLY-TRANSACTION  THRU 2600-EXIT
+011400         END-IF
+011500     END-IF.
+011600     PERFORM 2100-READ-DATA1 THRU 2100-EXIT.
+011700 2000-EXIT.
+011800     EXIT.
+011900 2100-READ-DATA1.
+012000     READ DATA1-FILE
+012100         AT END SET WS-EOF TO TRUE
+012200     END-READ.
+012300 2100-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600*   2500 - SKIP TRANSACTIONS ALREADY COMMITTED LAST RUN          *
+012700******************************************************************
+012800 2500-CHECK-RESUME-POINT.
+012900     IF DATA1-ORG            = WS-CKPT-ORG
+013000         AND DATA1-ACCT      = WS-CKPT-ACCT
+013100         AND DATA1-STMT-ID-CODE = WS-CKPT-STMT-ID-CODE
+013200         AND DATA1-REC-NBR   = WS-CKPT-REC-NBR
+013300         MOVE 'N' TO WS-SKIPPING-SW
+013400     END-IF.
+013500 2500-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*   2600 - APPLY A TRANSACTION AND CHECKPOINT ITS KEY            *
+013900******************************************************************
+014000 2600-APPLY-TRANSACTION.
+014050     MOVE DATA1-ORG              TO WS-LTX-ORG.
+014060     MOVE DATA1-ACCT             TO WS-LTX-ACCT.
+014070     MOVE DATA1-STMT-ID-CODE     TO WS-LTX-STMT-ID-CODE.
+014080     MOVE DATA1-REC-NBR          TO WS-LTX-REC-NBR.
+014100     PERFORM 2700-SAVE-CHECKPOINT THRU 2700-EXIT.
+014200 2600-EXIT.
+014300     EXIT.
+014400 2700-SAVE-CHECKPOINT.
+014500     ADD 1 TO WS-TXN-SINCE-CKPT.
+014600     IF WS-TXN-SINCE-CKPT >= WS-CKPT-INTERVAL
+014700         PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+014800         MOVE ZERO TO WS-TXN-SINCE-CKPT
+014900     END-IF.
+015000 2700-EXIT.
+015100     EXIT.
+015200 2710-WRITE-CHECKPOINT.
+015300     CLOSE DATCKPT-OUT-FILE.
+015400     OPEN OUTPUT DATCKPT-OUT-FILE.
+015500     MOVE WS-LTX-ORG
+015510                        TO DATCKPT-ORG OF DATCKPT-OUT-RECORD.
+015600     MOVE WS-LTX-ACCT
+015610                        TO DATCKPT-ACCT OF DATCKPT-OUT-RECORD.
+015700     MOVE WS-LTX-STMT-ID-CODE
+015710             TO DATCKPT-STMT-ID-CODE OF DATCKPT-OUT-RECORD.
+015800     MOVE WS-LTX-REC-NBR
+015810                   TO DATCKPT-REC-NBR OF DATCKPT-OUT-RECORD.
+015900     MOVE WS-CURRENT-DATE
+015910                        TO DATCKPT-DATE OF DATCKPT-OUT-RECORD.
+016000     MOVE WS-CURRENT-TIME
+016010                        TO DATCKPT-TIME OF DATCKPT-OUT-RECORD.
+016100     WRITE DATCKPT-OUT-RECORD.
+016200 2710-EXIT.
+016300     EXIT.
+016400******************************************************************
+016500*   9000 - TERMINATION: COMMIT THE FINAL CHECKPOINT              *
+016600******************************************************************
+016700 9000-TERMINATE.
+016710     IF WS-SKIPPING
+016720         DISPLAY 'DAT004K - CHECKPOINT KEY ' WS-CKPT-ORG '/'
+016730                 WS-CKPT-ACCT '/' WS-CKPT-STMT-ID-CODE '/'
+016740                 WS-CKPT-REC-NBR
+016750                 ' NOT FOUND ON DATA1 - RESTART ABANDONED, '
+016760                 'NO TRANSACTIONS APPLIED'
+016770         MOVE 16 TO RETURN-CODE
+016780     ELSE
+016790         IF WS-TXN-SINCE-CKPT NOT = ZERO
+016900             PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+017000         END-IF
+017010     END-IF.
+017100     CLOSE DATA1-FILE.
+017200     CLOSE DATCKPT-OUT-FILE.
+017300 9000-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600*                      END OF PROGRAM                            *
+017700******************************************************************
