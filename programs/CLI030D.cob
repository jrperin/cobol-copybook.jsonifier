@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI030D                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     DOCUMENT-EXPIRY TRACKING REPORT FOR CLIDATA IDENTITY       *
+001400*     DOCUMENTS. IDENTITY DOCUMENTS ON THIS FILE CARRY NO        *
+001500*     EXPIRATION DATE OF THEIR OWN, SO THIS REPORT APPLIES THE   *
+001600*     STANDARD TEN-YEAR VALIDITY PERIOD (DOC-ISSUE-DATE PLUS TEN *
+001700*     YEARS) TO PROJECT AN EXPIRY DATE, THEN CLASSIFIES EACH     *
+001800*     RECORD BY HOW MANY DAYS REMAIN UNTIL THAT PROJECTED DATE.  *
+001900*     RECORDS WITH NO ISSUE DATE ON FILE ARE COUNTED SEPARATELY  *
+002000*     AND NOT PROJECTED.                                         *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002310*     2026-08-09  DCG  REMOVED A REDUNDANT DIVIDE THAT WAS       *
+002320*                      RE-DERIVING WS-ISSUE-YYYY FROM            *
+002330*                      WS-ISSUE-MM AND ZEROING IT ON EVERY       *
+002340*                      RECORD.                                   *
+002350*     2026-08-09  DCG  BUCKETED THE RECORD FROM INSIDE 2230-     *
+002360*                      WRITE-DETAIL, AFTER THE DETAIL LINE IS    *
+002370*                      BLANKED, SO THE STATUS COLUMN NO LONGER   *
+002380*                      PRINTS BLANK. ALSO ROLL A FEBRUARY 29     *
+002390*                      ISSUE DATE BACK TO FEBRUARY 28 WHEN THE   *
+002391*                      PROJECTED TEN-YEAR EXPIRY YEAR IS NOT A   *
+002392*                      LEAP YEAR.                                *
+002400******************************************************************
+002500 PROGRAM-ID.    CLI030D.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REPORT-FILE   ASSIGN TO CLI030RP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CLIDATA-FILE.
+003600     COPY "book_tests_OK.cob"
+003700         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  REPORT-FILE.
+003900 01  REPORT-LINE                        PIC X(80).
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 01  WS-CURRENT-DATE-TIME.
+004700     05  WS-CURRENT-DATE                PIC 9(08).
+004800     05  FILLER                         PIC X(14).
+004900 77  WS-TODAY-INT-DATE                  PIC 9(09)   VALUE ZERO.
+005000 77  WS-ISSUE-YYYY                      PIC 9(04)   VALUE ZERO.
+005100 77  WS-ISSUE-MM                        PIC 9(02)   VALUE ZERO.
+005200 77  WS-ISSUE-DD                        PIC 9(02)   VALUE ZERO.
+005300 77  WS-EXPIRY-YEAR                     PIC 9(04)   VALUE ZERO.
+005310 77  WS-EXPIRY-DD                       PIC 9(02)   VALUE ZERO.
+005320 77  WS-LEAP-QUOTIENT                   PIC 9(04)   VALUE ZERO.
+005330 77  WS-LEAP-REM-4                      PIC 9(02)   VALUE ZERO.
+005340 77  WS-LEAP-REM-100                    PIC 9(02)   VALUE ZERO.
+005350 77  WS-LEAP-REM-400                    PIC 9(03)   VALUE ZERO.
+005400 77  WS-EXPIRY-DATE                     PIC 9(08)   VALUE ZERO.
+005500 77  WS-EXPIRY-INT-DATE                 PIC 9(09)   VALUE ZERO.
+005600 77  WS-DAYS-TO-EXPIRY                  PIC S9(09)  VALUE ZERO.
+005700 77  WS-NO-ISSUE-DATE-COUNT             PIC 9(07)   VALUE ZERO.
+005800 77  WS-BUCKET-VALID                    PIC 9(07)   VALUE ZERO.
+005900 77  WS-BUCKET-EXPIRING-365             PIC 9(07)   VALUE ZERO.
+006000 77  WS-BUCKET-EXPIRING-90              PIC 9(07)   VALUE ZERO.
+006100 77  WS-BUCKET-EXPIRED                  PIC 9(07)   VALUE ZERO.
+006200 01  WS-DETAIL-LINE.
+006300     05  WS-DTL-DOCUMENT-NUMBER         PIC X(15).
+006400     05  FILLER                         PIC X(02)   VALUE SPACES.
+006500     05  WS-DTL-ISSUE-DATE              PIC 9(08).
+006600     05  FILLER                         PIC X(02)   VALUE SPACES.
+006700     05  WS-DTL-EXPIRY-DATE             PIC 9(08).
+006800     05  FILLER                         PIC X(02)   VALUE SPACES.
+006900     05  WS-DTL-DAYS-TO-EXPIRY          PIC ---,---,--9.
+007000     05  FILLER                         PIC X(02)   VALUE SPACES.
+007100     05  WS-DTL-STATUS                  PIC X(11).
+007200     05  FILLER                         PIC X(18)   VALUE SPACES.
+007300 01  WS-TOTAL-LINE-1.
+007400     05  FILLER                         PIC X(24)
+007500                       VALUE 'NO ISSUE DATE ON FILE :'.
+007600     05  WS-TOT-NO-ISSUE-DATE           PIC ZZZ,ZZ9.
+007700     05  FILLER                         PIC X(49)   VALUE SPACES.
+007800 01  WS-TOTAL-LINE-2.
+007900     05  FILLER                         PIC X(24)
+008000                       VALUE 'VALID                 :'.
+008100     05  WS-TOT-VALID                   PIC ZZZ,ZZ9.
+008200     05  FILLER                         PIC X(49)   VALUE SPACES.
+008300 01  WS-TOTAL-LINE-3.
+008400     05  FILLER                         PIC X(24)
+008500                       VALUE 'EXPIRING WITHIN 1 YEAR:'.
+008600     05  WS-TOT-EXPIRING-365            PIC ZZZ,ZZ9.
+008700     05  FILLER                         PIC X(49)   VALUE SPACES.
+008800 01  WS-TOTAL-LINE-4.
+008900     05  FILLER                         PIC X(24)
+009000                       VALUE 'EXPIRING WITHIN 90 DAYS:'.
+009100     05  WS-TOT-EXPIRING-90             PIC ZZZ,ZZ9.
+009200     05  FILLER                         PIC X(49)   VALUE SPACES.
+009300 01  WS-TOTAL-LINE-5.
+009400     05  FILLER                         PIC X(24)
+009500                       VALUE 'EXPIRED               :'.
+009600     05  WS-TOT-EXPIRED                 PIC ZZZ,ZZ9.
+009700     05  FILLER                         PIC X(49)   VALUE SPACES.
+009800******************************************************************
+009900*                 PROCEDURE DIVISION                            *
+010000******************************************************************
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010400     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010500             UNTIL WS-EOF.
+010600     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010700     GOBACK.
+010800 0000-EXIT.
+010900     EXIT.
+011000 1000-INITIALIZE.
+011100     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+011200     COMPUTE WS-TODAY-INT-DATE =
+011300             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+011400     OPEN INPUT  CLIDATA-FILE.
+011500     OPEN OUTPUT REPORT-FILE.
+011600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011700 1000-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000*   2000 - PROJECT ONE DETAIL RECORD'S DOCUMENT EXPIRY            *
+012100******************************************************************
+012200 2000-PROCESS-FILE.
+012300     IF CLIDATA-RECTYPE-DETAIL
+012400         PERFORM 2200-CHECK-EXPIRY THRU 2200-EXIT
+012500     END-IF.
+012600     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900 2100-READ-CLIDATA.
+013000     READ CLIDATA-FILE
+013100         AT END SET WS-EOF TO TRUE
+013200     END-READ.
+013300 2100-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600*   2200 - PROJECT AND BUCKET THE DOCUMENT'S EXPIRY DATE          *
+013700******************************************************************
+013800 2200-CHECK-EXPIRY.
+013900     IF CLIDATA-DOC-ISSUE-DATE = ZERO
+014000         ADD 1 TO WS-NO-ISSUE-DATE-COUNT
+014100     ELSE
+014200         PERFORM 2210-PROJECT-EXPIRY THRU 2210-EXIT
+014400         PERFORM 2230-WRITE-DETAIL   THRU 2230-EXIT
+014500     END-IF.
+014600 2200-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*   2210 - PROJECT A TEN-YEAR EXPIRY DATE FROM THE ISSUE DATE     *
+015000******************************************************************
+015100 2210-PROJECT-EXPIRY.
+015200     DIVIDE CLIDATA-DOC-ISSUE-DATE BY 10000
+015300             GIVING WS-ISSUE-YYYY.
+015400     DIVIDE CLIDATA-DOC-ISSUE-DATE BY 100
+015500             GIVING WS-ISSUE-MM
+015600             REMAINDER WS-ISSUE-DD.
+016000     COMPUTE WS-EXPIRY-YEAR = WS-ISSUE-YYYY + 10.
+016010     MOVE WS-ISSUE-DD TO WS-EXPIRY-DD.
+016020     IF WS-ISSUE-MM = 02 AND WS-ISSUE-DD = 29
+016030         DIVIDE WS-EXPIRY-YEAR BY 4
+016040                 GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-4
+016050         DIVIDE WS-EXPIRY-YEAR BY 100
+016060                 GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-100
+016070         DIVIDE WS-EXPIRY-YEAR BY 400
+016080                 GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-400
+016090         IF NOT (WS-LEAP-REM-4 = 0
+016095             AND (WS-LEAP-REM-100 NOT = 0 OR WS-LEAP-REM-400 = 0))
+016096             MOVE 28 TO WS-EXPIRY-DD
+016097         END-IF
+016098     END-IF.
+016100     COMPUTE WS-EXPIRY-DATE =
+016200             (WS-EXPIRY-YEAR * 10000) + (WS-ISSUE-MM * 100)
+016300                     + WS-EXPIRY-DD.
+016400     COMPUTE WS-EXPIRY-INT-DATE =
+016500             FUNCTION INTEGER-OF-DATE(WS-EXPIRY-DATE).
+016600     COMPUTE WS-DAYS-TO-EXPIRY =
+016700             WS-EXPIRY-INT-DATE - WS-TODAY-INT-DATE.
+016800 2210-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*   2220 - CLASSIFY THE DOCUMENT BY DAYS REMAINING TO EXPIRY      *
+017200******************************************************************
+017300 2220-BUCKET-EXPIRY.
+017400     EVALUATE TRUE
+017500         WHEN WS-DAYS-TO-EXPIRY <= 0
+017600             ADD 1 TO WS-BUCKET-EXPIRED
+017700             MOVE 'EXPIRED'    TO WS-DTL-STATUS
+017800         WHEN WS-DAYS-TO-EXPIRY <= 90
+017900             ADD 1 TO WS-BUCKET-EXPIRING-90
+018000             MOVE 'EXPIRING90' TO WS-DTL-STATUS
+018100         WHEN WS-DAYS-TO-EXPIRY <= 365
+018200             ADD 1 TO WS-BUCKET-EXPIRING-365
+018300             MOVE 'EXPIRING1Y' TO WS-DTL-STATUS
+018400         WHEN OTHER
+018500             ADD 1 TO WS-BUCKET-VALID
+018600             MOVE 'VALID'      TO WS-DTL-STATUS
+018700     END-EVALUATE.
+018800 2220-EXIT.
+018900     EXIT.
+019000******************************************************************
+019100*   2230 - WRITE ONE DETAIL LINE                                  *
+019200******************************************************************
+019300 2230-WRITE-DETAIL.
+019400     MOVE SPACES                     TO WS-DETAIL-LINE.
+019500     MOVE CLIDATA-DOCUMENT-NUMBER     TO WS-DTL-DOCUMENT-NUMBER.
+019600     MOVE CLIDATA-DOC-ISSUE-DATE      TO WS-DTL-ISSUE-DATE.
+019700     MOVE WS-EXPIRY-DATE              TO WS-DTL-EXPIRY-DATE.
+019800     MOVE WS-DAYS-TO-EXPIRY           TO WS-DTL-DAYS-TO-EXPIRY.
+019850     PERFORM 2220-BUCKET-EXPIRY       THRU 2220-EXIT.
+019900     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+020000 2230-EXIT.
+020100     EXIT.
+020200******************************************************************
+020300*                 9000 - TOTALS AND TERMINATION                  *
+020400******************************************************************
+020500 9000-TERMINATE.
+020600     MOVE WS-NO-ISSUE-DATE-COUNT      TO WS-TOT-NO-ISSUE-DATE.
+020700     MOVE WS-BUCKET-VALID             TO WS-TOT-VALID.
+020800     MOVE WS-BUCKET-EXPIRING-365      TO WS-TOT-EXPIRING-365.
+020900     MOVE WS-BUCKET-EXPIRING-90       TO WS-TOT-EXPIRING-90.
+021000     MOVE WS-BUCKET-EXPIRED           TO WS-TOT-EXPIRED.
+021100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+021200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+021300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+021400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+021500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+021600     CLOSE CLIDATA-FILE.
+021700     CLOSE REPORT-FILE.
+021800 9000-EXIT.
+021900     EXIT.
+022000******************************************************************
+022100*                      END OF PROGRAM                            *
+022200******************************************************************
