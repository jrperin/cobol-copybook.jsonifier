@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : ADR023I                                       *
+000500*    SYSTEM     : VISAO CLIENTE - ENDERECOS (VQOEM ADDRESS FEED)*
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       ADDRESS SYSTEMS GROUP.                           *
+000900* INSTALLATION. CREDIT MANAGEMENT SYSTEM.                        *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     INSURANCE-COVERAGE DETAIL REPORT. EACH VQOEM/DATA2 ADDRESS *
+001400*     RECORD CARRIES UP TO TWO INSURANCE-COVERAGE PERIODS         *
+001500*     (DATA2-COBR-SEGR), EACH WITH ITS OWN SECONDARY CONTACT-     *
+001600*     CHANNEL PREFERENCE FOR CORRESPONDENCE ABOUT THAT COVERAGE   *
+001700*     AND UP TO THREE INSURED LINE ITEMS. THIS PROGRAM WALKS      *
+001800*     BOTH LEVELS OF THE TABLE AND WRITES ONE DETAIL LINE PER     *
+001900*     INSURED LINE ITEM ON FILE, PLUS A CHANNEL-PREFERENCE        *
+002000*     BREAKDOWN AT THE END.                                       *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  ASG  ORIGINAL VERSION.                        *
+002400******************************************************************
+002500 PROGRAM-ID.    ADR023I.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT VQOEM-FILE   ASSIGN TO VQOEMIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REPORT-FILE  ASSIGN TO ADR023RP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  VQOEM-FILE.
+003600     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CURR== .
+003700 FD  REPORT-FILE.
+003800 01  REPORT-LINE                        PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000******************************************************************
+004100*                    WORKING STORAGE                            *
+004200******************************************************************
+004300 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004400     88  WS-EOF                                     VALUE 'Y'.
+004500 77  WS-COBR-IDX                        PIC 9(01)   VALUE ZERO.
+004600 77  WS-ITEM-IDX                        PIC 9(01)   VALUE ZERO.
+004700 77  WS-COVERAGE-LINE-COUNT             PIC 9(07)   VALUE ZERO.
+004800 77  WS-CHANNEL-DESC                    PIC X(09)   VALUE SPACES.
+004900 77  WS-TYPE-DESC                       PIC X(12)   VALUE SPACES.
+005000 77  WS-CHANNEL-PHONE-COUNT             PIC 9(07)   VALUE ZERO.
+005100 77  WS-CHANNEL-EMAIL-COUNT             PIC 9(07)   VALUE ZERO.
+005200 77  WS-CHANNEL-MAIL-COUNT              PIC 9(07)   VALUE ZERO.
+005300 77  WS-CHANNEL-SMS-COUNT               PIC 9(07)   VALUE ZERO.
+005400 77  WS-CHANNEL-UNSET-COUNT             PIC 9(07)   VALUE ZERO.
+005500 01  WS-DETAIL-LINE.
+005600     05  WS-DTL-NUM-CLI                 PIC X(19).
+005700     05  FILLER                         PIC X(02)   VALUE SPACES.
+005800     05  WS-DTL-CHANNEL                 PIC X(09).
+005900     05  FILLER                         PIC X(02)   VALUE SPACES.
+006000     05  WS-DTL-TYPE                    PIC X(12).
+006100     05  FILLER                         PIC X(02)   VALUE SPACES.
+006200     05  WS-DTL-AMOUNT                  PIC ---,---,--9.
+006300     05  FILLER                         PIC X(24)   VALUE SPACES.
+006400 01  WS-TOTAL-LINE-1.
+006500     05  FILLER                         PIC X(24)
+006600                       VALUE 'COVERAGE LINES WRITTEN:'.
+006700     05  WS-TOT-COVERAGE-LINES          PIC ZZZ,ZZ9.
+006800     05  FILLER                         PIC X(49)   VALUE SPACES.
+006900 01  WS-TOTAL-LINE-2.
+007000     05  FILLER                         PIC X(24)
+007100                       VALUE 'PHONE CHANNEL         :'.
+007200     05  WS-TOT-CHANNEL-PHONE           PIC ZZZ,ZZ9.
+007300     05  FILLER                         PIC X(49)   VALUE SPACES.
+007400 01  WS-TOTAL-LINE-3.
+007500     05  FILLER                         PIC X(24)
+007600                       VALUE 'EMAIL CHANNEL         :'.
+007700     05  WS-TOT-CHANNEL-EMAIL           PIC ZZZ,ZZ9.
+007800     05  FILLER                         PIC X(49)   VALUE SPACES.
+007900 01  WS-TOTAL-LINE-4.
+008000     05  FILLER                         PIC X(24)
+008100                       VALUE 'MAIL CHANNEL          :'.
+008200     05  WS-TOT-CHANNEL-MAIL            PIC ZZZ,ZZ9.
+008300     05  FILLER                         PIC X(49)   VALUE SPACES.
+008400 01  WS-TOTAL-LINE-5.
+008500     05  FILLER                         PIC X(24)
+008600                       VALUE 'SMS CHANNEL           :'.
+008700     05  WS-TOT-CHANNEL-SMS             PIC ZZZ,ZZ9.
+008800     05  FILLER                         PIC X(49)   VALUE SPACES.
+008900 01  WS-TOTAL-LINE-6.
+009000     05  FILLER                         PIC X(24)
+009100                       VALUE 'NO CHANNEL PREFERENCE :'.
+009200     05  WS-TOT-CHANNEL-UNSET           PIC ZZZ,ZZ9.
+009300     05  FILLER                         PIC X(49)   VALUE SPACES.
+009400******************************************************************
+009500*                 PROCEDURE DIVISION                            *
+009600******************************************************************
+009700 PROCEDURE DIVISION.
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010000     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010100             UNTIL WS-EOF.
+010200     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010300     GOBACK.
+010400 0000-EXIT.
+010500     EXIT.
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  VQOEM-FILE.
+010800     OPEN OUTPUT REPORT-FILE.
+010900     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*   2000 - WALK ONE ADDRESS RECORD'S COVERAGE TABLE               *
+011400******************************************************************
+011500 2000-PROCESS-FILE.
+011600     IF CURR-HEADER-REC OR CURR-TRAILER-REC
+011700         CONTINUE
+011800     ELSE
+011900         PERFORM 2200-SCAN-COVERAGES THRU 2200-EXIT
+012000             VARYING WS-COBR-IDX FROM 1 BY 1
+012100             UNTIL WS-COBR-IDX > 2
+012200     END-IF.
+012300     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+012400 2000-EXIT.
+012500     EXIT.
+012600 2100-READ-VQOEM.
+012700     READ VQOEM-FILE
+012800         AT END SET WS-EOF TO TRUE
+012900     END-READ.
+013000 2100-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*   2200 - SCAN ONE COVERAGE PERIOD'S LINE ITEMS                  *
+013400******************************************************************
+013500 2200-SCAN-COVERAGES.
+013600     IF CURR-DAT-INI-COBR-SEGR(WS-COBR-IDX) NOT = ZERO
+013700         PERFORM 2210-SCAN-ITEMS THRU 2210-EXIT
+013800             VARYING WS-ITEM-IDX FROM 1 BY 1
+013900             UNTIL WS-ITEM-IDX > 3
+014000     END-IF.
+014100 2200-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*   2210 - WRITE ONE INSURED LINE ITEM'S DETAIL LINE               *
+014500******************************************************************
+014600 2210-SCAN-ITEMS.
+014700     IF CURR-VLR-IMPT-SEGR(WS-COBR-IDX WS-ITEM-IDX) NOT = ZERO
+014800         PERFORM 2220-CLASSIFY-CHANNEL THRU 2220-EXIT
+014900         PERFORM 2230-CLASSIFY-TYPE    THRU 2230-EXIT
+015000         MOVE SPACES                     TO WS-DETAIL-LINE
+015100         MOVE CURR-NUM-CLI                TO WS-DTL-NUM-CLI
+015200         MOVE WS-CHANNEL-DESC             TO WS-DTL-CHANNEL
+015300         MOVE WS-TYPE-DESC                TO WS-DTL-TYPE
+015400         MOVE CURR-VLR-IMPT-SEGR(WS-COBR-IDX WS-ITEM-IDX)
+015500                                          TO WS-DTL-AMOUNT
+015600         WRITE REPORT-LINE FROM WS-DETAIL-LINE
+015700         ADD 1 TO WS-COVERAGE-LINE-COUNT
+015800     END-IF.
+015900 2210-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*   2220 - CLASSIFY THE COVERAGE'S SECONDARY CONTACT CHANNEL      *
+016300******************************************************************
+016400 2220-CLASSIFY-CHANNEL.
+016500     EVALUATE TRUE
+016600         WHEN CURR-CANAL-CTT-SEC-FONE(WS-COBR-IDX)
+016700             MOVE 'PHONE    '           TO WS-CHANNEL-DESC
+016800             ADD 1 TO WS-CHANNEL-PHONE-COUNT
+016900         WHEN CURR-CANAL-CTT-SEC-EMAIL(WS-COBR-IDX)
+017000             MOVE 'EMAIL    '           TO WS-CHANNEL-DESC
+017100             ADD 1 TO WS-CHANNEL-EMAIL-COUNT
+017200         WHEN CURR-CANAL-CTT-SEC-CORREIO(WS-COBR-IDX)
+017300             MOVE 'MAIL     '           TO WS-CHANNEL-DESC
+017400             ADD 1 TO WS-CHANNEL-MAIL-COUNT
+017500         WHEN CURR-CANAL-CTT-SEC-SMS(WS-COBR-IDX)
+017600             MOVE 'SMS      '           TO WS-CHANNEL-DESC
+017700             ADD 1 TO WS-CHANNEL-SMS-COUNT
+017800         WHEN OTHER
+017900             MOVE 'NONE     '           TO WS-CHANNEL-DESC
+018000             ADD 1 TO WS-CHANNEL-UNSET-COUNT
+018100     END-EVALUATE.
+018200 2220-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*   2230 - CLASSIFY THE INSURED LINE ITEM'S COVERAGE TYPE         *
+018600******************************************************************
+018700 2230-CLASSIFY-TYPE.
+018800     EVALUATE TRUE
+018900         WHEN CURR-COBR-SEGR-VIDA(WS-COBR-IDX WS-ITEM-IDX)
+019000             MOVE 'LIFE        '        TO WS-TYPE-DESC
+019100         WHEN CURR-COBR-SEGR-INVALIDEZ(WS-COBR-IDX WS-ITEM-IDX)
+019200             MOVE 'DISABILITY  '        TO WS-TYPE-DESC
+019300         WHEN CURR-COBR-SEGR-DESEMPREGO(WS-COBR-IDX WS-ITEM-IDX)
+019400             MOVE 'UNEMPLOYMENT'        TO WS-TYPE-DESC
+019500         WHEN OTHER
+019600             MOVE 'UNKNOWN     '        TO WS-TYPE-DESC
+019700     END-EVALUATE.
+019800 2230-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*                 9000 - TOTALS AND TERMINATION                  *
+020200******************************************************************
+020300 9000-TERMINATE.
+020400     MOVE WS-COVERAGE-LINE-COUNT     TO WS-TOT-COVERAGE-LINES.
+020500     MOVE WS-CHANNEL-PHONE-COUNT     TO WS-TOT-CHANNEL-PHONE.
+020600     MOVE WS-CHANNEL-EMAIL-COUNT     TO WS-TOT-CHANNEL-EMAIL.
+020700     MOVE WS-CHANNEL-MAIL-COUNT      TO WS-TOT-CHANNEL-MAIL.
+020800     MOVE WS-CHANNEL-SMS-COUNT       TO WS-TOT-CHANNEL-SMS.
+020900     MOVE WS-CHANNEL-UNSET-COUNT     TO WS-TOT-CHANNEL-UNSET.
+021000     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+021100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+021200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+021300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+021400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+021500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-6.
+021600     CLOSE VQOEM-FILE.
+021700     CLOSE REPORT-FILE.
+021800 9000-EXIT.
+021900     EXIT.
+022000******************************************************************
+022100*                      END OF PROGRAM                            *
+022200******************************************************************
