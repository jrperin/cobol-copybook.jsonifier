@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI017P                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     SPM POINTS RECONCILIATION AGAINST THE FH STATEMENT-DATE    *
+001400*     HISTORY. FOR EACH CLIDATA DETAIL RECORD, THE NUMBER OF     *
+001500*     POPULATED FH-STATEMENT-DATE-1 THRU -6 SLOTS IS COUNTED     *
+001600*     (EACH SLOT REPRESENTS ONE STATEMENT CYCLE ON RECORD) AND   *
+001700*     MULTIPLIED BY SPM-CYCLE TO GET THE EXPECTED ACCUMULATED    *
+001800*     POINTS TOTAL. ANY RECORD WHOSE SPM-ACCUM DOES NOT MATCH    *
+001900*     THIS EXPECTED TOTAL IS LOGGED TO THE NEW CLISPMX           *
+002000*     EXCEPTION QUEUE FOR DATA-QUALITY REVIEW.                   *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002400******************************************************************
+002500 PROGRAM-ID.    CLI017P.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CLISPMX-FILE  ASSIGN TO CLISPMX
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CLIDATA-FILE.
+003600     COPY "book_tests_OK.cob"
+003700         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  CLISPMX-FILE.
+003900     COPY "CLISPMX.cpy".
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 01  WS-CURRENT-DATE-TIME.
+004700     05  WS-CURRENT-DATE                PIC 9(08).
+004800     05  WS-CURRENT-TIME                PIC 9(06).
+004900     05  FILLER                         PIC X(08).
+005000 01  WS-STMT-DATE-TABLE-INIT.
+005100     05  FILLER                         PIC 9(08).
+005200     05  FILLER                         PIC 9(08).
+005300     05  FILLER                         PIC 9(08).
+005400     05  FILLER                         PIC 9(08).
+005500     05  FILLER                         PIC 9(08).
+005600     05  FILLER                         PIC 9(08).
+005700 01  WS-STMT-DATE-TABLE REDEFINES WS-STMT-DATE-TABLE-INIT.
+005800     05  WS-STMT-DATE                   PIC 9(08)   OCCURS 6 TIMES.
+005900 77  WS-IDX                             PIC 9(01)   VALUE ZERO.
+006000 77  WS-CYCLE-COUNT                     PIC 9(01)   VALUE ZERO.
+006100 77  WS-EXPECTED-ACCUM                  PIC 9(17)   VALUE ZERO.
+006200******************************************************************
+006300*                 PROCEDURE DIVISION                            *
+006400******************************************************************
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006800     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+006900             UNTIL WS-EOF.
+007000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007100     GOBACK.
+007200 0000-EXIT.
+007300     EXIT.
+007400 1000-INITIALIZE.
+007500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007600     OPEN INPUT  CLIDATA-FILE.
+007700     OPEN OUTPUT CLISPMX-FILE.
+007800     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100******************************************************************
+008200*   2000 - RECONCILE ONE DETAIL RECORD'S SPM POINTS              *
+008300******************************************************************
+008400 2000-PROCESS-FILE.
+008500     IF CLIDATA-RECTYPE-DETAIL
+008600         PERFORM 2200-CHECK-SPM-POINTS THRU 2200-EXIT
+008700     END-IF.
+008800     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100 2100-READ-CLIDATA.
+009200     READ CLIDATA-FILE
+009300         AT END SET WS-EOF TO TRUE
+009400     END-READ.
+009500 2100-EXIT.
+009600     EXIT.
+009700******************************************************************
+009800*   2200 - COUNT STATEMENT CYCLES AND COMPARE ACCUMULATED POINTS *
+009900******************************************************************
+010000 2200-CHECK-SPM-POINTS.
+010100     MOVE CLIDATA-FH-STATEMENT-DATE-1   TO WS-STMT-DATE(1).
+010200     MOVE CLIDATA-FH-STATEMENT-DATE-2   TO WS-STMT-DATE(2).
+010300     MOVE CLIDATA-FH-STATEMENT-DATE-3   TO WS-STMT-DATE(3).
+010400     MOVE CLIDATA-FH-STATEMENT-DATE-4   TO WS-STMT-DATE(4).
+010500     MOVE CLIDATA-FH-STATEMENT-DATE-5   TO WS-STMT-DATE(5).
+010600     MOVE CLIDATA-FH-STATEMENT-DATE-6   TO WS-STMT-DATE(6).
+010700     MOVE ZERO                          TO WS-CYCLE-COUNT.
+010800     PERFORM 2210-COUNT-CYCLE THRU 2210-EXIT
+010900             VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6.
+011000     COMPUTE WS-EXPECTED-ACCUM =
+011100             CLIDATA-SPM-CYCLE * WS-CYCLE-COUNT.
+011200     IF CLIDATA-SPM-ACCUM NOT = WS-EXPECTED-ACCUM
+011300         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+011400     END-IF.
+011500 2200-EXIT.
+011600     EXIT.
+011700 2210-COUNT-CYCLE.
+011800     IF WS-STMT-DATE(WS-IDX) NOT = ZERO
+011900         ADD 1 TO WS-CYCLE-COUNT
+012000     END-IF.
+012100 2210-EXIT.
+012200     EXIT.
+012300******************************************************************
+012400*   2300 - BUILD AND WRITE ONE EXCEPTION ENTRY                   *
+012500******************************************************************
+012600 2300-WRITE-EXCEPTION.
+012700     MOVE SPACES                       TO CLISPMX-ENTRY.
+012800     SET CLISPMX-SPM-NOT-RECONCILED    TO TRUE.
+012900     MOVE CLIDATA-ACCOUNT-NUMBER        TO CLISPMX-ACCOUNT-NUMBER.
+013000     MOVE CLIDATA-SPM-CYCLE             TO CLISPMX-SPM-CYCLE.
+013100     MOVE CLIDATA-SPM-ACCUM             TO CLISPMX-SPM-ACCUM.
+013200     MOVE WS-EXPECTED-ACCUM             TO CLISPMX-EXPECTED-ACCUM.
+013300     MOVE WS-CYCLE-COUNT                TO
+013400         CLISPMX-STATEMENT-CYCLE-COUNT.
+013500     MOVE WS-CURRENT-DATE               TO CLISPMX-RUN-DATE.
+013600     MOVE WS-CURRENT-TIME               TO CLISPMX-RUN-TIME.
+013700     WRITE CLISPMX-ENTRY.
+013800 2300-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100*                 9000 - TERMINATION                             *
+014200******************************************************************
+014300 9000-TERMINATE.
+014400     CLOSE CLIDATA-FILE.
+014500     CLOSE CLISPMX-FILE.
+014600 9000-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*                      END OF PROGRAM                            *
+015000******************************************************************
