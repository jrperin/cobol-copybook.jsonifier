@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI028E                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     EMERGENCY-CREDIT EXPIRATION REVIEW REPORT. ACCOUNTS WITH   *
+001400*     EMERGENCY-CREDIT-AVAIL = 'Y' HAVE THEIR MAINTENANCE DATE   *
+001500*     AGED IN DAYS AGAINST TODAY'S DATE VIA FUNCTION INTEGER-OF- *
+001600*     DATE (THIS FIELD IS ALREADY A FULL YYYYMMDD DATE, UNLIKE   *
+001700*     THE PACKED CYYMMDD DATES ON THE DATA2 FEED, SO NO UNPACK   *
+001800*     STEP IS NEEDED). ACCOUNTS ARE BUCKETED BY REVIEW STATUS -  *
+001900*     CURRENT, DUE FOR REVIEW, OR EXPIRED - AND ACCOUNTS WITH    *
+002000*     EMERGENCY CREDIT AVAILABLE BUT NO MAINTENANCE DATE ON FILE *
+002100*     ARE COUNTED SEPARATELY AS NEVER REVIEWED.                  *
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY.                                          *
+002400*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002410*     2026-08-09  DCG  BUCKETED THE RECORD FROM INSIDE 2220-     *
+002420*                      WRITE-DETAIL, AFTER THE DETAIL LINE IS    *
+002430*                      BLANKED, SO THE STATUS COLUMN NO LONGER   *
+002440*                      PRINTS BLANK.                             *
+002500******************************************************************
+002600 PROGRAM-ID.    CLI028E.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT REPORT-FILE   ASSIGN TO CLI028RP
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIDATA-FILE.
+003700     COPY "book_tests_OK.cob"
+003800         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003900 FD  REPORT-FILE.
+004000 01  REPORT-LINE                        PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*                    WORKING STORAGE                            *
+004400******************************************************************
+004500 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004600     88  WS-EOF                                     VALUE 'Y'.
+004700 01  WS-CURRENT-DATE-TIME.
+004800     05  WS-CURRENT-DATE                PIC 9(08).
+004900     05  FILLER                         PIC X(14).
+005000 77  WS-TODAY-INT-DATE                  PIC 9(09)   VALUE ZERO.
+005100 77  WS-MAINT-INT-DATE                  PIC 9(09)   VALUE ZERO.
+005200 77  WS-AGE-DAYS                        PIC S9(09)  VALUE ZERO.
+005300 77  WS-NEVER-REVIEWED-COUNT            PIC 9(07)   VALUE ZERO.
+005400 77  WS-BUCKET-CURRENT                  PIC 9(07)   VALUE ZERO.
+005500 77  WS-BUCKET-REVIEW-DUE               PIC 9(07)   VALUE ZERO.
+005600 77  WS-BUCKET-EXPIRED                  PIC 9(07)   VALUE ZERO.
+005700 01  WS-DETAIL-LINE.
+005800     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+005900     05  FILLER                         PIC X(02)   VALUE SPACES.
+006000     05  WS-DTL-MAINT-DATE              PIC 9(08).
+006100     05  FILLER                         PIC X(02)   VALUE SPACES.
+006200     05  WS-DTL-AGE-DAYS                PIC ZZZ,ZZ9.
+006300     05  FILLER                         PIC X(02)   VALUE SPACES.
+006400     05  WS-DTL-STATUS                  PIC X(11).
+006500     05  FILLER                         PIC X(32)   VALUE SPACES.
+006600 01  WS-TOTAL-LINE-1.
+006700     05  FILLER                         PIC X(24)
+006800                       VALUE 'NEVER REVIEWED        :'.
+006900     05  WS-TOT-NEVER-REVIEWED          PIC ZZZ,ZZ9.
+007000     05  FILLER                         PIC X(49)   VALUE SPACES.
+007100 01  WS-TOTAL-LINE-2.
+007200     05  FILLER                         PIC X(24)
+007300                       VALUE 'CURRENT               :'.
+007400     05  WS-TOT-CURRENT                 PIC ZZZ,ZZ9.
+007500     05  FILLER                         PIC X(49)   VALUE SPACES.
+007600 01  WS-TOTAL-LINE-3.
+007700     05  FILLER                         PIC X(24)
+007800                       VALUE 'DUE FOR REVIEW        :'.
+007900     05  WS-TOT-REVIEW-DUE              PIC ZZZ,ZZ9.
+008000     05  FILLER                         PIC X(49)   VALUE SPACES.
+008100 01  WS-TOTAL-LINE-4.
+008200     05  FILLER                         PIC X(24)
+008300                       VALUE 'EXPIRED               :'.
+008400     05  WS-TOT-EXPIRED                 PIC ZZZ,ZZ9.
+008500     05  FILLER                         PIC X(49)   VALUE SPACES.
+008600******************************************************************
+008700*                 PROCEDURE DIVISION                            *
+008800******************************************************************
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+009300             UNTIL WS-EOF.
+009400     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+009500     GOBACK.
+009600 0000-EXIT.
+009700     EXIT.
+009800 1000-INITIALIZE.
+009900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+010000     COMPUTE WS-TODAY-INT-DATE =
+010100             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+010200     OPEN INPUT  CLIDATA-FILE.
+010300     OPEN OUTPUT REPORT-FILE.
+010400     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*   2000 - REVIEW ONE DETAIL RECORD'S EMERGENCY CREDIT STATUS     *
+010900******************************************************************
+011000 2000-PROCESS-FILE.
+011100     IF CLIDATA-RECTYPE-DETAIL
+011200         AND CLIDATA-EMERGENCY-CREDIT-AVAIL = 'Y'
+011300         PERFORM 2200-AGE-RECORD THRU 2200-EXIT
+011400     END-IF.
+011500     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800 2100-READ-CLIDATA.
+011900     READ CLIDATA-FILE
+012000         AT END SET WS-EOF TO TRUE
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500*   2200 - AGE THE MAINTENANCE DATE AND BUCKET THE RECORD          *
+012600******************************************************************
+012700 2200-AGE-RECORD.
+012800     IF CLIDATA-EMERGENCY-CREDIT-MAINT-DATE = ZERO
+012900         ADD 1 TO WS-NEVER-REVIEWED-COUNT
+013000     ELSE
+013100         COMPUTE WS-MAINT-INT-DATE =
+013200             FUNCTION INTEGER-OF-DATE(
+013300                 CLIDATA-EMERGENCY-CREDIT-MAINT-DATE)
+013400         COMPUTE WS-AGE-DAYS =
+013500                 WS-TODAY-INT-DATE - WS-MAINT-INT-DATE
+013600         IF WS-AGE-DAYS < ZERO
+013700             MOVE ZERO TO WS-AGE-DAYS
+013800         END-IF
+013900         PERFORM 2220-WRITE-DETAIL THRU 2220-EXIT
+014100     END-IF.
+014200 2200-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*   2210 - CLASSIFY THE RECORD BY REVIEW STATUS                   *
+014600******************************************************************
+014700 2210-BUCKET-AGE.
+014800     EVALUATE TRUE
+014900         WHEN WS-AGE-DAYS <= 180
+015000             ADD 1 TO WS-BUCKET-CURRENT
+015100             MOVE 'CURRENT'      TO WS-DTL-STATUS
+015200         WHEN WS-AGE-DAYS <= 365
+015300             ADD 1 TO WS-BUCKET-REVIEW-DUE
+015400             MOVE 'REVIEW DUE'   TO WS-DTL-STATUS
+015500         WHEN OTHER
+015600             ADD 1 TO WS-BUCKET-EXPIRED
+015700             MOVE 'EXPIRED'      TO WS-DTL-STATUS
+015800     END-EVALUATE.
+015900 2210-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*   2220 - WRITE ONE DETAIL LINE                                  *
+016300******************************************************************
+016400 2220-WRITE-DETAIL.
+016500     MOVE SPACES                     TO WS-DETAIL-LINE.
+016600     MOVE CLIDATA-ACCOUNT-NUMBER      TO WS-DTL-ACCOUNT-NUMBER.
+016700     MOVE CLIDATA-EMERGENCY-CREDIT-MAINT-DATE
+016800                                      TO WS-DTL-MAINT-DATE.
+016900     MOVE WS-AGE-DAYS                 TO WS-DTL-AGE-DAYS.
+016950     PERFORM 2210-BUCKET-AGE          THRU 2210-EXIT.
+017000     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+017100 2220-EXIT.
+017200     EXIT.
+017300******************************************************************
+017400*                 9000 - TOTALS AND TERMINATION                  *
+017500******************************************************************
+017600 9000-TERMINATE.
+017700     MOVE WS-NEVER-REVIEWED-COUNT     TO WS-TOT-NEVER-REVIEWED.
+017800     MOVE WS-BUCKET-CURRENT           TO WS-TOT-CURRENT.
+017900     MOVE WS-BUCKET-REVIEW-DUE        TO WS-TOT-REVIEW-DUE.
+018000     MOVE WS-BUCKET-EXPIRED           TO WS-TOT-EXPIRED.
+018100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+018200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+018300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+018400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+018500     CLOSE CLIDATA-FILE.
+018600     CLOSE REPORT-FILE.
+018700 9000-EXIT.
+018800     EXIT.
+018900******************************************************************
+019000*                      END OF PROGRAM                            *
+019100******************************************************************
