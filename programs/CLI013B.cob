@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI013B                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     BALANCE REASONABLENESS CHECK ACROSS EACH CLIDATA DETAIL    *
+001400*     RECORD'S CREDIT FIELDS. THREE INDEPENDENT TESTS ARE MADE:  *
+001500*       - CURRENT-BALANCE MUST NOT EXCEED CREDIT-LIMIT PLUS      *
+001600*         CASH-CREDIT-LIMIT (OVLM).                              *
+001700*       - AVAILABLE-CREDIT MUST NOT EXCEED CREDIT-LIMIT (AVLM).  *
+001800*       - CURRENT-BALANCE PLUS AVAILABLE-CREDIT MUST EQUAL       *
+001900*         CREDIT-LIMIT (RECN).                                   *
+002000*     A RECORD CAN FAIL MORE THAN ONE TEST; ONE ENTRY IS WRITTEN *
+002100*     PER TEST FAILED.                                           *
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY.                                          *
+002400*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002410*     2026-08-09  DCG  ADDED A NUMERIC GUARD AROUND CLIDATA-     *
+002420*                      CREDIT-LIMIT BEFORE ARITHMETIC, WITH A    *
+002430*                      NEW BADL EXCEPTION ENTRY.                 *
+002500******************************************************************
+002600 PROGRAM-ID.    CLI013B.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CLIBALX-FILE  ASSIGN TO CLIBALX
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIDATA-FILE.
+003700     COPY "book_tests_OK.cob"
+003710         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003800 FD  CLIBALX-FILE.
+003900     COPY "CLIBALX.cpy".
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*                    WORKING STORAGE                            *
+004300******************************************************************
+004400 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004500     88  WS-EOF                                     VALUE 'Y'.
+004600 01  WS-CURRENT-DATE-TIME.
+004700     05  WS-CURRENT-DATE                PIC 9(08).
+004800     05  WS-CURRENT-TIME                PIC 9(06).
+004900     05  FILLER                         PIC X(08).
+005000 77  WS-CREDIT-LIMIT-NUM                PIC 9(17)   VALUE ZERO.
+005100 77  WS-TOTAL-LIMIT                     PIC 9(18)   VALUE ZERO.
+005200 77  WS-RECONCILED-TOTAL                PIC 9(18)   VALUE ZERO.
+005300******************************************************************
+005400*                 PROCEDURE DIVISION                            *
+005500******************************************************************
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+006000             UNTIL WS-EOF.
+006100     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+006200     GOBACK.
+006300 0000-EXIT.
+006400     EXIT.
+006500******************************************************************
+006600*                 1000 - INITIALIZATION                         *
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007000     OPEN INPUT  CLIDATA-FILE.
+007100     OPEN OUTPUT CLIBALX-FILE.
+007200     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+007300 1000-EXIT.
+007400     EXIT.
+007500******************************************************************
+007600*         2000 - CHECK EACH DETAIL RECORD'S CREDIT BALANCES     *
+007700******************************************************************
+007800 2000-PROCESS-FILE.
+007900     IF CLIDATA-RECTYPE-DETAIL
+008000         PERFORM 2200-CHECK-BALANCES THRU 2200-EXIT
+008100     END-IF.
+008200     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+008300 2000-EXIT.
+008400     EXIT.
+008500 2100-READ-CLIDATA.
+008600     READ CLIDATA-FILE
+008700         AT END SET WS-EOF TO TRUE
+008800     END-READ.
+008900 2100-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*   2200 - APPLY THE THREE REASONABLENESS TESTS                 *
+009300******************************************************************
+009400 2200-CHECK-BALANCES.
+009410     IF CLIDATA-CREDIT-LIMIT NOT NUMERIC
+009420         MOVE SPACES TO CLIBALX-ENTRY
+009430         SET CLIBALX-INVALID-CREDIT-LIMIT TO TRUE
+009440         PERFORM 2310-WRITE-ENTRY THRU 2310-EXIT
+009460     ELSE
+009500         MOVE CLIDATA-CREDIT-LIMIT   TO WS-CREDIT-LIMIT-NUM
+009600         COMPUTE WS-TOTAL-LIMIT =
+009700             WS-CREDIT-LIMIT-NUM + CLIDATA-CASH-CREDIT-LIMIT
+009800         IF CLIDATA-CURRENT-BALANCE > WS-TOTAL-LIMIT
+009900             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+010000         END-IF
+010100         IF CLIDATA-AVAILABLE-CREDIT > WS-CREDIT-LIMIT-NUM
+010200             MOVE SPACES TO CLIBALX-ENTRY
+010250             SET CLIBALX-AVAIL-EXCEEDS-LIMIT TO TRUE
+010300             PERFORM 2310-WRITE-ENTRY THRU 2310-EXIT
+010400         END-IF
+010500         COMPUTE WS-RECONCILED-TOTAL =
+010600             CLIDATA-CURRENT-BALANCE + CLIDATA-AVAILABLE-CREDIT
+010700         IF WS-RECONCILED-TOTAL NOT = WS-CREDIT-LIMIT-NUM
+010800             MOVE SPACES TO CLIBALX-ENTRY
+010850             SET CLIBALX-BALANCE-NOT-RECONCILED TO TRUE
+010900             PERFORM 2310-WRITE-ENTRY THRU 2310-EXIT
+010950         END-IF
+011000     END-IF.
+011100 2200-EXIT.
+011200     EXIT.
+011300 2300-WRITE-EXCEPTION.
+011400     MOVE SPACES TO CLIBALX-ENTRY.
+011450     SET CLIBALX-OVER-LIMIT      TO TRUE.
+011500     PERFORM 2310-WRITE-ENTRY THRU 2310-EXIT.
+011600 2300-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*   2310 - BUILD AND WRITE ONE EXCEPTION ENTRY                  *
+012000******************************************************************
+012100 2310-WRITE-ENTRY.
+012200     MOVE CLIDATA-ACCOUNT-NUMBER     TO CLIBALX-ACCOUNT-NUMBER.
+012300     MOVE WS-CREDIT-LIMIT-NUM        TO CLIBALX-CREDIT-LIMIT.
+013200     MOVE CLIDATA-CASH-CREDIT-LIMIT  TO CLIBALX-CASH-CREDIT-LIMIT.
+013300     MOVE CLIDATA-CURRENT-BALANCE    TO CLIBALX-CURRENT-BALANCE.
+013400     MOVE CLIDATA-AVAILABLE-CREDIT   TO CLIBALX-AVAILABLE-CREDIT.
+013500     MOVE WS-CURRENT-DATE            TO CLIBALX-RUN-DATE.
+013600     MOVE WS-CURRENT-TIME            TO CLIBALX-RUN-TIME.
+013700     WRITE CLIBALX-ENTRY.
+013800 2310-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100*                 9000 - TERMINATION                             *
+014200******************************************************************
+014300 9000-TERMINATE.
+014400     CLOSE CLIDATA-FILE.
+014500     CLOSE CLIBALX-FILE.
+014600 9000-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*                      END OF PROGRAM                            *
+015000******************************************************************
