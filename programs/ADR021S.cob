@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : ADR021S                                       *
+000500*    SYSTEM     : VQOEM CLIENT ADDRESS FILE (DATA2 FEED)         *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       ADDRESS SYSTEMS GROUP.                           *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     STALE-CONTACT-DATA AGING REPORT. DAT-ULT-MNT (DATE OF      *
+001400*     LAST MAINTENANCE, A PACKED CYYMMDD FIELD - CENTURY DIGIT   *
+001500*     0 = 19XX, 1 = 20XX, FOLLOWED BY A TWO-DIGIT YEAR, MONTH    *
+001600*     AND DAY) IS UNPACKED TO A FULL YYYYMMDD DATE AND AGED IN   *
+001700*     DAYS AGAINST TODAY'S DATE VIA FUNCTION INTEGER-OF-DATE.    *
+001800*     EACH RECORD IS BUCKETED INTO ONE OF FOUR AGE RANGES FOR A  *
+001900*     SUMMARY COUNT; RECORDS WITH NO MAINTENANCE DATE ON FILE    *
+002000*     (DAT-ULT-MNT = ZERO) ARE COUNTED SEPARATELY AND NOT AGED.  *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  ASG  ORIGINAL VERSION.                        *
+002310*     2026-08-09  ASG  REMOVED A REDUNDANT DIVIDE THAT WAS       *
+002320*                      RE-DERIVING WS-YY FROM WS-MM AND ZEROING  *
+002330*                      IT ON EVERY RECORD.                       *
+002400******************************************************************
+002500 PROGRAM-ID.    ADR021S.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT VQOEM-FILE   ASSIGN TO VQOEMIN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REPORT-FILE  ASSIGN TO ADR021RP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  VQOEM-FILE.
+003600     COPY "DATA2.cob" REPLACING ==:DATA2:== BY ==CURR== .
+003700 FD  REPORT-FILE.
+003800 01  REPORT-LINE                        PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000******************************************************************
+004100*                    WORKING STORAGE                            *
+004200******************************************************************
+004300 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004400     88  WS-EOF                                     VALUE 'Y'.
+004500 01  WS-CURRENT-DATE-TIME.
+004600     05  WS-CURRENT-DATE                PIC 9(08).
+004700     05  FILLER                         PIC X(14).
+004800 77  WS-NO-MAINT-DATE-COUNT             PIC 9(07)   VALUE ZERO.
+004900 77  WS-BUCKET-0-90-DAYS                PIC 9(07)   VALUE ZERO.
+005000 77  WS-BUCKET-91-180-DAYS              PIC 9(07)   VALUE ZERO.
+005100 77  WS-BUCKET-181-365-DAYS             PIC 9(07)   VALUE ZERO.
+005200 77  WS-BUCKET-OVER-365-DAYS            PIC 9(07)   VALUE ZERO.
+005300 77  WS-ULT-MNT-PACKED                  PIC 9(07)   VALUE ZERO.
+005400 77  WS-CENTURY-DIGIT                   PIC 9(01)   VALUE ZERO.
+005500 77  WS-YY                              PIC 9(02)   VALUE ZERO.
+005600 77  WS-MM                              PIC 9(02)   VALUE ZERO.
+005700 77  WS-DD                              PIC 9(02)   VALUE ZERO.
+005800 77  WS-FULL-YEAR                       PIC 9(04)   VALUE ZERO.
+005900 77  WS-ULT-MNT-DATE                    PIC 9(08)   VALUE ZERO.
+006000 77  WS-TODAY-INT-DATE                  PIC 9(09)   VALUE ZERO.
+006100 77  WS-ULT-MNT-INT-DATE                PIC 9(09)   VALUE ZERO.
+006200 77  WS-AGE-DAYS                        PIC S9(09)  VALUE ZERO.
+006300 01  WS-DETAIL-LINE.
+006400     05  WS-DTL-NUM-CLI                 PIC X(19).
+006500     05  FILLER                         PIC X(02)   VALUE SPACES.
+006600     05  WS-DTL-ULT-MNT-DATE            PIC 9(08).
+006700     05  FILLER                         PIC X(02)   VALUE SPACES.
+006800     05  WS-DTL-AGE-DAYS                PIC ZZZ,ZZ9.
+006900     05  FILLER                         PIC X(45)   VALUE SPACES.
+007000 01  WS-TOTAL-LINE-1.
+007100     05  FILLER                         PIC X(24)
+007200                       VALUE 'NO MAINTENANCE DATE   :'.
+007300     05  WS-TOT-NO-MAINT                PIC ZZZ,ZZ9.
+007400     05  FILLER                         PIC X(49)   VALUE SPACES.
+007500 01  WS-TOTAL-LINE-2.
+007600     05  FILLER                         PIC X(24)
+007700                       VALUE 'AGE   0- 90 DAYS      :'.
+007800     05  WS-TOT-0-90                    PIC ZZZ,ZZ9.
+007900     05  FILLER                         PIC X(49)   VALUE SPACES.
+008000 01  WS-TOTAL-LINE-3.
+008100     05  FILLER                         PIC X(24)
+008200                       VALUE 'AGE  91-180 DAYS      :'.
+008300     05  WS-TOT-91-180                  PIC ZZZ,ZZ9.
+008400     05  FILLER                         PIC X(49)   VALUE SPACES.
+008500 01  WS-TOTAL-LINE-4.
+008600     05  FILLER                         PIC X(24)
+008700                       VALUE 'AGE 181-365 DAYS      :'.
+008800     05  WS-TOT-181-365                 PIC ZZZ,ZZ9.
+008900     05  FILLER                         PIC X(49)   VALUE SPACES.
+009000 01  WS-TOTAL-LINE-5.
+009100     05  FILLER                         PIC X(24)
+009200                       VALUE 'AGE OVER 365 DAYS     :'.
+009300     05  WS-TOT-OVER-365                PIC ZZZ,ZZ9.
+009400     05  FILLER                         PIC X(49)   VALUE SPACES.
+009500******************************************************************
+009600*                 PROCEDURE DIVISION                            *
+009700******************************************************************
+009800 PROCEDURE DIVISION.
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010100     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010200             UNTIL WS-EOF.
+010300     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010400     GOBACK.
+010500 0000-EXIT.
+010600     EXIT.
+010700 1000-INITIALIZE.
+010800     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+010900     COMPUTE WS-TODAY-INT-DATE =
+011000             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+011100     OPEN INPUT  VQOEM-FILE.
+011200     OPEN OUTPUT REPORT-FILE.
+011300     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+011400 1000-EXIT.
+011500     EXIT.
+011600******************************************************************
+011700*   2000 - AGE ONE CLIENT ADDRESS RECORD'S CONTACT DATA          *
+011800******************************************************************
+011900 2000-PROCESS-FILE.
+012000     IF CURR-HEADER-REC OR CURR-TRAILER-REC
+012100         CONTINUE
+012200     ELSE
+012300         PERFORM 2200-AGE-RECORD THRU 2200-EXIT
+012400     END-IF.
+012500     PERFORM 2100-READ-VQOEM THRU 2100-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800 2100-READ-VQOEM.
+012900     READ VQOEM-FILE
+013000         AT END SET WS-EOF TO TRUE
+013100     END-READ.
+013200 2100-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*   2200 - UNPACK DAT-ULT-MNT AND BUCKET THE RECORD'S AGE        *
+013600******************************************************************
+013700 2200-AGE-RECORD.
+013800     IF CURR-DAT-ULT-MNT = ZERO
+013900         ADD 1 TO WS-NO-MAINT-DATE-COUNT
+014000     ELSE
+014100         MOVE CURR-DAT-ULT-MNT      TO WS-ULT-MNT-PACKED
+014200         PERFORM 2210-UNPACK-DATE   THRU 2210-EXIT
+014300         COMPUTE WS-ULT-MNT-INT-DATE =
+014400                 FUNCTION INTEGER-OF-DATE(WS-ULT-MNT-DATE)
+014500         COMPUTE WS-AGE-DAYS =
+014600                 WS-TODAY-INT-DATE - WS-ULT-MNT-INT-DATE
+014700         IF WS-AGE-DAYS < ZERO
+014800             MOVE ZERO TO WS-AGE-DAYS
+014900         END-IF
+015000         PERFORM 2220-BUCKET-AGE    THRU 2220-EXIT
+015100         PERFORM 2230-WRITE-DETAIL  THRU 2230-EXIT
+015200     END-IF.
+015300 2200-EXIT.
+015400     EXIT.
+015500******************************************************************
+015600*   2210 - UNPACK A CYYMMDD DATE INTO A FULL YYYYMMDD DATE       *
+015700******************************************************************
+015800 2210-UNPACK-DATE.
+015900     DIVIDE WS-ULT-MNT-PACKED BY 1000000
+016000             GIVING WS-CENTURY-DIGIT.
+016100     DIVIDE WS-ULT-MNT-PACKED BY 10000
+016200             GIVING WS-YY.
+016300     DIVIDE WS-ULT-MNT-PACKED BY 100
+016400             GIVING WS-MM
+016500             REMAINDER WS-DD.
+016900     COMPUTE WS-FULL-YEAR =
+017000             1900 + (WS-CENTURY-DIGIT * 100) + WS-YY.
+017100     COMPUTE WS-ULT-MNT-DATE =
+017200             (WS-FULL-YEAR * 10000) + (WS-MM * 100) + WS-DD.
+017300 2210-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600*   2220 - BUCKET THE RECORD BY AGE IN DAYS                      *
+017700******************************************************************
+017800 2220-BUCKET-AGE.
+017900     EVALUATE TRUE
+018000         WHEN WS-AGE-DAYS <= 90
+018100             ADD 1 TO WS-BUCKET-0-90-DAYS
+018200         WHEN WS-AGE-DAYS <= 180
+018300             ADD 1 TO WS-BUCKET-91-180-DAYS
+018400         WHEN WS-AGE-DAYS <= 365
+018500             ADD 1 TO WS-BUCKET-181-365-DAYS
+018600         WHEN OTHER
+018700             ADD 1 TO WS-BUCKET-OVER-365-DAYS
+018800     END-EVALUATE.
+018900 2220-EXIT.
+019000     EXIT.
+019100******************************************************************
+019200*   2230 - WRITE ONE DETAIL LINE                                 *
+019300******************************************************************
+019400 2230-WRITE-DETAIL.
+019500     MOVE SPACES                    TO WS-DETAIL-LINE.
+019600     MOVE CURR-NUM-CLI               TO WS-DTL-NUM-CLI.
+019700     MOVE WS-ULT-MNT-DATE            TO WS-DTL-ULT-MNT-DATE.
+019800     MOVE WS-AGE-DAYS                TO WS-DTL-AGE-DAYS.
+019900     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+020000 2230-EXIT.
+020100     EXIT.
+020200******************************************************************
+020300*                 9000 - TOTALS AND TERMINATION                  *
+020400******************************************************************
+020500 9000-TERMINATE.
+020600     MOVE WS-NO-MAINT-DATE-COUNT     TO WS-TOT-NO-MAINT.
+020700     MOVE WS-BUCKET-0-90-DAYS        TO WS-TOT-0-90.
+020800     MOVE WS-BUCKET-91-180-DAYS      TO WS-TOT-91-180.
+020900     MOVE WS-BUCKET-181-365-DAYS     TO WS-TOT-181-365.
+021000     MOVE WS-BUCKET-OVER-365-DAYS    TO WS-TOT-OVER-365.
+021100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+021200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+021300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+021400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+021500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+021600     CLOSE VQOEM-FILE.
+021700     CLOSE REPORT-FILE.
+021800 9000-EXIT.
+021900     EXIT.
+022000******************************************************************
+022100*                      END OF PROGRAM                            *
+022200******************************************************************
