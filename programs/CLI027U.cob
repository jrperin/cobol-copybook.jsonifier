@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI027U                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     CREDIT-UTILIZATION AND OVER-LIMIT ALERT REPORT. EACH       *
+001400*     DETAIL RECORD'S UTILIZATION PERCENTAGE (CURRENT-BALANCE    *
+001500*     OVER CREDIT-LIMIT PLUS CASH-CREDIT-LIMIT) IS COMPUTED AND  *
+001600*     BUCKETED FOR A SUMMARY COUNT. ACCOUNTS AT 90% OR HIGHER    *
+001700*     ARE FLAGGED AS ALERTS ON THEIR DETAIL LINE, AND ACCOUNTS   *
+001800*     WHOSE BALANCE EXCEEDS THEIR TOTAL LIMIT OUTRIGHT ARE       *
+001900*     FLAGGED SEPARATELY AS OVER-LIMIT.                          *
+002000*----------------------------------------------------------------*
+002100* MODIFICATION HISTORY.                                          *
+002200*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002210*     2026-08-09  DCG  ADDED A NUMERIC GUARD AROUND CLIDATA-     *
+002220*                      CREDIT-LIMIT BEFORE ARITHMETIC, WITH A    *
+002230*                      SEPARATE EXCEPTION COUNT AND TOTAL LINE.  *
+002300******************************************************************
+002400 PROGRAM-ID.    CLI027U.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT REPORT-FILE   ASSIGN TO CLI027RP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CLIDATA-FILE.
+003500     COPY "book_tests_OK.cob"
+003600         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003700 FD  REPORT-FILE.
+003800 01  REPORT-LINE                        PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000******************************************************************
+004100*                    WORKING STORAGE                            *
+004200******************************************************************
+004300 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004400     88  WS-EOF                                     VALUE 'Y'.
+004500 77  WS-CREDIT-LIMIT-NUM                PIC 9(17)   VALUE ZERO.
+004600 77  WS-TOTAL-LIMIT                     PIC 9(18)   VALUE ZERO.
+004700 77  WS-UTILIZATION-PCT                 PIC 9(05)   VALUE ZERO.
+004800 77  WS-ALERT-DESC                      PIC X(11)   VALUE SPACES.
+004900 77  WS-BUCKET-UNDER-50                 PIC 9(07)   VALUE ZERO.
+005000 77  WS-BUCKET-50-74                    PIC 9(07)   VALUE ZERO.
+005100 77  WS-BUCKET-75-89                    PIC 9(07)   VALUE ZERO.
+005200 77  WS-BUCKET-90-99                    PIC 9(07)   VALUE ZERO.
+005300 77  WS-BUCKET-OVER-LIMIT               PIC 9(07)   VALUE ZERO.
+005400 77  WS-BUCKET-NO-LIMIT                 PIC 9(07)   VALUE ZERO.
+005450 77  WS-BUCKET-BAD-LIMIT                PIC 9(07)   VALUE ZERO.
+005500 01  WS-DETAIL-LINE.
+005600     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+005700     05  FILLER                         PIC X(02)   VALUE SPACES.
+005800     05  WS-DTL-UTILIZATION-PCT         PIC ZZ9.
+005900     05  FILLER                         PIC X(01)   VALUE '%'.
+006000     05  FILLER                         PIC X(02)   VALUE SPACES.
+006100     05  WS-DTL-ALERT                   PIC X(11).
+006200     05  FILLER                         PIC X(42)   VALUE SPACES.
+006300 01  WS-TOTAL-LINE-1.
+006400     05  FILLER                         PIC X(22)
+006500                       VALUE 'UNDER 50%           :'.
+006600     05  WS-TOT-UNDER-50                PIC ZZZ,ZZ9.
+006700     05  FILLER                         PIC X(50)   VALUE SPACES.
+006800 01  WS-TOTAL-LINE-2.
+006900     05  FILLER                         PIC X(22)
+007000                       VALUE '50% - 74%           :'.
+007100     05  WS-TOT-50-74                   PIC ZZZ,ZZ9.
+007200     05  FILLER                         PIC X(50)   VALUE SPACES.
+007300 01  WS-TOTAL-LINE-3.
+007400     05  FILLER                         PIC X(22)
+007500                       VALUE '75% - 89%           :'.
+007600     05  WS-TOT-75-89                   PIC ZZZ,ZZ9.
+007700     05  FILLER                         PIC X(50)   VALUE SPACES.
+007800 01  WS-TOTAL-LINE-4.
+007900     05  FILLER                         PIC X(22)
+008000                       VALUE '90% - 99%    (ALERT):'.
+008100     05  WS-TOT-90-99                   PIC ZZZ,ZZ9.
+008200     05  FILLER                         PIC X(50)   VALUE SPACES.
+008300 01  WS-TOTAL-LINE-5.
+008400     05  FILLER                         PIC X(22)
+008500                       VALUE 'OVER LIMIT          :'.
+008600     05  WS-TOT-OVER-LIMIT              PIC ZZZ,ZZ9.
+008700     05  FILLER                         PIC X(50)   VALUE SPACES.
+008800 01  WS-TOTAL-LINE-6.
+008900     05  FILLER                         PIC X(22)
+009000                       VALUE 'NO CREDIT LIMIT     :'.
+009100     05  WS-TOT-NO-LIMIT                PIC ZZZ,ZZ9.
+009200     05  FILLER                         PIC X(50)   VALUE SPACES.
+009210 01  WS-TOTAL-LINE-7.
+009220     05  FILLER                         PIC X(22)
+009230                       VALUE 'INVALID CRED LIMIT  :'.
+009240     05  WS-TOT-BAD-LIMIT               PIC ZZZ,ZZ9.
+009250     05  FILLER                         PIC X(50)   VALUE SPACES.
+009300******************************************************************
+009400*                 PROCEDURE DIVISION                            *
+009500******************************************************************
+009600 PROCEDURE DIVISION.
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+009900     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010000             UNTIL WS-EOF.
+010100     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010200     GOBACK.
+010300 0000-EXIT.
+010400     EXIT.
+010500 1000-INITIALIZE.
+010600     OPEN INPUT  CLIDATA-FILE.
+010700     OPEN OUTPUT REPORT-FILE.
+010800     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+010900 1000-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200*   2000 - COMPUTE ONE DETAIL RECORD'S UTILIZATION               *
+011300******************************************************************
+011400 2000-PROCESS-FILE.
+011500     IF CLIDATA-RECTYPE-DETAIL
+011600         PERFORM 2200-CHECK-UTILIZATION THRU 2200-EXIT
+011700     END-IF.
+011800     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011900 2000-EXIT.
+012000     EXIT.
+012100 2100-READ-CLIDATA.
+012200     READ CLIDATA-FILE
+012300         AT END SET WS-EOF TO TRUE
+012400     END-READ.
+012500 2100-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*   2200 - BUCKET AND ALERT ON ONE ACCOUNT'S UTILIZATION          *
+012900******************************************************************
+013000 2200-CHECK-UTILIZATION.
+013010     IF CLIDATA-CREDIT-LIMIT NOT NUMERIC
+013020         ADD 1 TO WS-BUCKET-BAD-LIMIT
+013030     ELSE
+013100         MOVE CLIDATA-CREDIT-LIMIT   TO WS-CREDIT-LIMIT-NUM
+013200         COMPUTE WS-TOTAL-LIMIT =
+013300             WS-CREDIT-LIMIT-NUM + CLIDATA-CASH-CREDIT-LIMIT
+013400         IF WS-TOTAL-LIMIT = ZERO
+013500             ADD 1 TO WS-BUCKET-NO-LIMIT
+013600         ELSE
+013700             COMPUTE WS-UTILIZATION-PCT ROUNDED =
+013800                 (CLIDATA-CURRENT-BALANCE * 100) / WS-TOTAL-LIMIT
+013900             PERFORM 2210-BUCKET-PCT THRU 2210-EXIT
+014000             PERFORM 2220-WRITE-DETAIL THRU 2220-EXIT
+014050         END-IF
+014100     END-IF.
+014200 2200-EXIT.
+014300     EXIT.
+014400******************************************************************
+014500*   2210 - CLASSIFY THE UTILIZATION PERCENTAGE                    *
+014600******************************************************************
+014700 2210-BUCKET-PCT.
+014800     EVALUATE TRUE
+014900         WHEN WS-UTILIZATION-PCT < 50
+015000             ADD 1 TO WS-BUCKET-UNDER-50
+015100             MOVE SPACES         TO WS-ALERT-DESC
+015200         WHEN WS-UTILIZATION-PCT < 75
+015300             ADD 1 TO WS-BUCKET-50-74
+015400             MOVE SPACES         TO WS-ALERT-DESC
+015500         WHEN WS-UTILIZATION-PCT < 90
+015600             ADD 1 TO WS-BUCKET-75-89
+015700             MOVE SPACES         TO WS-ALERT-DESC
+015800         WHEN WS-UTILIZATION-PCT < 100
+015900             ADD 1 TO WS-BUCKET-90-99
+016000             MOVE 'ALERT'        TO WS-ALERT-DESC
+016100         WHEN OTHER
+016200             ADD 1 TO WS-BUCKET-OVER-LIMIT
+016300             MOVE 'OVER LIMIT'   TO WS-ALERT-DESC
+016400     END-EVALUATE.
+016500 2210-EXIT.
+016600     EXIT.
+016700******************************************************************
+016800*   2220 - WRITE ONE ACCOUNT'S DETAIL LINE                        *
+016900******************************************************************
+017000 2220-WRITE-DETAIL.
+017100     MOVE SPACES                    TO WS-DETAIL-LINE.
+017200     MOVE CLIDATA-ACCOUNT-NUMBER     TO WS-DTL-ACCOUNT-NUMBER.
+017300     MOVE WS-UTILIZATION-PCT         TO WS-DTL-UTILIZATION-PCT.
+017400     MOVE WS-ALERT-DESC              TO WS-DTL-ALERT.
+017500     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+017600 2220-EXIT.
+017700     EXIT.
+017800******************************************************************
+017900*                 9000 - TOTALS AND TERMINATION                  *
+018000******************************************************************
+018100 9000-TERMINATE.
+018200     MOVE WS-BUCKET-UNDER-50         TO WS-TOT-UNDER-50.
+018300     MOVE WS-BUCKET-50-74            TO WS-TOT-50-74.
+018400     MOVE WS-BUCKET-75-89            TO WS-TOT-75-89.
+018500     MOVE WS-BUCKET-90-99            TO WS-TOT-90-99.
+018600     MOVE WS-BUCKET-OVER-LIMIT       TO WS-TOT-OVER-LIMIT.
+018700     MOVE WS-BUCKET-NO-LIMIT         TO WS-TOT-NO-LIMIT.
+018750     MOVE WS-BUCKET-BAD-LIMIT        TO WS-TOT-BAD-LIMIT.
+018800     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+018900     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+019000     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+019100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+019200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+019300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-6.
+019350     WRITE REPORT-LINE FROM WS-TOTAL-LINE-7.
+019400     CLOSE CLIDATA-FILE.
+019500     CLOSE REPORT-FILE.
+019600 9000-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900*                      END OF PROGRAM                            *
+020000******************************************************************
