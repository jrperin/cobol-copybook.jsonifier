@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : MAF008A                                       *
+000500*    SYSTEM     : TEXAS RRC WELL DATA (MAF016 FEED)              *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       WELL DATA SYSTEMS GROUP.                         *
+000900* INSTALLATION. LANDMAN SUPPORT SYSTEMS.                         *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     REPORTS THE AGE, IN DAYS, OF EVERY MAF016 WELL THAT CARRIES*
+001400*     A NON-ZERO MAF016-PLUG-DATE, MEASURED FROM ITS             *
+001500*     MAF016-COMPLETION-DATE, AND BUCKETS EACH PLUGGED WELL INTO *
+001600*     ONE OF FOUR AGE RANGES FOR A SUMMARY COUNT. WELLS WITH NO  *
+001700*     PLUG DATE ARE STILL ACTIVE AND ARE COUNTED SEPARATELY BUT  *
+001800*     NOT AGED.                                                  *
+001900*----------------------------------------------------------------*
+002000* MODIFICATION HISTORY.                                          *
+002100*     2026-08-09  WDS  ORIGINAL VERSION.                        *
+002200******************************************************************
+002300 PROGRAM-ID.    MAF008A.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT MAF016-FILE   ASSIGN TO MAF016IN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT REPORT-FILE   ASSIGN TO MAF008RP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  MAF016-FILE.
+003400     COPY "book_texas_well_data.cob".
+003500 FD  REPORT-FILE.
+003600 01  REPORT-LINE                        PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+003900     88  WS-EOF                                     VALUE 'Y'.
+004000 77  WS-ACTIVE-WELL-COUNT               PIC 9(07)   VALUE ZERO.
+004100 77  WS-AGE-DAYS                        PIC S9(09)  VALUE ZERO.
+004200 77  WS-BUCKET-0-5-YEARS                PIC 9(07)   VALUE ZERO.
+004300 77  WS-BUCKET-6-10-YEARS               PIC 9(07)   VALUE ZERO.
+004400 77  WS-BUCKET-11-20-YEARS              PIC 9(07)   VALUE ZERO.
+004500 77  WS-BUCKET-OVER-20-YEARS            PIC 9(07)   VALUE ZERO.
+005400 77  WS-COMPLETION-INT-DATE             PIC 9(09)   VALUE ZERO.
+005500 77  WS-PLUG-INT-DATE                   PIC 9(09)   VALUE ZERO.
+005600 01  WS-DETAIL-LINE.
+005700     05  WS-DTL-API-NUM                 PIC 9(08).
+005800     05  FILLER                         PIC X(02)   VALUE SPACES.
+005900     05  WS-DTL-OPERATOR                PIC X(32).
+006000     05  FILLER                         PIC X(02)   VALUE SPACES.
+006100     05  WS-DTL-COMPLETION-DATE         PIC 9(08).
+006200     05  FILLER                         PIC X(02)   VALUE SPACES.
+006300     05  WS-DTL-PLUG-DATE               PIC 9(08).
+006400     05  FILLER                         PIC X(02)   VALUE SPACES.
+006500     05  WS-DTL-AGE-DAYS                PIC ZZZ,ZZ9.
+006600     05  FILLER                         PIC X(19)   VALUE SPACES.
+006700 01  WS-TOTAL-LINE-1.
+006800     05  FILLER                         PIC X(22)
+006900                       VALUE 'ACTIVE (UNPLUGGED)  :'.
+007000     05  WS-TOT-ACTIVE                  PIC ZZZ,ZZ9.
+007100     05  FILLER                         PIC X(50)   VALUE SPACES.
+007200 01  WS-TOTAL-LINE-2.
+007300     05  FILLER                         PIC X(22)
+007400                       VALUE 'PLUGGED  0- 5 YEARS  :'.
+007500     05  WS-TOT-0-5                     PIC ZZZ,ZZ9.
+007600     05  FILLER                         PIC X(50)   VALUE SPACES.
+007700 01  WS-TOTAL-LINE-3.
+007800     05  FILLER                         PIC X(22)
+007900                       VALUE 'PLUGGED  6-10 YEARS  :'.
+008000     05  WS-TOT-6-10                    PIC ZZZ,ZZ9.
+008100     05  FILLER                         PIC X(50)   VALUE SPACES.
+008200 01  WS-TOTAL-LINE-4.
+008300     05  FILLER                         PIC X(22)
+008400                       VALUE 'PLUGGED 11-20 YEARS  :'.
+008500     05  WS-TOT-11-20                   PIC ZZZ,ZZ9.
+008600     05  FILLER                         PIC X(50)   VALUE SPACES.
+008700 01  WS-TOTAL-LINE-5.
+008800     05  FILLER                         PIC X(22)
+008900                       VALUE 'PLUGGED OVER 20 YEARS:'.
+009000     05  WS-TOT-OVER-20                 PIC ZZZ,ZZ9.
+009100     05  FILLER                         PIC X(50)   VALUE SPACES.
+009200******************************************************************
+009300*                 PROCEDURE DIVISION                            *
+009400******************************************************************
+009500 PROCEDURE DIVISION.
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-WELL   THRU 2000-EXIT
+009900             UNTIL WS-EOF.
+010000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010100     GOBACK.
+010200 0000-EXIT.
+010300     EXIT.
+010400 1000-INITIALIZE.
+010500     OPEN INPUT  MAF016-FILE.
+010600     OPEN OUTPUT REPORT-FILE.
+010700     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000******************************************************************
+011100*   2000 - AGE ONE PLUGGED WELL AND BUCKET IT, OR COUNT ACTIVE   *
+011200******************************************************************
+011300 2000-PROCESS-WELL.
+011400     IF MAF016-PLUG-DATE = ZERO
+011500         ADD 1 TO WS-ACTIVE-WELL-COUNT
+011510     ELSE
+011600         PERFORM 2200-AGE-WELL   THRU 2200-EXIT
+011700         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+011800     END-IF.
+011900     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+012000 2000-EXIT.
+012100     EXIT.
+012200 2100-READ-WELL.
+012300     READ MAF016-FILE
+012400         AT END SET WS-EOF TO TRUE
+012500     END-READ.
+012600 2100-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*   2200 - CONVERT COMPLETION/PLUG DATES TO A DAY COUNT AND      *
+013000*           BUCKET THE PLUGGED WELL BY YEARS IN SERVICE          *
+013100******************************************************************
+013200 2200-AGE-WELL.
+013500     COMPUTE WS-COMPLETION-INT-DATE =
+013600             FUNCTION INTEGER-OF-DATE(MAF016-COMPLETION-DATE).
+013700     COMPUTE WS-PLUG-INT-DATE =
+013800             FUNCTION INTEGER-OF-DATE(MAF016-PLUG-DATE).
+013900     COMPUTE WS-AGE-DAYS =
+013910         WS-PLUG-INT-DATE - WS-COMPLETION-INT-DATE.
+014000     IF WS-AGE-DAYS < ZERO
+014100         MOVE ZERO TO WS-AGE-DAYS
+014200     END-IF.
+014300     EVALUATE TRUE
+014400         WHEN WS-AGE-DAYS <= 1826
+014500             ADD 1 TO WS-BUCKET-0-5-YEARS
+014600         WHEN WS-AGE-DAYS <= 3652
+014700             ADD 1 TO WS-BUCKET-6-10-YEARS
+014800         WHEN WS-AGE-DAYS <= 7305
+014900             ADD 1 TO WS-BUCKET-11-20-YEARS
+015000         WHEN OTHER
+015100             ADD 1 TO WS-BUCKET-OVER-20-YEARS
+015200     END-EVALUATE.
+015300 2200-EXIT.
+015400     EXIT.
+015500 2300-WRITE-DETAIL.
+015600     MOVE SPACES                 TO WS-DETAIL-LINE.
+015700     MOVE MAF016-API-NUM         TO WS-DTL-API-NUM.
+015800     MOVE MAF016-OPERATOR        TO WS-DTL-OPERATOR.
+015900     MOVE MAF016-COMPLETION-DATE TO WS-DTL-COMPLETION-DATE.
+016000     MOVE MAF016-PLUG-DATE       TO WS-DTL-PLUG-DATE.
+016100     MOVE WS-AGE-DAYS            TO WS-DTL-AGE-DAYS.
+016200     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+016300 2300-EXIT.
+016400     EXIT.
+016500******************************************************************
+016600*   9000 - PRINT THE AGING SUMMARY AND CLOSE UP                  *
+016700******************************************************************
+016800 9000-TERMINATE.
+016900     MOVE WS-ACTIVE-WELL-COUNT      TO WS-TOT-ACTIVE.
+017000     MOVE WS-BUCKET-0-5-YEARS       TO WS-TOT-0-5.
+017100     MOVE WS-BUCKET-6-10-YEARS      TO WS-TOT-6-10.
+017200     MOVE WS-BUCKET-11-20-YEARS     TO WS-TOT-11-20.
+017300     MOVE WS-BUCKET-OVER-20-YEARS   TO WS-TOT-OVER-20.
+017400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+017500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+017600     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+017700     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+017800     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+017900     CLOSE MAF016-FILE.
+018000     CLOSE REPORT-FILE.
+018100 9000-EXIT.
+018200     EXIT.
+018300******************************************************************
+018400*                      END OF PROGRAM                            *
+018500******************************************************************
