@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : BOK009D                                       *
+000500*    SYSTEM     : INBOUND BOOK-STYLE FEED NORMALIZATION          *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       FEED CONVERSION SYSTEMS GROUP.                   *
+000900* INSTALLATION. CREDIT MANAGEMENT SYSTEM.                        *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     THE BOOK-STYLE DETAIL-REGISTRY LAYOUT ARRIVES FROM ANY OF  *
+001400*     SEVERAL SOURCE PLATFORMS - SOME STILL SEND THE ORIGINAL    *
+001500*     MAINFRAME EBCDIC LAYOUT (EBCDIC_BOOK.cob, BINARY/COMP-3    *
+001600*     NUMERICS), OTHERS SEND THE CONVERTED ASCII TEXT LAYOUT     *
+001700*     (ASCII_BOOK.cob, SIGNED NUMERIC-EDITED NUMERICS) - AND     *
+001800*     NOTHING ON THE WIRE SAYS WHICH ONE A GIVEN FILE IS. THIS   *
+001900*     PROGRAM LOOKS AT THE ZONE BITS OF THE FIRST BYTE OF        *
+002000*     REGISTRY-TYPE TO TELL EBCDIC DIGITS (X'F0'-X'F9') FROM     *
+002100*     ASCII DIGITS (X'30'-X'39'), TRANSLATES THE EBCDIC TEXT     *
+002200*     FIELDS TO ASCII WHEN NEEDED (THE BINARY/COMP-3 NUMERIC     *
+002300*     FIELDS NEED NO TRANSLATION - THEIR BIT PATTERNS ARE NOT    *
+002400*     CODE-PAGE DEPENDENT), AND WRITES EVERY RECORD BACK OUT IN  *
+002500*     THE COMMON ASCII_BOOK LAYOUT SO DOWNSTREAM PROGRAMS NEVER  *
+002600*     HAVE TO CARE WHICH WAY THE FEED CAME IN.                   *
+002700*----------------------------------------------------------------*
+002800* MODIFICATION HISTORY.                                          *
+002900*     2026-08-09  FCS  ORIGINAL VERSION.                        *
+003000******************************************************************
+003100 PROGRAM-ID.    BOK009D.
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT BOOK-IN-FILE   ASSIGN TO BOOKIN
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT BOOK-OUT-FILE  ASSIGN TO BOOKOUT
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004010*    RAW RECORD AREAS ARE SIZED TO THE LARGER OF THE TWO
+004020*    CURRENT DETAIL-REGISTRY LAYOUTS (127 BYTES, THE ASCII_BOOK
+004030*    SIDE) - THE DD FOR A GIVEN RUN CARRIES WHICHEVER LRECL
+004040*    MATCHES THE FEED ACTUALLY INBOUND, AS WITH ANY FIXED-BLOCK
+004050*    SEQUENTIAL FEED.
+004100 FD  BOOK-IN-FILE.
+004200 01  BOOK-IN-RECORD                     PIC X(127).
+004300 FD  BOOK-OUT-FILE.
+004400 01  BOOK-OUT-RECORD                    PIC X(127).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004700     88  WS-EOF                                     VALUE 'Y'.
+004800 77  WS-LAYOUT-SW                       PIC X(01)   VALUE SPACE.
+004900     88  WS-LAYOUT-IS-EBCDIC                        VALUE 'E'.
+005000     88  WS-LAYOUT-IS-ASCII                         VALUE 'A'.
+005100     88  WS-LAYOUT-IS-UNKNOWN                       VALUE 'U'.
+005200 77  WS-EBCDIC-RECORD-COUNT             PIC 9(07)   VALUE ZERO.
+005300 77  WS-ASCII-RECORD-COUNT              PIC 9(07)   VALUE ZERO.
+005400 77  WS-REJECTED-RECORD-COUNT           PIC 9(07)   VALUE ZERO.
+005500 01  WS-EBCDIC-CHAR-TABLE.
+005510     05  FILLER                  PIC X(11) VALUE
+005520                       X'40F0F1F2F3F4F5F6F7F8F9'.
+005530     05  FILLER                  PIC X(09) VALUE
+005540                       X'C1C2C3C4C5C6C7C8C9'.
+005550     05  FILLER                  PIC X(09) VALUE
+005560                       X'D1D2D3D4D5D6D7D8D9'.
+005570     05  FILLER                  PIC X(08) VALUE
+005580                       X'E2E3E4E5E6E7E8E9'.
+005590     05  FILLER                  PIC X(01) VALUE X'60'.
+005800 01  WS-ASCII-CHAR-TABLE                PIC X(38) VALUE
+005900     ' 0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ-'.
+005910 01  WS-STATUS-IDX                      PIC 9(01)   VALUE ZERO.
+006100     COPY "EBCDIC_BOOK.cob" REPLACING ==:DATA1:== BY ==EBOOK== .
+006300     COPY "ASCII_BOOK.cob" REPLACING ==:DATA1:== BY ==ABOOK== .
+006400******************************************************************
+006500*                 PROCEDURE DIVISION                            *
+006600******************************************************************
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007100             UNTIL WS-EOF.
+007200     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007300     GOBACK.
+007400 0000-EXIT.
+007500     EXIT.
+007600 1000-INITIALIZE.
+007700     OPEN INPUT  BOOK-IN-FILE.
+007800     OPEN OUTPUT BOOK-OUT-FILE.
+007900     PERFORM 2100-READ-BOOK-IN THRU 2100-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200******************************************************************
+008300*   2000 - DETECT THE INBOUND LAYOUT AND NORMALIZE ONE RECORD    *
+008400******************************************************************
+008500 2000-PROCESS-RECORD.
+008600     PERFORM 2200-DETECT-LAYOUT      THRU 2200-EXIT.
+008700     EVALUATE TRUE
+008800         WHEN WS-LAYOUT-IS-EBCDIC
+008900             ADD 1 TO WS-EBCDIC-RECORD-COUNT
+009000             PERFORM 2300-CONVERT-EBCDIC THRU 2300-EXIT
+009100             WRITE BOOK-OUT-RECORD FROM ABOOK-DETAIL-REGISTRY
+009200         WHEN WS-LAYOUT-IS-ASCII
+009300             ADD 1 TO WS-ASCII-RECORD-COUNT
+009400             WRITE BOOK-OUT-RECORD FROM BOOK-IN-RECORD
+009500         WHEN OTHER
+009600             ADD 1 TO WS-REJECTED-RECORD-COUNT
+009700             DISPLAY 'BOK009D - REJECTED UNRECOGNIZED RECORD: '
+009800                     BOOK-IN-RECORD(1:2)
+009900     END-EVALUATE.
+010000     PERFORM 2100-READ-BOOK-IN THRU 2100-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300 2100-READ-BOOK-IN.
+010400     READ BOOK-IN-FILE
+010500         AT END SET WS-EOF TO TRUE
+010600     END-READ.
+010700 2100-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000*   2200 - CLASSIFY THE FEED BY THE ZONE BITS OF THE FIRST BYTE  *
+011100*           OF REGISTRY-TYPE                                    *
+011200******************************************************************
+011300 2200-DETECT-LAYOUT.
+011400     IF BOOK-IN-RECORD(1:1) >= X'F0'
+011500         SET WS-LAYOUT-IS-EBCDIC TO TRUE
+011600     ELSE IF BOOK-IN-RECORD(1:1) >= X'30'
+011700         AND BOOK-IN-RECORD(1:1) <= X'39'
+011800         SET WS-LAYOUT-IS-ASCII TO TRUE
+011900     ELSE
+012000         SET WS-LAYOUT-IS-UNKNOWN TO TRUE
+012100     END-IF.
+012200 2200-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500*   2300 - TRANSLATE THE EBCDIC TEXT FIELDS AND REMAP THE        *
+012600*           NUMERIC FIELDS INTO THE COMMON ASCII_BOOK LAYOUT     *
+012700******************************************************************
+012800 2300-CONVERT-EBCDIC.
+012900     MOVE BOOK-IN-RECORD           TO EBOOK-DETAIL-REGISTRY.
+013000     INSPECT EBOOK-REGISTRY-TYPE
+013100         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+013200     INSPECT EBOOK-COMPANY
+013300         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+013400     INSPECT EBOOK-USER-ACCOUNT
+013500         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+013600     INSPECT EBOOK-BIRTH-DATE
+013700         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+013800     INSPECT EBOOK-NAME
+013900         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+014000     PERFORM 2310-CONVERT-STATUS-FLAG THRU 2310-EXIT
+014010             VARYING WS-STATUS-IDX FROM 1 BY 1
+014020             UNTIL WS-STATUS-IDX > 4.
+014200     MOVE EBOOK-REGISTRY-TYPE      TO ABOOK-REGISTRY-TYPE.
+014300     MOVE EBOOK-COMPANY            TO ABOOK-COMPANY.
+014400     MOVE EBOOK-USER-ACCOUNT       TO ABOOK-USER-ACCOUNT.
+014500     MOVE EBOOK-BIRTH-DATE         TO ABOOK-BIRTH-DATE.
+014600     MOVE EBOOK-NAME               TO ABOOK-NAME.
+014700     MOVE EBOOK-CREDIT-LIMIT       TO ABOOK-CREDIT-LIMIT.
+014800     MOVE EBOOK-LIMIT-USED         TO ABOOK-LIMIT-USED.
+015000 2300-EXIT.
+015100     EXIT.
+015110******************************************************************
+015120*   2310 - TRANSLATE AND COPY A SINGLE STATUS-FLAG OCCURRENCE    *
+015130******************************************************************
+015140 2310-CONVERT-STATUS-FLAG.
+015150     INSPECT EBOOK-STATUS-FLAG(WS-STATUS-IDX)
+015160         CONVERTING WS-EBCDIC-CHAR-TABLE TO WS-ASCII-CHAR-TABLE.
+015170     MOVE EBOOK-STATUS-FLAG(WS-STATUS-IDX)
+015180                       TO ABOOK-STATUS-FLAG(WS-STATUS-IDX).
+015182     MOVE EBOOK-STATUS-DATE(WS-STATUS-IDX)
+015184                       TO ABOOK-STATUS-DATE(WS-STATUS-IDX).
+015190 2310-EXIT.
+015195     EXIT.
+015200******************************************************************
+015300*   9000 - PRINT THE CONVERSION COUNTS AND CLOSE UP              *
+015400******************************************************************
+015500 9000-TERMINATE.
+015600     DISPLAY 'BOK009D - EBCDIC RECORDS CONVERTED : '
+015700             WS-EBCDIC-RECORD-COUNT.
+015800     DISPLAY 'BOK009D - ASCII  RECORDS PASSED    : '
+015900             WS-ASCII-RECORD-COUNT.
+016000     DISPLAY 'BOK009D - UNRECOGNIZED RECORDS     : '
+016100             WS-REJECTED-RECORD-COUNT.
+016200     CLOSE BOOK-IN-FILE.
+016300     CLOSE BOOK-OUT-FILE.
+016400 9000-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*                      END OF PROGRAM                            *
+016800******************************************************************
