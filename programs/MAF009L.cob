@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : MAF009L                                       *
+000500*    SYSTEM     : TEXAS RRC WELL DATA (MAF016 FEED)              *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       WELL DATA SYSTEMS GROUP.                         *
+000900* INSTALLATION. LANDMAN SUPPORT SYSTEMS.                         *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     LOADS THE MAF016 TEXAS RRC WELL EXTRACT TO THE WELL MASTER *
+001400*     FILE, WITH CHECKPOINT AND RESTART BY MAF016-QUAD-NUM PLUS  *
+001410*     MAF016-API-NUM - THE NATURAL KEY OF A QUAD-INFO ROW, SINCE *
+001420*     A SINGLE API NUMBER CAN HAVE MORE THAN ONE QUAD-INFO ROW.  *
+001500*     EVERY MAFCKPT-INTERVAL WELLS LOADED, THE QUAD/API NUMBER   *
+001600*     OF THE LAST WELL COMMITTED IS SAVED TO THE CHECKPOINT      *
+001700*     DATASET. ON RESTART, THE PRIOR CHECKPOINT KEY IS READ AND  *
+001800*     EVERY WELL UP TO AND INCLUDING IT IS SKIPPED SO AN ABEND   *
+001900*     PARTWAY THROUGH THE DAILY EXTRACT ONLY COSTS THE WORK      *
+002000*     SINCE THE LAST CHECKPOINT.                                 *
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY.                                          *
+002300*     2026-08-09  WDS  ORIGINAL VERSION.                        *
+002310*     2026-08-09  WDS  CHECKPOINT/RESTART NOW KEYS ON QUAD-NUM   *
+002320*                      PLUS API-NUM, NOT API-NUM ALONE, SINCE A  *
+002330*                      SINGLE API NUMBER CAN HAVE MORE THAN ONE  *
+002340*                      QUAD-INFO ROW.                            *
+002350*     2026-08-09  WDS  IF THE CHECKPOINT KEY NEVER MATCHES A     *
+002360*                      RECORD ON MAF016, 9000-TERMINATE NOW      *
+002370*                      ABANDONS THE RUN WITH RC=16 INSTEAD OF    *
+002380*                      SILENTLY COMPLETING WITH NOTHING APPLIED. *
+002400******************************************************************
+002500 PROGRAM-ID.    MAF009L.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MAF016-FILE        ASSIGN TO MAF016IN
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT OPTIONAL MAFCKPT-IN-FILE  ASSIGN TO MAFCKIN
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT MAFCKPT-OUT-FILE   ASSIGN TO MAFCKOUT
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT MAF016-MASTER-FILE ASSIGN TO MAF016OUT
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  MAF016-FILE.
+004000     COPY "book_texas_well_data.cob".
+004100 FD  MAFCKPT-IN-FILE.
+004200     COPY "MAFCKPT.cpy"
+004300         REPLACING ==MAFCKPT-RECORD== BY ==MAFCKPT-IN-RECORD== .
+004400 FD  MAFCKPT-OUT-FILE.
+004500     COPY "MAFCKPT.cpy"
+004600         REPLACING ==MAFCKPT-RECORD== BY ==MAFCKPT-OUT-RECORD== .
+004700 FD  MAF016-MASTER-FILE.
+004800 01  MAF016-MASTER-RECORD               PIC X(240).
+004900 WORKING-STORAGE SECTION.
+005000******************************************************************
+005100*                    WORKING STORAGE                            *
+005200******************************************************************
+005300 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+005400     88  WS-EOF                                     VALUE 'Y'.
+005500 77  WS-CKPT-FOUND-SW                   PIC X(01)   VALUE 'N'.
+005600     88  WS-CKPT-FOUND                              VALUE 'Y'.
+005700 77  WS-SKIPPING-SW                     PIC X(01)   VALUE 'N'.
+005800     88  WS-SKIPPING                                VALUE 'Y'.
+005900 77  WS-WELLS-SINCE-CKPT                PIC 9(04)   VALUE ZERO.
+006000 77  WS-CKPT-INTERVAL                   PIC 9(04)   VALUE 0100.
+006100 01  WS-LAST-WELL-KEY.
+006110     05  WS-LAST-QUAD-NUM           PIC 9(07)   VALUE ZERO.
+006120     05  WS-LAST-API-NUM            PIC 9(08)   VALUE ZERO.
+006200 01  WS-CKPT-WELL-KEY.
+006210     05  WS-CKPT-QUAD-NUM           PIC 9(07)   VALUE ZERO.
+006220     05  WS-CKPT-API-NUM            PIC 9(08)   VALUE ZERO.
+006300 01  WS-CURRENT-DATE-TIME.
+006400     05  WS-CURRENT-DATE                PIC 9(08).
+006500     05  WS-CURRENT-TIME                PIC 9(06).
+006600     05  FILLER                         PIC X(08).
+006700******************************************************************
+006800*                 PROCEDURE DIVISION                            *
+006900******************************************************************
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+007400             UNTIL WS-EOF.
+007500     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007600     GOBACK.
+007700 0000-EXIT.
+007800     EXIT.
+007900******************************************************************
+008000*   1000 - LOAD THE PRIOR CHECKPOINT, IF ANY, THEN OPEN THE        *
+008100*           WELL EXTRACT, THE MASTER FILE AND A FRESH CHECKPOINT   *
+008200*           TRAIL                                                  *
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+008600     OPEN INPUT MAFCKPT-IN-FILE.
+008700     READ MAFCKPT-IN-FILE
+008800         AT END CONTINUE
+008900         NOT AT END
+009000             SET WS-CKPT-FOUND TO TRUE
+009100             SET WS-SKIPPING   TO TRUE
+009200             MOVE MAFCKPT-QUAD-NUM OF MAFCKPT-IN-RECORD
+009205                                        TO WS-CKPT-QUAD-NUM
+009210             MOVE MAFCKPT-API-NUM OF MAFCKPT-IN-RECORD
+009215                                        TO WS-CKPT-API-NUM
+009300     END-READ.
+009400     CLOSE MAFCKPT-IN-FILE.
+009500     IF WS-CKPT-FOUND
+009600         DISPLAY 'MAF009L - RESTARTING AFTER QUAD/API NUMBER '
+009700                 WS-CKPT-QUAD-NUM '/' WS-CKPT-API-NUM
+009800     END-IF.
+009900     OPEN INPUT  MAF016-FILE.
+010000     OPEN OUTPUT MAF016-MASTER-FILE.
+010100     OPEN OUTPUT MAFCKPT-OUT-FILE.
+010200     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*   2000 - APPLY OR SKIP EACH WELL RECORD                         *
+010700******************************************************************
+010800 2000-PROCESS-FILE.
+010900     IF WS-SKIPPING
+011000         PERFORM 2500-CHECK-RESUME-POINT THRU 2500-EXIT
+011100     ELSE
+011200         PERFORM 2600-APPLY-WELL         THRU 2600-EXIT
+011300     END-IF.
+011400     PERFORM 2100-READ-WELL THRU 2100-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700 2100-READ-WELL.
+011800     READ MAF016-FILE
+011900         AT END SET WS-EOF TO TRUE
+012000     END-READ.
+012100 2100-EXIT.
+012200     EXIT.
+012300******************************************************************
+012400*   2500 - SKIP WELLS ALREADY COMMITTED LAST RUN                   *
+012500******************************************************************
+012600 2500-CHECK-RESUME-POINT.
+012700     IF MAF016-QUAD-NUM = WS-CKPT-QUAD-NUM
+012710         AND MAF016-API-NUM = WS-CKPT-API-NUM
+012800         MOVE 'N' TO WS-SKIPPING-SW
+012900     END-IF.
+013000 2500-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*   2600 - LOAD A WELL TO THE MASTER FILE AND CHECKPOINT ITS KEY   *
+013400******************************************************************
+013500 2600-APPLY-WELL.
+013600     WRITE MAF016-MASTER-RECORD FROM MAF016-QUAD-INFO.
+013650     MOVE MAF016-QUAD-NUM        TO WS-LAST-QUAD-NUM.
+013700     MOVE MAF016-API-NUM         TO WS-LAST-API-NUM.
+013800     PERFORM 2700-SAVE-CHECKPOINT THRU 2700-EXIT.
+013900 2600-EXIT.
+014000     EXIT.
+014100 2700-SAVE-CHECKPOINT.
+014200     ADD 1 TO WS-WELLS-SINCE-CKPT.
+014300     IF WS-WELLS-SINCE-CKPT >= WS-CKPT-INTERVAL
+014400         PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+014500         MOVE ZERO TO WS-WELLS-SINCE-CKPT
+014600     END-IF.
+014700 2700-EXIT.
+014800     EXIT.
+014900 2710-WRITE-CHECKPOINT.
+015000     CLOSE MAFCKPT-OUT-FILE.
+015100     OPEN OUTPUT MAFCKPT-OUT-FILE.
+015150     MOVE WS-LAST-QUAD-NUM
+015160                     TO MAFCKPT-QUAD-NUM OF MAFCKPT-OUT-RECORD.
+015200     MOVE WS-LAST-API-NUM
+015210                     TO MAFCKPT-API-NUM OF MAFCKPT-OUT-RECORD.
+015300     MOVE WS-CURRENT-DATE
+015310                     TO MAFCKPT-DATE OF MAFCKPT-OUT-RECORD.
+015400     MOVE WS-CURRENT-TIME
+015410                     TO MAFCKPT-TIME OF MAFCKPT-OUT-RECORD.
+015500     WRITE MAFCKPT-OUT-RECORD.
+015600 2710-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900*   9000 - TERMINATION: COMMIT THE FINAL CHECKPOINT                *
+016000******************************************************************
+016100 9000-TERMINATE.
+016110     IF WS-SKIPPING
+016120         DISPLAY 'MAF009L - CHECKPOINT KEY ' WS-CKPT-QUAD-NUM '/'
+016130                 WS-CKPT-API-NUM
+016140                 ' NOT FOUND ON MAF016 - RESTART ABANDONED, '
+016150                 'NO WELLS APPLIED'
+016160         MOVE 16 TO RETURN-CODE
+016170     ELSE
+016180         IF WS-WELLS-SINCE-CKPT NOT = ZERO
+016300             PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+016400         END-IF
+016410     END-IF.
+016500     CLOSE MAF016-FILE.
+016600     CLOSE MAF016-MASTER-FILE.
+016700     CLOSE MAFCKPT-OUT-FILE.
+016800 9000-EXIT.
+016900     EXIT.
+017000******************************************************************
+017100*                      END OF PROGRAM                            *
+017200******************************************************************
