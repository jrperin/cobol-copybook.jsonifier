@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : CLI024M                                       *
+000500*    SYSTEM     : CLIENT MASTER FILE INTAKE                     *
+000600*                                                                *
+000700*----------------------------------------------------------------*
+000800* AUTHOR.       DATA CONTROL GROUP.                              *
+000900* INSTALLATION. CLIENT MASTER SYSTEMS.                           *
+001000* DATE-WRITTEN. 2026-08-09.                                      *
+001100*----------------------------------------------------------------*
+001200* DESCRIPTION.                                                   *
+001300*     RETURN-MAIL TRACKING REPORT. EVERY CLIDATA RETURN-MAIL     *
+001400*     RECORD (RECTYPE 03) IS WRITTEN TO A DETAIL LINE SHOWING    *
+001500*     THE ACCOUNT, THE ADDRESS OCCURRENCE THAT WAS MAILED TO,    *
+001600*     AND THE CARRIER'S RETURN REASON, WITH A REASON-CODE        *
+001700*     BREAKDOWN PRINTED AT THE END.                              *
+001800*----------------------------------------------------------------*
+001900* MODIFICATION HISTORY.                                          *
+002000*     2026-08-09  DCG  ORIGINAL VERSION.                        *
+002100******************************************************************
+002200 PROGRAM-ID.    CLI024M.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIDATA-FILE  ASSIGN TO CLIIN
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT REPORT-FILE   ASSIGN TO CLI024RP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIDATA-FILE.
+003300     COPY "book_tests_OK.cob"
+003400         REPLACING ==:CLIDATA:== BY ==CLIDATA== .
+003500 FD  REPORT-FILE.
+003600 01  REPORT-LINE                        PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800******************************************************************
+003900*                    WORKING STORAGE                            *
+004000******************************************************************
+004100 77  WS-EOF-SW                          PIC X(01)   VALUE 'N'.
+004200     88  WS-EOF                                     VALUE 'Y'.
+004300 77  WS-REASON-DESC                     PIC X(16)   VALUE SPACES.
+004400 77  WS-RETURN-COUNT                    PIC 9(07)   VALUE ZERO.
+004500 77  WS-REASON-MOVED-COUNT              PIC 9(07)   VALUE ZERO.
+004600 77  WS-REASON-REFUSED-COUNT            PIC 9(07)   VALUE ZERO.
+004700 77  WS-REASON-UNKNOWN-COUNT            PIC 9(07)   VALUE ZERO.
+004800 77  WS-REASON-INSUFF-ADDR-COUNT        PIC 9(07)   VALUE ZERO.
+004900 77  WS-REASON-VACANT-COUNT             PIC 9(07)   VALUE ZERO.
+005000 77  WS-REASON-OTHER-COUNT              PIC 9(07)   VALUE ZERO.
+005100 01  WS-DETAIL-LINE.
+005200     05  WS-DTL-ACCOUNT-NUMBER          PIC X(19).
+005300     05  FILLER                         PIC X(02)   VALUE SPACES.
+005400     05  WS-DTL-ADDR-TYPE               PIC X(01).
+005500     05  FILLER                         PIC X(02)   VALUE SPACES.
+005600     05  WS-DTL-REASON                  PIC X(16).
+005700     05  FILLER                         PIC X(02)   VALUE SPACES.
+005800     05  WS-DTL-ORIGINAL-MAIL-DATE      PIC 9(08).
+005900     05  FILLER                         PIC X(02)   VALUE SPACES.
+006000     05  WS-DTL-RETURN-DATE             PIC 9(08).
+006100     05  FILLER                         PIC X(18)   VALUE SPACES.
+006200 01  WS-TOTAL-LINE-1.
+006300     05  FILLER                         PIC X(24)
+006400                       VALUE 'MOVED               :  '.
+006500     05  WS-TOT-MOVED                   PIC ZZZ,ZZ9.
+006600     05  FILLER                         PIC X(49)   VALUE SPACES.
+006700 01  WS-TOTAL-LINE-2.
+006800     05  FILLER                         PIC X(24)
+006900                       VALUE 'REFUSED             :  '.
+007000     05  WS-TOT-REFUSED                 PIC ZZZ,ZZ9.
+007100     05  FILLER                         PIC X(49)   VALUE SPACES.
+007200 01  WS-TOTAL-LINE-3.
+007300     05  FILLER                         PIC X(24)
+007400                       VALUE 'UNKNOWN ADDRESSEE   :  '.
+007500     05  WS-TOT-UNKNOWN                 PIC ZZZ,ZZ9.
+007600     05  FILLER                         PIC X(49)   VALUE SPACES.
+007700 01  WS-TOTAL-LINE-4.
+007800     05  FILLER                         PIC X(24)
+007900                       VALUE 'INSUFFICIENT ADDRESS:  '.
+008000     05  WS-TOT-INSUFF-ADDR             PIC ZZZ,ZZ9.
+008100     05  FILLER                         PIC X(49)   VALUE SPACES.
+008200 01  WS-TOTAL-LINE-5.
+008300     05  FILLER                         PIC X(24)
+008400                       VALUE 'VACANT              :  '.
+008500     05  WS-TOT-VACANT                  PIC ZZZ,ZZ9.
+008600     05  FILLER                         PIC X(49)   VALUE SPACES.
+008700 01  WS-TOTAL-LINE-6.
+008800     05  FILLER                         PIC X(24)
+008900                       VALUE 'OTHER/UNRECOGNIZED  :  '.
+009000     05  WS-TOT-OTHER                   PIC ZZZ,ZZ9.
+009100     05  FILLER                         PIC X(49)   VALUE SPACES.
+009200 01  WS-TOTAL-LINE-7.
+009300     05  FILLER                         PIC X(24)
+009400                       VALUE 'TOTAL RETURNS       :  '.
+009500     05  WS-TOT-RETURNS                 PIC ZZZ,ZZ9.
+009600     05  FILLER                         PIC X(49)   VALUE SPACES.
+009700******************************************************************
+009800*                 PROCEDURE DIVISION                            *
+009900******************************************************************
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+010300     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+010400             UNTIL WS-EOF.
+010500     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+010600     GOBACK.
+010700 0000-EXIT.
+010800     EXIT.
+010900 1000-INITIALIZE.
+011000     OPEN INPUT  CLIDATA-FILE.
+011100     OPEN OUTPUT REPORT-FILE.
+011200     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*   2000 - REPORT ONE RETURN-MAIL RECORD                          *
+011700******************************************************************
+011800 2000-PROCESS-FILE.
+011900     IF CLIDATA-RECTYPE-RETURN-MAIL
+012000         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+012100     END-IF.
+012200     PERFORM 2100-READ-CLIDATA THRU 2100-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012500 2100-READ-CLIDATA.
+012600     READ CLIDATA-FILE
+012700         AT END SET WS-EOF TO TRUE
+012800     END-READ.
+012900 2100-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200*   2200 - CLASSIFY THE RETURN REASON AND WRITE THE DETAIL LINE   *
+013300******************************************************************
+013400 2200-WRITE-DETAIL.
+013500     EVALUATE TRUE
+013600         WHEN CLIDATA-RTM-REASON-MOVED
+013700             MOVE 'MOVED           ' TO WS-REASON-DESC
+013800             ADD 1 TO WS-REASON-MOVED-COUNT
+013900         WHEN CLIDATA-RTM-REASON-REFUSED
+014000             MOVE 'REFUSED         ' TO WS-REASON-DESC
+014100             ADD 1 TO WS-REASON-REFUSED-COUNT
+014200         WHEN CLIDATA-RTM-REASON-UNKNOWN
+014300             MOVE 'UNKNOWN ADDRESSE' TO WS-REASON-DESC
+014400             ADD 1 TO WS-REASON-UNKNOWN-COUNT
+014500         WHEN CLIDATA-RTM-REASON-INSUFF-ADDR
+014600             MOVE 'INSUFFICIENT ADR' TO WS-REASON-DESC
+014700             ADD 1 TO WS-REASON-INSUFF-ADDR-COUNT
+014800         WHEN CLIDATA-RTM-REASON-VACANT
+014900             MOVE 'VACANT          ' TO WS-REASON-DESC
+015000             ADD 1 TO WS-REASON-VACANT-COUNT
+015100         WHEN OTHER
+015200             MOVE 'OTHER           ' TO WS-REASON-DESC
+015300             ADD 1 TO WS-REASON-OTHER-COUNT
+015400     END-EVALUATE.
+015500     MOVE SPACES                     TO WS-DETAIL-LINE.
+015600     MOVE CLIDATA-RTM-ACCOUNT-NUMBER  TO WS-DTL-ACCOUNT-NUMBER.
+015700     MOVE CLIDATA-RTM-ADDR-TYPE-RETURNED
+015800                                      TO WS-DTL-ADDR-TYPE.
+015900     MOVE WS-REASON-DESC              TO WS-DTL-REASON.
+016000     MOVE CLIDATA-RTM-ORIGINAL-MAIL-DATE
+016100                                      TO WS-DTL-ORIGINAL-MAIL-DATE.
+016200     MOVE CLIDATA-RTM-RETURN-DATE     TO WS-DTL-RETURN-DATE.
+016300     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+016400     ADD 1 TO WS-RETURN-COUNT.
+016500 2200-EXIT.
+016600     EXIT.
+016700******************************************************************
+016800*                 9000 - TOTALS AND TERMINATION                  *
+016900******************************************************************
+017000 9000-TERMINATE.
+017100     MOVE WS-REASON-MOVED-COUNT      TO WS-TOT-MOVED.
+017200     MOVE WS-REASON-REFUSED-COUNT    TO WS-TOT-REFUSED.
+017300     MOVE WS-REASON-UNKNOWN-COUNT    TO WS-TOT-UNKNOWN.
+017400     MOVE WS-REASON-INSUFF-ADDR-COUNT
+017500                                     TO WS-TOT-INSUFF-ADDR.
+017600     MOVE WS-REASON-VACANT-COUNT     TO WS-TOT-VACANT.
+017700     MOVE WS-REASON-OTHER-COUNT      TO WS-TOT-OTHER.
+017800     MOVE WS-RETURN-COUNT            TO WS-TOT-RETURNS.
+017900     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1.
+018000     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2.
+018100     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3.
+018200     WRITE REPORT-LINE FROM WS-TOTAL-LINE-4.
+018300     WRITE REPORT-LINE FROM WS-TOTAL-LINE-5.
+018400     WRITE REPORT-LINE FROM WS-TOTAL-LINE-6.
+018500     WRITE REPORT-LINE FROM WS-TOTAL-LINE-7.
+018600     CLOSE CLIDATA-FILE.
+018700     CLOSE REPORT-FILE.
+018800 9000-EXIT.
+018900     EXIT.
+019000******************************************************************
+019100*                      END OF PROGRAM                            *
+019200******************************************************************
